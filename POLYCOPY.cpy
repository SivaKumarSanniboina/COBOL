@@ -0,0 +1,21 @@
+      * SHARED CANONICAL POLICY RECORD, COPIED INTO WORKING-STORAGE BY
+      * POLICY.CBL AND FILERD.CBL SO ANY SHARED/CROSS-PROGRAM LOGIC HAS
+      * ONE CONSISTENT SHAPE TO WORK FROM.
+      *
+      * THIS IS NOT A DROP-IN REPLACEMENT FOR EITHER PROGRAM'S OWN FD.
+      * POLICYFYL (POLICY.CBL) AND POLICYFL (FILERD.CBL) ARE TWO
+      * PHYSICALLY DIFFERENT FILES ON DISK -- AN 8-BYTE ALPHANUMERIC
+      * POLICYNO VERSUS A 7-BYTE NUMERIC ONE, A FLAT PREMIUM VERSUS A
+      * STRUCTURED ONE, A FLAT DATE VERSUS AN MM/DD/YYYY GROUP -- AND
+      * CHANGING EITHER FD TO MATCH THE OTHER WOULD BREAK THAT
+      * PROGRAM'S EXISTING FILE I/O. EACH PROGRAM INSTEAD MOVES ITS OWN
+      * FD FIELDS INTO THIS CANONICAL GROUP AFTER EVERY READ, THE SAME
+      * WAY RECONPOL.CBL ZERO-PADS POLICYFL'S NUMERIC KEY TO COMPARE IT
+      * AGAINST POLICYFYL'S ALPHANUMERIC ONE.
+       01  PLC-CANON-REC.
+           05  PLC-POLICYNO            PIC X(08).
+           05  PLC-CUSTOMERID          PIC X(08).
+           05  PLC-LOBCODE             PIC X(01).
+           05  PLC-START-DATE          PIC X(08).
+           05  PLC-END-DATE            PIC X(08).
+           05  PLC-PREMIUM             PIC S9(8)V99 SIGN IS TRAILING.
