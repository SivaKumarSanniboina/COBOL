@@ -11,6 +11,13 @@
        77  WS-TALLY-CNT    PIC    S9(4) COMP  VALUE ZEROES.
        77  WS-REPL-CNT    PIC    S9(4) COMP  VALUE ZEROES.
 
+      * NAME-FORMAT VALIDATION: AUTHOR-NAME IS EXPECTED TO BE EXACTLY
+      * TWO SPACE-DELIMITED TOKENS (FIRST AND LAST). MIDDLE-NAME
+      * CATCHES A THIRD TOKEN SO A THREE-TOKEN NAME CAN BE DETECTED
+      * AND REPORTED RATHER THAN SILENTLY MIS-SPLIT.
+       77  MIDDLE-NAME     PIC    X(10).
+       77  WS-NAME-TOKEN-CNT PIC  S9(4) COMP  VALUE ZEROES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
 
@@ -36,10 +43,32 @@
            INSPECT WS-INPUT REPLACING CHARACTERS BY '*'.
            DISPLAY WS-INPUT.	
 
-           UNSTRING AUTHOR-NAME DELIMITED BY SPACE
-               INTO FIRST-NAME, LAST-NAME.
-           DISPLAY FIRST-NAME, LAST-NAME.
-
-           STRING FIRST-NAME(1:5), ' ', LAST-NAME INTO AUTHOR-NAME.
-           DISPLAY AUTHOR-NAME.
+           PERFORM 1000-NAME-VALIDATE-PARA.
            STOP RUN.
+
+      * VALIDATES AUTHOR-NAME'S SHAPE BEFORE TRUSTING THE SPLIT: A
+      * SINGLE WORD HAS NO LAST NAME TO FIND, AND A THIRD TOKEN MEANS
+      * A MIDDLE NAME IS PRESENT, SO LAST-NAME WOULD OTHERWISE COME OUT
+      * WRONG. DELIMITED BY ALL SPACE ALSO COLLAPSES ANY RUN OF EXTRA
+      * SPACES BETWEEN TOKENS INTO A SINGLE DELIMITER.
+       1000-NAME-VALIDATE-PARA.
+           MOVE SPACES TO FIRST-NAME LAST-NAME MIDDLE-NAME.
+           MOVE ZERO TO WS-NAME-TOKEN-CNT.
+           UNSTRING AUTHOR-NAME DELIMITED BY ALL SPACE
+               INTO FIRST-NAME, LAST-NAME, MIDDLE-NAME
+               TALLYING IN WS-NAME-TOKEN-CNT.
+
+           EVALUATE WS-NAME-TOKEN-CNT
+               WHEN 1
+                   DISPLAY 'NAME FORMAT WARNING: SINGLE-WORD NAME, '
+                       'NO LAST NAME FOUND: ' FIRST-NAME
+               WHEN 2
+                   DISPLAY FIRST-NAME, LAST-NAME
+                   STRING FIRST-NAME(1:5), ' ', LAST-NAME
+                       INTO AUTHOR-NAME
+                   DISPLAY AUTHOR-NAME
+               WHEN OTHER
+                   DISPLAY 'NAME FORMAT WARNING: MIDDLE NAME(S) '
+                       'PRESENT, NAME NOT SPLIT INTO FIRST/LAST: '
+                       FIRST-NAME, LAST-NAME, MIDDLE-NAME
+           END-EVALUATE.
