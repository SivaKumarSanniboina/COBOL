@@ -1,19 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRFL ASSIGN TO 'C:/Users/HP PC/ARR1ELEMENTS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-ARRFL-STATUS.
+
+      * SORT-DIRECTION PARAMETER, SAME MISSING-FILE-DEFAULTS IDIOM
+      * POLICY.CBL/FILERD.CBL USE FOR RUNPARM, SO THIS STAYS A
+      * REUSABLE SMALL-BATCH UTILITY RATHER THAN AN INTERACTIVE DEMO.
+           SELECT SORTPARM ASSIGN TO
+           'C:/Users/HP PC/ARR1SORTPARM.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-SORTPARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARRFL.
+       01  ARRFL-REC.
+           05  ARRFL-ELEMENT           PIC 9(2).
+
+       FD  SORTPARM.
+       01  SORTPARM-REC.
+           05  SORTPARM-DIRECTION      PIC X(01).
+           05  FILLER                  PIC X(79).
+
        WORKING-STORAGE SECTION.
+       77  WS-ARRFL-STATUS             PIC X(2).
+       77  WS-ARRFL-EOF                PIC X(1)   VALUE 'N'.
+           88  ARRFL-EOF                          VALUE 'Y'.
+       77  WS-SORTPARM-STATUS          PIC X(2).
+
        01  WS-ARRAY.
            05 ELEMENT          PIC  9(2) OCCURS 5 TIMES.
 
        77  IDX                 PIC  S9(4) COMP.
+       77  WS-ELEMENT-CNT      PIC  9(1)   VALUE ZEROES.
+
+      * BUBBLE-SORT CONTROLS, SAME TECHNIQUE PRG1.CBL USES TO SORT ITS
+      * SCORE TABLE.
+       77  WS-SORT-OUTER-IDX   PIC  9(1)   VALUE ZEROES.
+       77  WS-SORT-INNER-IDX   PIC  9(1)   VALUE ZEROES.
+       77  WS-SORT-INNER-LIMIT PIC  9(1)   VALUE ZEROES.
+       77  WS-SORT-TEMP        PIC  9(2).
+
+      * SORT-DIRECTION SWITCH, OPERATOR-SUPPLIED AT STARTUP. 'D'
+      * SORTS DESCENDING; ANYTHING ELSE (INCLUDING THE DEFAULT 'A')
+      * SORTS ASCENDING, THE PROGRAM'S ORIGINAL BEHAVIOR.
+       77  WS-SORT-DIRECTION   PIC  X(1)   VALUE 'A'.
+           88  WS-SORT-DESCENDING          VALUE 'D'.
+
+       77  WS-SUM               PIC  9(3)       VALUE ZEROES.
+       77  WS-AVERAGE           PIC  9(3)V99    VALUE ZEROES.
+       77  WS-MAX-ELEMENT       PIC  9(2)       VALUE ZEROES.
+       77  WS-MIN-ELEMENT       PIC  9(2)       VALUE ZEROES.
+       77  FORMATTED-AVERAGE    PIC  ZZ9.99.
+
+      * DUPLICATE-VALUE CHECK: ANY TWO ELEMENT ENTRIES THAT ARE EQUAL
+      * ARE ADJACENT ONCE THE ARRAY IS SORTED (EITHER DIRECTION), SO A
+      * SINGLE PASS COMPARING NEIGHBORS IS ENOUGH TO FIND THEM ALL.
+       77  WS-DUP-CNT           PIC  9(1)       VALUE ZEROES.
 
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
-           PERFORM 1000-READ-ARRAY-PARA VARYING IDX FROM 1 BY 1
-                                   UNTIL IDX > 5.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-               DISPLAY ELEMENT(IDX)
-           END-PERFORM.
+           PERFORM 1000-ARRFL-OPEN-PARA.
+
+           IF WS-ARRFL-STATUS = '00' THEN
+                PERFORM 2000-ARRFL-READ-PARA
+                    UNTIL ARRFL-EOF OR WS-ELEMENT-CNT = 5
+                PERFORM 3000-ARRFL-CLOSE-PARA
+           ELSE
+               DISPLAY 'ARRFL CANNOT BE OPENED.'
+           END-IF.
+
+           PERFORM 1050-SORTPARM-LOAD-PARA.
+
+           PERFORM 4000-SORT-ARRAY-PARA.
+           PERFORM 5000-DISPLAY-ARRAY-PARA
+               VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-ELEMENT-CNT.
+           PERFORM 6000-STATISTICS-COMPUTE-PARA.
+           PERFORM 7000-DUPLICATE-CHECK-PARA.
+           DISPLAY 'DUPLICATE VALUES FOUND: ' WS-DUP-CNT.
+
+           MOVE WS-AVERAGE TO FORMATTED-AVERAGE.
+           DISPLAY 'SUM: ' WS-SUM.
+           DISPLAY 'AVERAGE: ' FORMATTED-AVERAGE.
+           DISPLAY 'MAX: ' WS-MAX-ELEMENT.
+           DISPLAY 'MIN: ' WS-MIN-ELEMENT.
            STOP RUN.
-       1000-READ-ARRAY-PARA.
-           ACCEPT ELEMENT(IDX).
+
+       1000-ARRFL-OPEN-PARA.
+           OPEN INPUT ARRFL.
+           DISPLAY 'FILE STATUS:', WS-ARRFL-STATUS.
+
+       2000-ARRFL-READ-PARA.
+           READ ARRFL
+               AT END
+                   SET ARRFL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ELEMENT-CNT
+                   MOVE ARRFL-ELEMENT TO ELEMENT(WS-ELEMENT-CNT)
+           END-READ.
+
+       3000-ARRFL-CLOSE-PARA.
+           CLOSE ARRFL.
+
+      * LOADS THE SORT-DIRECTION FLAG FROM SORTPARM, THE SAME MISSING-
+      * FILE-DEFAULTS-TO-ASCENDING IDIOM POLICY.CBL/FILERD.CBL USE FOR
+      * RUNPARM, SO THE PROGRAM CAN STILL RUN UNATTENDED IN A BATCH
+      * WINDOW INSTEAD OF BLOCKING ON AN OPERATOR PROMPT.
+       1050-SORTPARM-LOAD-PARA.
+           OPEN INPUT SORTPARM.
+           IF WS-SORTPARM-STATUS NOT = '00' THEN
+               DISPLAY 'SORTPARM NOT FOUND, DEFAULTING TO ASCENDING.'
+           ELSE
+               READ SORTPARM
+                   AT END
+                       DISPLAY 'SORTPARM EMPTY, DEFAULTING TO '
+                           'ASCENDING.'
+                   NOT AT END
+                       MOVE SORTPARM-DIRECTION TO WS-SORT-DIRECTION
+               END-READ
+               CLOSE SORTPARM
+           END-IF.
+
+      * CLASSIC BUBBLE SORT OF WS-ARRAY INTO ASCENDING ORDER.
+       4000-SORT-ARRAY-PARA.
+           PERFORM 4100-SORT-OUTER-PARA
+               VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-OUTER-IDX > WS-ELEMENT-CNT.
+
+       4100-SORT-OUTER-PARA.
+           COMPUTE WS-SORT-INNER-LIMIT =
+               WS-ELEMENT-CNT - WS-SORT-OUTER-IDX.
+           PERFORM 4150-SORT-INNER-PARA
+               VARYING WS-SORT-INNER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-INNER-IDX > WS-SORT-INNER-LIMIT.
+
+       4150-SORT-INNER-PARA.
+           IF (WS-SORT-DESCENDING
+                   AND ELEMENT(WS-SORT-INNER-IDX) <
+                       ELEMENT(WS-SORT-INNER-IDX + 1))
+               OR (NOT WS-SORT-DESCENDING
+                   AND ELEMENT(WS-SORT-INNER-IDX) >
+                       ELEMENT(WS-SORT-INNER-IDX + 1))
+               MOVE ELEMENT(WS-SORT-INNER-IDX) TO WS-SORT-TEMP
+               MOVE ELEMENT(WS-SORT-INNER-IDX + 1)
+                   TO ELEMENT(WS-SORT-INNER-IDX)
+               MOVE WS-SORT-TEMP
+                   TO ELEMENT(WS-SORT-INNER-IDX + 1)
+           END-IF.
+
+       5000-DISPLAY-ARRAY-PARA.
+           DISPLAY ELEMENT(IDX).
+
+      * SUM/AVERAGE/MAX/MIN OVER THE SORTED ARRAY. MIN/MAX ARE TAKEN
+      * BY POSITION WHEN ASCENDING, OR THE MIRROR POSITION WHEN
+      * DESCENDING, SINCE 4000-SORT-ARRAY-PARA NOW SUPPORTS EITHER
+      * DIRECTION.
+       6000-STATISTICS-COMPUTE-PARA.
+           MOVE ZEROES TO WS-SUM.
+           IF WS-ELEMENT-CNT > 0
+               PERFORM 6100-SUM-ONE-PARA
+                   VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-ELEMENT-CNT
+               COMPUTE WS-AVERAGE = WS-SUM / WS-ELEMENT-CNT
+               IF WS-SORT-DESCENDING
+                   MOVE ELEMENT(1)              TO WS-MAX-ELEMENT
+                   MOVE ELEMENT(WS-ELEMENT-CNT)  TO WS-MIN-ELEMENT
+               ELSE
+                   MOVE ELEMENT(1)              TO WS-MIN-ELEMENT
+                   MOVE ELEMENT(WS-ELEMENT-CNT)  TO WS-MAX-ELEMENT
+               END-IF
+           END-IF.
+
+       6100-SUM-ONE-PARA.
+           ADD ELEMENT(IDX) TO WS-SUM.
+
+      * FLAGS ANY TWO NEIGHBORING ELEMENT ENTRIES THAT ARE EQUAL.
+       7000-DUPLICATE-CHECK-PARA.
+           IF WS-ELEMENT-CNT > 1
+               PERFORM 7100-DUPLICATE-CHECK-ONE-PARA
+                   VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-ELEMENT-CNT - 1
+           END-IF.
+
+       7100-DUPLICATE-CHECK-ONE-PARA.
+           IF ELEMENT(IDX) = ELEMENT(IDX + 1)
+               ADD 1 TO WS-DUP-CNT
+               DISPLAY 'DUPLICATE VALUE: ' ELEMENT(IDX)
+           END-IF.
