@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDFIELD.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * WORKED ON A FIXED 40-BYTE STAGING COPY SO EVERY CALLER, NO
+      * MATTER HOW WIDE ITS OWN FIELD IS, MOVES INTO/OUT OF THE SAME
+      * SIZE BUFFER RATHER THAN THE LINKAGE ITEM BEING OVERLAID AT THE
+      * WRONG LENGTH.
+       77  WS-FIELD-LEN                PIC S9(4) COMP  VALUE 40.
+       77  WS-CHAR-IDX                 PIC S9(4) COMP  VALUE ZERO.
+       77  WS-TRIMMED-FIELD            PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-FIELD                    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FIELD.
+       0000-MAIN-PARA.
+           PERFORM 1000-TRIM-PARA.
+           PERFORM 2000-CHAR-CLEAN-PARA
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-FIELD-LEN.
+           GOBACK.
+
+      * FUNCTION TRIM DROPS LEADING AND TRAILING SPACES IN ONE STEP, SO
+      * A RAGGED/LEADING-BLANK FIELD COMES BACK LEFT-JUSTIFIED AND
+      * BLANK-PADDED ON THE RIGHT.
+       1000-TRIM-PARA.
+           MOVE SPACES TO WS-TRIMMED-FIELD.
+           MOVE FUNCTION TRIM(LK-FIELD) TO WS-TRIMMED-FIELD.
+           MOVE WS-TRIMMED-FIELD TO LK-FIELD.
+
+      * REPLACES ANY CHARACTER THAT IS NOT A LETTER, DIGIT, SPACE,
+      * HYPHEN, OR COMMA WITH A SPACE. THE ALLOWED SET COVERS ORDINARY
+      * NAME AND ADDRESS TEXT; ANYTHING ELSE (CONTROL BYTES, STRAY
+      * SYMBOLS PICKED UP FROM A BAD FEED) IS TREATED AS NOISE.
+       2000-CHAR-CLEAN-PARA.
+           IF LK-FIELD(WS-CHAR-IDX:1) NOT ALPHABETIC
+              AND LK-FIELD(WS-CHAR-IDX:1) NOT NUMERIC
+              AND LK-FIELD(WS-CHAR-IDX:1) NOT = '-'
+              AND LK-FIELD(WS-CHAR-IDX:1) NOT = ','
+               MOVE SPACE TO LK-FIELD(WS-CHAR-IDX:1)
+           END-IF.
