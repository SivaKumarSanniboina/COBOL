@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILLOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICYFL ASSIGN TO 'D:/CBL_DEMOS/POLICY.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS POLICYNO
+           FILE STATUS WS-POLICYFL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * SAME LAYOUT AS FILERD.CBL'S POLICYFL-REC.
+       FD  POLICYFL.
+       01  POLICYFL-REC.
+           05 POLICYNO             PIC 9(7).
+           05 CUSTOMERCODE         PIC X(5).
+           05 STARTDATE.
+               10 MM               PIC 9(2).
+               10 DD               PIC 9(2).
+               10 YYYY             PIC 9(4).
+           05 ENDDATE.
+               10 MM               PIC 9(2).
+               10 DD               PIC 9(2).
+               10 YYYY             PIC 9(4).
+           05 PREMIUM              PIC 9(5)V99.
+           05 POLICYMODE           PIC X(1).
+           05 LOB                  PIC X(1).
+           05 FILLER               PIC X(43).
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLICYFL-STATUS   PIC X(02).
+       77  WS-LOOKUP-POLICYNO   PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           OPEN INPUT POLICYFL.
+           IF WS-POLICYFL-STATUS NOT = '00' THEN
+               DISPLAY 'POLICYFL CANNOT BE OPENED.'
+           ELSE
+               DISPLAY 'ENTER POLICYNO TO LOOK UP: ' WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-POLICYNO
+               PERFORM 1000-POLICY-FIND-PARA
+               CLOSE POLICYFL
+           END-IF.
+           STOP RUN.
+
+       1000-POLICY-FIND-PARA.
+           MOVE WS-LOOKUP-POLICYNO TO POLICYNO OF POLICYFL-REC.
+           READ POLICYFL
+               INVALID KEY
+                   DISPLAY 'NO POLICY FOUND FOR POLICYNO: '
+                       WS-LOOKUP-POLICYNO
+               NOT INVALID KEY
+                   DISPLAY 'POLICYNO    : ' POLICYNO OF POLICYFL-REC
+                   DISPLAY 'CUSTOMERCODE: ' CUSTOMERCODE OF
+                       POLICYFL-REC
+                   DISPLAY 'STARTDATE   : ' STARTDATE OF POLICYFL-REC
+                   DISPLAY 'ENDDATE     : ' ENDDATE OF POLICYFL-REC
+                   DISPLAY 'PREMIUM     : ' PREMIUM OF POLICYFL-REC
+                   DISPLAY 'POLICYMODE  : ' POLICYMODE OF POLICYFL-REC
+                   DISPLAY 'LOB         : ' LOB OF POLICYFL-REC
+           END-READ.
