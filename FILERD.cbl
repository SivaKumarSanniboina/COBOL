@@ -4,13 +4,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT POLICYFL ASSIGN TO 'D:/CBL_DEMOS/POLICY.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS POLICYNO
            FILE STATUS WS-POLICYFL-STATUS.
 
            SELECT OUTFL ASSIGN TO 'D:/CBL_DEMOS/OUTFL.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS WS-OUTFL-STATUS.
 
+           SELECT LOBRPT ASSIGN TO 'D:/CBL_DEMOS/LOBSUMMARY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-LOBRPT-STATUS.
+
+           SELECT LOBPARM ASSIGN TO 'D:/CBL_DEMOS/LOBPARM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-LOBPARM-STATUS.
+
+           SELECT RENEWFL ASSIGN TO 'D:/CBL_DEMOS/RENEWALDUE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RENEWFL-STATUS.
+
+      * POLICIES WHOSE COVERAGE HAS ALREADY ENDED AS OF THE RUN DATE,
+      * SEPARATE FROM THE SOON-TO-END RENEWFL REPORT ABOVE.
+           SELECT LAPSEFL ASSIGN TO 'D:/CBL_DEMOS/LAPSEDPOLICY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-LAPSEFL-STATUS.
+
+      * SHARED WITH POLICY.CBL: EVERY OUTFL WRITE FROM EITHER PROGRAM
+      * APPENDS ONE ENTRY HERE SO IT CAN BE TRACED BACK TO ITS RUN.
+           SELECT AUDFL ASSIGN TO 'D:/CBL_DEMOS/AUDITTRAIL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-AUDFL-STATUS.
+
+      * I/O ERROR REPORT. 9100-IO-ERROR-PARA WRITES ONE LINE HERE
+      * IDENTIFYING THE FILE, RECORD NUMBER, AND STATUS CODE OF ANY
+      * READ/WRITE THAT FAILS WITH AN UNEXPECTED FILE STATUS.
+           SELECT ERRFL ASSIGN TO 'D:/CBL_DEMOS/IOERROR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-ERRFL-STATUS.
+
+      * END-OF-BATCH DASHBOARD, SHARED WITH EMPLOYEE.CBL AND POLICY.CBL
+      * (DASHCOPY.CPY). FILERD RUNS LAST IN NIGHTBAT.JCL (STEP030) SO
+      * IT EXTENDS THE FILE THE EARLIER STEPS HAVE ALREADY WRITTEN TO.
+           SELECT DASHFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/DASHBOARD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DASHFL-STATUS.
+
+      * EXTERNALLY-SUPPLIED RUN DATE, SHARED WITH POLICY.CBL
+      * (RUNPARM.CPY). IF MISSING, 1050-RUNPARM-LOAD-PARA FALLS BACK
+      * TO THE SYSTEM CLOCK, THE SAME MISSING-FILE DEFAULTING ALREADY
+      * USED BELOW FOR LOBPARM.
+           SELECT RUNPARM ASSIGN TO 'D:/CBL_DEMOS/RUNPARM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RUNPARM-STATUS.
+
+      * POLICY-COUNT/PREMIUM BREAKDOWN BY POLICYMODE, SO BILLING CAN
+      * SEE HOW MUCH PREMIUM IS EXPECTED IN EACH COLLECTION CYCLE.
+           SELECT MODERPT ASSIGN TO 'D:/CBL_DEMOS/MODESUMMARY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-MODERPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  POLICYFL.
@@ -21,10 +75,14 @@
                10 MM               PIC 9(2).
                10 DD               PIC 9(2).
                10 YYYY             PIC 9(4).
+           05 ENDDATE.
+               10 MM               PIC 9(2).
+               10 DD               PIC 9(2).
+               10 YYYY             PIC 9(4).
            05 PREMIUM              PIC 9(5)V99.
            05 POLICYMODE           PIC X(1).
            05 LOB                  PIC X(1).
-           05 FILLER               PIC X(51).
+           05 FILLER               PIC X(43).
 
        FD  OUTFL.
        01  OUTFL-REC.
@@ -34,15 +92,93 @@
                10 MM               PIC 9(2).
                10 DD               PIC 9(2).
                10 YYYY             PIC 9(4).
+           05 ENDDATE.
+               10 MM               PIC 9(2).
+               10 DD               PIC 9(2).
+               10 YYYY             PIC 9(4).
            05 PREMIUM              PIC 9(5)V99.
            05 POLICYMODE               PIC X(1).
            05 LOB                      PIC X(1).
-           05 FILLER                   PIC X(51).
+           05 FILLER                   PIC X(43).
+
+       FD  LOBRPT.
+       01  LOBRPT-REC                  PIC X(80).
+
+       FD  LOBPARM.
+       01  LOBPARM-REC.
+           05  LOBPARM-CODE            PIC X(01).
+           05  FILLER                  PIC X(79).
+
+       FD  RENEWFL.
+       01  RENEWFL-REC                 PIC X(80).
+
+       FD  LAPSEFL.
+       01  LAPSEFL-REC                 PIC X(80).
+
+       FD  AUDFL.
+       COPY 'AUDCOPY'.
+
+       FD  ERRFL.
+       01  ERRFL-REC                   PIC X(80).
+
+       FD  DASHFL.
+       COPY 'DASHCOPY'.
+
+       FD  RUNPARM.
+       COPY 'RUNPARM'.
+
+       FD  MODERPT.
+       01  MODERPT-REC                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-POLICYFL-STATUS      PIC X(2).
            05  WS-OUTFL-STATUS         PIC X(2).
+           05  WS-LOBRPT-STATUS        PIC X(2).
+           05  WS-LOBPARM-STATUS       PIC X(2).
+           05  WS-RENEWFL-STATUS       PIC X(2).
+           05  WS-LAPSEFL-STATUS       PIC X(2).
+           05  WS-AUDFL-STATUS         PIC X(2).
+           05  WS-ERRFL-STATUS         PIC X(2).
+           05  WS-DASHFL-STATUS        PIC X(2).
+           05  WS-RUNPARM-STATUS       PIC X(2).
+           05  WS-MODERPT-STATUS       PIC X(2).
+
+      * SET BY 9100-IO-ERROR-PARA WHEN A READ/WRITE FAILS WITH A
+      * STATUS OTHER THAN SUCCESS OR (FOR READS) END-OF-FILE. ONCE
+      * SET, 0000-MAIN-PARA'S READ LOOP IS FORCED TO END AND THE RUN
+      * ABORTS AFTER THE NORMAL CLOSE/REPORT PROCESSING.
+       77  WS-ABORT-SW                 PIC X(01)       VALUE 'N'.
+           88  WS-ABORTED                              VALUE 'Y'.
+       77  WS-ERROR-FILE-NAME          PIC X(10)       VALUE SPACES.
+       77  WS-ERROR-RECNO              PIC 9(06)       VALUE ZEROES.
+       77  WS-ERROR-STATUS             PIC X(02)       VALUE SPACES.
+
+      * RUN-DATE DRIVEN RENEWAL-DUE CHECK: ANY POLICY WHOSE ENDDATE
+      * FALLS WITHIN THE NEXT 30 DAYS OF THE RUN DATE IS FLAGGED.
+      * WS-RUN-DATE IS LOADED FROM RUNPARM BY 1050-RUNPARM-LOAD-PARA.
+       77  WS-RUN-DATE                 PIC 9(8)        VALUE ZEROES.
+       77  WS-RUN-TIME                 PIC 9(6)        VALUE ZEROES.
+       77  WS-RUNPARM-RESTART-SW       PIC X(1)        VALUE 'N'.
+       77  WS-RUN-DATE-DAYS            PIC 9(8)        VALUE ZEROES.
+       77  WS-CUTOFF-DATE-DAYS         PIC 9(8)        VALUE ZEROES.
+       77  WS-CUTOFF-DATE              PIC 9(8)        VALUE ZEROES.
+       77  WS-END-DATE-COMP            PIC 9(8)        VALUE ZEROES.
+       77  WS-RENEWAL-DUE-CNT          PIC 9(4)        VALUE ZEROES.
+       77  WS-LAPSED-CNT               PIC 9(4)        VALUE ZEROES.
+
+      * ACCEPTED LOB CODE(S) FOR THIS RUN, READ FROM LOBPARM AT
+      * STARTUP SO OPS CAN CHANGE THE EXTRACT WITHOUT A RECOMPILE.
+       01  WS-LOBPARM-SWITCHES.
+           05  WS-LOBPARM-EOF          PIC X(01)       VALUE 'N'.
+               88  LOBPARM-EOF                         VALUE 'Y'.
+
+       01  WS-ACCEPT-LOB-TABLE.
+           05  WS-ACCEPT-LOB OCCURS 10 TIMES PIC X(01).
+       77  WS-ACCEPT-LOB-CNT           PIC 9(2)        VALUE ZEROES.
+       77  WS-ACCEPT-LOB-IDX           PIC 9(2)        VALUE ZEROES.
+       77  WS-LOB-ACCEPTED-SW          PIC X(01)       VALUE 'N'.
+           88  WS-LOB-ACCEPTED                         VALUE 'Y'.
 
        77  WS-PFL-EOF                  PIC X(1)        VALUE  'N'.
 
@@ -50,14 +186,62 @@
            05 WS-POLICYFL-RD-CNT       PIC 9(4)        VALUE ZEROES.
            05 WS-OUTFL-WT-CNT          PIC 9(4)        VALUE ZEROES.
 
+      * COUNT/PREMIUM BREAKDOWN ACROSS EVERY LOB SEEN ON THE RUN, NOT
+      * JUST THE LOB = 'A' SUBSET THAT MAKES IT ONTO OUTFL.
+       01  WS-LOB-SUMMARY-TABLE.
+           05  WS-LOB-SUMMARY-ENTRY OCCURS 20 TIMES.
+               10  WS-LOB-SUMM-CODE    PIC X(01).
+               10  WS-LOB-SUMM-CNT     PIC 9(6).
+               10  WS-LOB-SUMM-PREMIUM PIC 9(7)V99.
+       77  WS-LOB-SUMMARY-CNT          PIC 9(4)        VALUE ZEROES.
+       77  WS-LOB-SRCH-IDX             PIC 9(4)        VALUE ZEROES.
+       77  WS-LOB-FOUND-SW             PIC X(01)       VALUE 'N'.
+           88  WS-LOB-FOUND                            VALUE 'Y'.
+       77  WS-FORMATTED-PREMIUM        PIC Z(6)9.99.
+
+      * POLICY-COUNT/PREMIUM BREAKDOWN BY POLICYMODE, ACCUMULATED
+      * ACROSS EVERY RECORD READ FOR 3700-MODE-SUMMARY-REPORT-PARA.
+       01  WS-MODE-SUMMARY-TABLE.
+           05  WS-MODE-SUMMARY-ENTRY OCCURS 20 TIMES.
+               10  WS-MODE-SUMM-CODE   PIC X(01).
+               10  WS-MODE-SUMM-CNT    PIC 9(6).
+               10  WS-MODE-SUMM-PREMIUM PIC 9(7)V99.
+       77  WS-MODE-SUMMARY-CNT         PIC 9(4)        VALUE ZEROES.
+       77  WS-MODE-SRCH-IDX            PIC 9(4)        VALUE ZEROES.
+       77  WS-MODE-FOUND-SW            PIC X(01)       VALUE 'N'.
+           88  WS-MODE-FOUND                           VALUE 'Y'.
+
+      * GRAND TOTAL ACROSS EVERY LOB SUMMARY ENTRY, ROLLED UP BY
+      * 3600-DASHBOARD-WRITE-PARA FOR DASH-CONTROL-TOTAL.
+       77  WS-OVERALL-PREMIUM-TOTAL    PIC 9(9)V99     VALUE ZEROES.
+
+      * POLICYFL'S POLICYNO IS NUMERIC AND ONE BYTE SHORTER THAN
+      * POLICY.CBL'S; ZERO-PADDED THROUGH THIS FIELD BEFORE IT GOES
+      * INTO PLC-POLICYNO, THE SAME TECHNIQUE RECONPOL.CBL USES.
+       77  WS-CANON-KEY-NUM             PIC 9(8)        VALUE ZEROES.
+
+      * CANONICAL CROSS-PROGRAM POLICY RECORD, SHARED WITH POLICY.CBL.
+       COPY 'POLYCOPY'.
+
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 1000-POLICYFL-OPEN-PARA.
            IF WS-POLICYFL-STATUS = '00' THEN
+               PERFORM 1500-LOBPARM-LOAD-PARA
                PERFORM 2000-POLICYFL-READ-PARA  UNTIL WS-PFL-EOF = 'Y'
-               PERFORM 3000-POLICYFL-CLOSE-PARA
            ELSE
                DISPLAY 'FILE CANNOT BE OPENED.'
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORTED TO TRUE
+           END-IF.
+
+      * ALWAYS RUNS, EVEN WHEN POLICYFL ITSELF NEVER OPENED, SO THE
+      * OUTPUT FILES OPENED UNCONDITIONALLY BY 1000-POLICYFL-OPEN-PARA
+      * ARE CLOSED AND THIS RUN STILL LEAVES A DASHFL ENTRY BEHIND.
+           PERFORM 3000-POLICYFL-CLOSE-PARA.
+           IF WS-ABORTED THEN
+               DISPLAY 'RUN ABORTED ON I/O ERROR.'
+               MOVE 16 TO RETURN-CODE
            END-IF.
 
            DISPLAY 'NO. OF RECORD READ: ', WS-POLICYFL-RD-CNT.
@@ -71,6 +255,74 @@
            OPEN OUTPUT OUTFL.
            DISPLAY 'FILE STATUS:', WS-OUTFL-STATUS.
 
+           OPEN OUTPUT RENEWFL.
+           DISPLAY 'FILE STATUS:', WS-RENEWFL-STATUS.
+
+           OPEN OUTPUT LAPSEFL.
+           DISPLAY 'FILE STATUS:', WS-LAPSEFL-STATUS.
+
+           OPEN EXTEND AUDFL.
+           OPEN OUTPUT ERRFL.
+           OPEN EXTEND DASHFL.
+
+           PERFORM 1050-RUNPARM-LOAD-PARA.
+           IF WS-RUNPARM-RESTART-SW = 'Y'
+               DISPLAY 'RUNPARM REQUESTED A RESTART; FILERD HAS NO '
+                   'CHECKPOINT MECHANISM OF ITS OWN AND ALWAYS RUNS '
+                   'POLICYFL FROM THE START.'
+           END-IF.
+           COMPUTE WS-RUN-DATE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE).
+           COMPUTE WS-CUTOFF-DATE-DAYS = WS-RUN-DATE-DAYS + 30.
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-DATE-DAYS).
+
+      * LOADS THE RUN DATE (AND RESTART-REQUESTED FLAG) FROM THE
+      * EXTERNAL RUNPARM FILE, SHARED WITH POLICY.CBL, SO BOTH
+      * PROGRAMS' DATE-DRIVEN LOGIC AGREES ON A SINGLE RUN DATE
+      * INSTEAD OF EACH PROGRAM READING THE SYSTEM CLOCK ON ITS OWN.
+      * IF RUNPARM IS MISSING OR EMPTY, FALL BACK TO THE SYSTEM CLOCK.
+       1050-RUNPARM-LOAD-PARA.
+           OPEN INPUT RUNPARM.
+           IF WS-RUNPARM-STATUS NOT = '00' THEN
+               DISPLAY 'RUNPARM NOT FOUND, DEFAULTING RUN DATE.'
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ELSE
+               READ RUNPARM
+                   AT END
+                       DISPLAY 'RUNPARM EMPTY, DEFAULTING RUN DATE.'
+                       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE RUNPARM-RUN-DATE   TO WS-RUN-DATE
+                       MOVE RUNPARM-RESTART-SW TO WS-RUNPARM-RESTART-SW
+               END-READ
+               CLOSE RUNPARM
+           END-IF.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+      * LOADS THE ACCEPTED LOB CODE(S) FOR THIS RUN. IF LOBPARM IS
+      * MISSING, FALL BACK TO THE HISTORICAL LOB = 'A' DEFAULT.
+       1500-LOBPARM-LOAD-PARA.
+           OPEN INPUT LOBPARM.
+           IF WS-LOBPARM-STATUS NOT = '00' THEN
+               DISPLAY 'LOBPARM NOT FOUND, DEFAULTING TO LOB A.'
+               MOVE 1 TO WS-ACCEPT-LOB-CNT
+               MOVE 'A' TO WS-ACCEPT-LOB(1)
+           ELSE
+               PERFORM 1550-LOBPARM-READ-PARA UNTIL LOBPARM-EOF
+               CLOSE LOBPARM
+           END-IF.
+
+       1550-LOBPARM-READ-PARA.
+           READ LOBPARM
+               AT END
+                   SET LOBPARM-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ACCEPT-LOB-CNT
+                   MOVE LOBPARM-CODE TO
+                       WS-ACCEPT-LOB(WS-ACCEPT-LOB-CNT)
+           END-READ.
+
            2000-POLICYFL-READ-PARA.
                READ POLICYFL INTO POLICYFL-REC
                    AT END
@@ -78,16 +330,342 @@
                    NOT AT END
                        ADD 1 TO WS-POLICYFL-RD-CNT
                        DISPLAY POLICYFL-REC
-                       IF LOB OF POLICYFL-REC = 'A' THEN
+                       PERFORM 2580-CANON-BUILD-PARA
+                       PERFORM 2700-LOB-SUMMARY-UPDATE-PARA
+                       PERFORM 2720-MODE-SUMMARY-UPDATE-PARA
+                       PERFORM 2800-RENEWAL-CHECK-PARA
+                       PERFORM 2850-LAPSED-CHECK-PARA
+                       PERFORM 2650-LOB-ACCEPT-CHECK-PARA
+                       IF WS-LOB-ACCEPTED THEN
                            PERFORM 2500-OUTFL-WRITE-PARA
                        END-IF
                END-READ.
+               IF WS-POLICYFL-STATUS NOT = '00'
+                       AND WS-POLICYFL-STATUS NOT = '10'
+                   MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+                   MOVE WS-POLICYFL-STATUS TO WS-ERROR-STATUS
+                   MOVE 'POLICYFL'         TO WS-ERROR-FILE-NAME
+                   PERFORM 9100-IO-ERROR-PARA
+               END-IF.
+
+      * MOVES POLICYFL-REC'S OWN FIELDS INTO THE SHARED PLC-CANON-REC
+      * (POLYCOPY.CPY) SO ANY CROSS-PROGRAM CONSUMER SEES THE SAME
+      * SHAPE POLICY.CBL BUILDS FROM POLICY_REC. DATES ARE RE-STRUNG
+      * YYYYMMDD SO THEY LINE UP WITH POLICY.CBL'S FLAT DATE FIELDS.
+       2580-CANON-BUILD-PARA.
+           MOVE POLICYNO OF POLICYFL-REC     TO WS-CANON-KEY-NUM.
+           MOVE WS-CANON-KEY-NUM              TO PLC-POLICYNO.
+           MOVE CUSTOMERCODE OF POLICYFL-REC TO PLC-CUSTOMERID.
+           MOVE LOB OF POLICYFL-REC          TO PLC-LOBCODE.
+
+           MOVE SPACES TO PLC-START-DATE.
+           STRING YYYY OF STARTDATE OF POLICYFL-REC DELIMITED BY SIZE
+               MM OF STARTDATE OF POLICYFL-REC DELIMITED BY SIZE
+               DD OF STARTDATE OF POLICYFL-REC DELIMITED BY SIZE
+               INTO PLC-START-DATE.
+
+           MOVE SPACES TO PLC-END-DATE.
+           STRING YYYY OF ENDDATE OF POLICYFL-REC DELIMITED BY SIZE
+               MM OF ENDDATE OF POLICYFL-REC DELIMITED BY SIZE
+               DD OF ENDDATE OF POLICYFL-REC DELIMITED BY SIZE
+               INTO PLC-END-DATE.
+
+           MOVE PREMIUM OF POLICYFL-REC      TO PLC-PREMIUM.
+
+      * CHECKS THE CURRENT RECORD'S LOB AGAINST WS-ACCEPT-LOB-TABLE
+      * INSTEAD OF A HARDCODED 'A' TEST.
+       2650-LOB-ACCEPT-CHECK-PARA.
+           MOVE 'N' TO WS-LOB-ACCEPTED-SW.
+           MOVE 1 TO WS-ACCEPT-LOB-IDX.
+           PERFORM 2660-LOB-ACCEPT-CHECK-ONE-PARA
+               UNTIL WS-ACCEPT-LOB-IDX > WS-ACCEPT-LOB-CNT
+                  OR WS-LOB-ACCEPTED.
+
+       2660-LOB-ACCEPT-CHECK-ONE-PARA.
+           IF WS-ACCEPT-LOB(WS-ACCEPT-LOB-IDX) = LOB OF POLICYFL-REC
+               SET WS-LOB-ACCEPTED TO TRUE
+           ELSE
+               ADD 1 TO WS-ACCEPT-LOB-IDX
+           END-IF.
 
        2500-OUTFL-WRITE-PARA.
            MOVE CORRESPONDING POLICYFL-REC TO OUTFL-REC.
            WRITE OUTFL-REC.
+           IF WS-OUTFL-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-OUTFL-STATUS    TO WS-ERROR-STATUS
+               MOVE 'OUTFL'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
            ADD 1 TO WS-OUTFL-WT-CNT.
+           PERFORM 2590-AUDIT-WRITE-PARA.
+
+      * LOGS THIS OUTFL WRITE TO THE SHARED AUDIT TRAIL (AUDCOPY.CPY),
+      * SOURCING THE POLICY NUMBER FROM THE CANONICAL RECORD ALREADY
+      * BUILT BY 2580-CANON-BUILD-PARA SO THE KEY IS NOT RE-DERIVED.
+       2590-AUDIT-WRITE-PARA.
+           MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+           MOVE 'FILERD'         TO AUD-PROGRAM.
+           MOVE 'POLICYFL'       TO AUD-SOURCE-FILE.
+           MOVE PLC-POLICYNO     TO AUD-POLICYNO.
+           WRITE AUDFL-REC.
+           IF WS-AUDFL-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-AUDFL-STATUS    TO WS-ERROR-STATUS
+               MOVE 'AUDFL'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+      * ACCUMULATES COUNT/PREMIUM BY LOB FOR EVERY RECORD READ, SO THE
+      * LOB-WISE REPORT SHOWS WHAT THE LOB = 'A' FILTER IS EXCLUDING.
+       2700-LOB-SUMMARY-UPDATE-PARA.
+           MOVE 'N' TO WS-LOB-FOUND-SW.
+           MOVE 1 TO WS-LOB-SRCH-IDX.
+           PERFORM 2750-LOB-SUMMARY-FIND-PARA
+               UNTIL WS-LOB-SRCH-IDX > WS-LOB-SUMMARY-CNT
+                  OR WS-LOB-FOUND.
+
+           IF NOT WS-LOB-FOUND
+               ADD 1 TO WS-LOB-SUMMARY-CNT
+               MOVE WS-LOB-SUMMARY-CNT TO WS-LOB-SRCH-IDX
+               MOVE LOB OF POLICYFL-REC TO
+                   WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX)
+           END-IF.
+
+           ADD 1 TO WS-LOB-SUMM-CNT(WS-LOB-SRCH-IDX).
+           ADD PREMIUM OF POLICYFL-REC TO
+               WS-LOB-SUMM-PREMIUM(WS-LOB-SRCH-IDX).
+
+       2750-LOB-SUMMARY-FIND-PARA.
+           IF WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX) = LOB OF POLICYFL-REC
+               SET WS-LOB-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-LOB-SRCH-IDX
+           END-IF.
+
+      * ACCUMULATES POLICY COUNT/PREMIUM BY POLICYMODE FOR EVERY
+      * RECORD READ, SO BILLING CAN SEE PREMIUM EXPECTED PER
+      * COLLECTION CYCLE.
+       2720-MODE-SUMMARY-UPDATE-PARA.
+           MOVE 'N' TO WS-MODE-FOUND-SW.
+           MOVE 1 TO WS-MODE-SRCH-IDX.
+           PERFORM 2730-MODE-SUMMARY-FIND-PARA
+               UNTIL WS-MODE-SRCH-IDX > WS-MODE-SUMMARY-CNT
+                  OR WS-MODE-FOUND.
+
+           IF NOT WS-MODE-FOUND
+               ADD 1 TO WS-MODE-SUMMARY-CNT
+               MOVE WS-MODE-SUMMARY-CNT TO WS-MODE-SRCH-IDX
+               MOVE POLICYMODE OF POLICYFL-REC TO
+                   WS-MODE-SUMM-CODE(WS-MODE-SRCH-IDX)
+           END-IF.
 
+           ADD 1 TO WS-MODE-SUMM-CNT(WS-MODE-SRCH-IDX).
+           ADD PREMIUM OF POLICYFL-REC TO
+               WS-MODE-SUMM-PREMIUM(WS-MODE-SRCH-IDX).
+
+       2730-MODE-SUMMARY-FIND-PARA.
+           IF WS-MODE-SUMM-CODE(WS-MODE-SRCH-IDX) =
+                   POLICYMODE OF POLICYFL-REC
+               SET WS-MODE-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-MODE-SRCH-IDX
+           END-IF.
+
+      * FLAGS A POLICY AS RENEWAL-DUE WHEN ITS ENDDATE FALLS ON OR
+      * BETWEEN THE RUN DATE AND THE RUN DATE + 30 DAYS.
+       2800-RENEWAL-CHECK-PARA.
+           COMPUTE WS-END-DATE-COMP =
+               YYYY OF ENDDATE OF POLICYFL-REC * 10000
+               + MM OF ENDDATE OF POLICYFL-REC * 100
+               + DD OF ENDDATE OF POLICYFL-REC.
+           IF WS-END-DATE-COMP >= WS-RUN-DATE
+                   AND WS-END-DATE-COMP <= WS-CUTOFF-DATE
+               ADD 1 TO WS-RENEWAL-DUE-CNT
+               MOVE SPACES TO RENEWFL-REC
+               STRING 'POLICYNO ' DELIMITED BY SIZE
+                   POLICYNO OF POLICYFL-REC DELIMITED BY SIZE
+                   ' ENDS ' DELIMITED BY SIZE
+                   WS-END-DATE-COMP DELIMITED BY SIZE
+                   ' RENEWAL DUE' DELIMITED BY SIZE
+                   INTO RENEWFL-REC
+               WRITE RENEWFL-REC
+               IF WS-RENEWFL-STATUS NOT = '00'
+                   MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+                   MOVE WS-RENEWFL-STATUS  TO WS-ERROR-STATUS
+                   MOVE 'RENEWFL'          TO WS-ERROR-FILE-NAME
+                   PERFORM 9100-IO-ERROR-PARA
+               END-IF
+           END-IF.
+
+      * FLAGS A POLICY AS LAPSED WHEN ITS ENDDATE IS ALREADY BEHIND
+      * THE RUN DATE, SEPARATE FROM THE SOON-TO-END RENEWAL-DUE CHECK
+      * ABOVE. REUSES WS-END-DATE-COMP, ALREADY COMPUTED THIS RECORD
+      * BY 2800-RENEWAL-CHECK-PARA.
+       2850-LAPSED-CHECK-PARA.
+           IF WS-END-DATE-COMP < WS-RUN-DATE
+               ADD 1 TO WS-LAPSED-CNT
+               MOVE SPACES TO LAPSEFL-REC
+               STRING 'POLICYNO ' DELIMITED BY SIZE
+                   POLICYNO OF POLICYFL-REC DELIMITED BY SIZE
+                   ' ENDED ' DELIMITED BY SIZE
+                   WS-END-DATE-COMP DELIMITED BY SIZE
+                   ' LAPSED' DELIMITED BY SIZE
+                   INTO LAPSEFL-REC
+               WRITE LAPSEFL-REC
+               IF WS-LAPSEFL-STATUS NOT = '00'
+                   MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+                   MOVE WS-LAPSEFL-STATUS  TO WS-ERROR-STATUS
+                   MOVE 'LAPSEFL'          TO WS-ERROR-FILE-NAME
+                   PERFORM 9100-IO-ERROR-PARA
+               END-IF
+           END-IF.
+
+      * LOGS THE FILE/RECORD/STATUS OF ANY READ OR WRITE THAT FAILED
+      * WITH AN UNEXPECTED FILE STATUS, THEN FORCES THE MAIN READ LOOP
+      * TO END SO THE RUN ABORTS AFTER THE NORMAL CLOSE/REPORT STEPS.
+       9100-IO-ERROR-PARA.
+           DISPLAY 'I/O ERROR -- FILE: ' WS-ERROR-FILE-NAME
+               ' RECORD: ' WS-ERROR-RECNO
+               ' STATUS: ' WS-ERROR-STATUS.
+           MOVE SPACES TO ERRFL-REC.
+           STRING 'I/O ERROR ON ' DELIMITED BY SIZE
+               WS-ERROR-FILE-NAME DELIMITED BY SIZE
+               ' RECORD ' DELIMITED BY SIZE
+               WS-ERROR-RECNO DELIMITED BY SIZE
+               ' STATUS ' DELIMITED BY SIZE
+               WS-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERRFL-REC.
+           WRITE ERRFL-REC.
+           SET WS-ABORTED TO TRUE.
+           MOVE 'Y' TO WS-PFL-EOF.
+
+      * ERRFL STAYS OPEN UNTIL AFTER THE SUMMARY REPORTS AND DASHBOARD
+      * WRITE BELOW, SINCE 9100-IO-ERROR-PARA WRITES TO IT AND THOSE
+      * PARAGRAPHS NOW CHECK FILE STATUS ON THEIR OWN WRITES.
        3000-POLICYFL-CLOSE-PARA.
-           CLOSE POLICYFL.
+           IF WS-POLICYFL-STATUS = '00'
+               CLOSE POLICYFL
+           END-IF.
            CLOSE OUTFL.
+           CLOSE RENEWFL.
+           CLOSE LAPSEFL.
+           CLOSE AUDFL.
+           DISPLAY 'NO. OF POLICIES RENEWAL DUE: ', WS-RENEWAL-DUE-CNT.
+           DISPLAY 'NO. OF POLICIES LAPSED: ', WS-LAPSED-CNT.
+           PERFORM 3500-LOB-SUMMARY-REPORT-PARA.
+           PERFORM 3700-MODE-SUMMARY-REPORT-PARA.
+           PERFORM 3600-DASHBOARD-WRITE-PARA.
+           CLOSE DASHFL.
+           CLOSE ERRFL.
+
+      * WRITES THE LOB-WISE RECORD-COUNT/PREMIUM BREAKDOWN FOR THE
+      * WHOLE POLICYFL RUN, NOT JUST THE LOB = 'A' SUBSET ON OUTFL.
+       3500-LOB-SUMMARY-REPORT-PARA.
+           OPEN OUTPUT LOBRPT.
+           MOVE 'POLICYFL LOB-WISE SUMMARY' TO LOBRPT-REC.
+           WRITE LOBRPT-REC.
+           IF WS-LOBRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-LOBRPT-STATUS   TO WS-ERROR-STATUS
+               MOVE 'LOBRPT'           TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE 1 TO WS-LOB-SRCH-IDX.
+           PERFORM 3550-LOB-SUMMARY-WRITE-PARA
+               UNTIL WS-LOB-SRCH-IDX > WS-LOB-SUMMARY-CNT.
+
+           CLOSE LOBRPT.
+
+       3550-LOB-SUMMARY-WRITE-PARA.
+           MOVE WS-LOB-SUMM-PREMIUM(WS-LOB-SRCH-IDX) TO
+               WS-FORMATTED-PREMIUM.
+           MOVE SPACES TO LOBRPT-REC.
+           STRING 'LOB ' DELIMITED BY SIZE
+               WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX) DELIMITED BY SIZE
+               ' COUNT: ' DELIMITED BY SIZE
+               WS-LOB-SUMM-CNT(WS-LOB-SRCH-IDX) DELIMITED BY SIZE
+               ' PREMIUM: ' DELIMITED BY SIZE
+               WS-FORMATTED-PREMIUM DELIMITED BY SIZE
+               INTO LOBRPT-REC.
+           WRITE LOBRPT-REC.
+           IF WS-LOBRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-LOBRPT-STATUS   TO WS-ERROR-STATUS
+               MOVE 'LOBRPT'           TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+           ADD 1 TO WS-LOB-SRCH-IDX.
+
+      * WRITES THE POLICY-COUNT/PREMIUM BREAKDOWN BY POLICYMODE, SO
+      * BILLING CAN SEE HOW MUCH PREMIUM IS EXPECTED IN EACH
+      * COLLECTION CYCLE.
+       3700-MODE-SUMMARY-REPORT-PARA.
+           OPEN OUTPUT MODERPT.
+           MOVE 'POLICYFL MODE-WISE PREMIUM SUMMARY' TO MODERPT-REC.
+           WRITE MODERPT-REC.
+           IF WS-MODERPT-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-MODERPT-STATUS  TO WS-ERROR-STATUS
+               MOVE 'MODERPT'          TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE 1 TO WS-MODE-SRCH-IDX.
+           PERFORM 3750-MODE-SUMMARY-WRITE-PARA
+               UNTIL WS-MODE-SRCH-IDX > WS-MODE-SUMMARY-CNT.
+
+           CLOSE MODERPT.
+
+       3750-MODE-SUMMARY-WRITE-PARA.
+           MOVE WS-MODE-SUMM-PREMIUM(WS-MODE-SRCH-IDX) TO
+               WS-FORMATTED-PREMIUM.
+           MOVE SPACES TO MODERPT-REC.
+           STRING 'MODE ' DELIMITED BY SIZE
+               WS-MODE-SUMM-CODE(WS-MODE-SRCH-IDX) DELIMITED BY SIZE
+               ' COUNT: ' DELIMITED BY SIZE
+               WS-MODE-SUMM-CNT(WS-MODE-SRCH-IDX) DELIMITED BY SIZE
+               ' PREMIUM: ' DELIMITED BY SIZE
+               WS-FORMATTED-PREMIUM DELIMITED BY SIZE
+               INTO MODERPT-REC.
+           WRITE MODERPT-REC.
+           IF WS-MODERPT-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-MODERPT-STATUS  TO WS-ERROR-STATUS
+               MOVE 'MODERPT'          TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+           ADD 1 TO WS-MODE-SRCH-IDX.
+
+      * WRITES THIS RUN'S ENTRY TO THE SHARED END-OF-BATCH DASHBOARD
+      * (DASHCOPY.CPY), EXTENDING THE FILE EMPDETAILS AND POLICY HAVE
+      * ALREADY WRITTEN TO THIS RUN. THE CONTROL TOTAL IS ROLLED UP
+      * FROM THE LOB SUMMARY TABLE SINCE FILERD HAS NO SINGLE RUNNING
+      * PREMIUM TOTAL OF ITS OWN.
+       3600-DASHBOARD-WRITE-PARA.
+           MOVE 1 TO WS-LOB-SRCH-IDX.
+           PERFORM 3650-PREMIUM-TOTAL-ROLLUP-PARA
+               UNTIL WS-LOB-SRCH-IDX > WS-LOB-SUMMARY-CNT.
+
+           MOVE 'FILERD'            TO DASH-PROGRAM.
+           MOVE WS-RUN-DATE         TO DASH-RUN-DATE.
+           MOVE WS-RUN-TIME         TO DASH-RUN-TIME.
+           MOVE WS-POLICYFL-RD-CNT  TO DASH-READ-CNT.
+           MOVE WS-OUTFL-WT-CNT     TO DASH-WRITE-CNT.
+           MOVE ZEROES              TO DASH-REJECT-CNT.
+           MOVE WS-OVERALL-PREMIUM-TOTAL TO DASH-CONTROL-TOTAL.
+           MOVE WS-ABORT-SW         TO DASH-ABORT-SW.
+           WRITE DASH-REC.
+           IF WS-DASHFL-STATUS NOT = '00'
+               MOVE WS-POLICYFL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-DASHFL-STATUS   TO WS-ERROR-STATUS
+               MOVE 'DASHFL'           TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+       3650-PREMIUM-TOTAL-ROLLUP-PARA.
+           ADD WS-LOB-SUMM-PREMIUM(WS-LOB-SRCH-IDX) TO
+               WS-OVERALL-PREMIUM-TOTAL.
+           ADD 1 TO WS-LOB-SRCH-IDX.
