@@ -0,0 +1,13 @@
+      * SHARED AUDIT-TRAIL RECORD, COPIED INTO POLICY.CBL'S AND
+      * FILERD.CBL'S FD FOR AUDFL. EACH PROGRAM ASSIGNS AUDFL TO ITS
+      * OWN PATH (THE SAME WAY EACH ALREADY ASSIGNS ITS OWN PATH FOR
+      * THE CONCEPTUALLY-SHARED POLICY MASTER -- SEE POLYCOPY.CPY),
+      * BUT BOTH WRITE THE SAME RECORD SHAPE SO THE TWO TRAILS CAN BE
+      * CONCATENATED OR COMPARED AND A RECORD TRACED BACK TO THE RUN
+      * AND PROGRAM THAT PRODUCED IT.
+       01  AUDFL-REC.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  AUD-RUN-TIME            PIC 9(06).
+           05  AUD-PROGRAM             PIC X(08).
+           05  AUD-SOURCE-FILE         PIC X(12).
+           05  AUD-POLICYNO            PIC X(08).
