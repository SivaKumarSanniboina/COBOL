@@ -0,0 +1,15 @@
+      * SHARED END-OF-BATCH DASHBOARD RECORD. EMPDETAILS (STEP010 OF
+      * NIGHTBAT.JCL) OPENS DASHFL FRESH AT THE START OF THE NIGHT'S
+      * RUN AND WRITES THE FIRST ENTRY; POLICY AND FILERD EACH EXTEND
+      * THE SAME FILE WITH THEIR OWN ENTRY AT CLOSE TIME. DASHRPT.CBL
+      * THEN READS ALL THREE ENTRIES BACK AND PRINTS THE CONSOLIDATED
+      * DASHBOARD.
+       01  DASH-REC.
+           05  DASH-PROGRAM            PIC X(10).
+           05  DASH-RUN-DATE           PIC 9(08).
+           05  DASH-RUN-TIME           PIC 9(06).
+           05  DASH-READ-CNT           PIC 9(06).
+           05  DASH-WRITE-CNT          PIC 9(06).
+           05  DASH-REJECT-CNT         PIC 9(06).
+           05  DASH-CONTROL-TOTAL      PIC 9(09)V99.
+           05  DASH-ABORT-SW           PIC X(01).
