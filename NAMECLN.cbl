@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMECLN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SAME LAYOUT AS EMPLOYEE.CBL'S EMPFY.
+           SELECT EMPFY ASSIGN TO 'C:/Users/HP PC/EMPLOYEEDETAILS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EMPFY-STATUS.
+
+      * SAME LAYOUT AS POLICY.CBL'S CUSTFL.
+           SELECT CUSTFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/CUSTOMERMASTER.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-CUSTFL-STATUS.
+
+           SELECT EXCFL ASSIGN TO 'C:/Users/HP PC/NAMEEXCEPTIONS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXCFL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFY.
+       01  EMP_REC.
+               05    Employee_NUMBER    PIC 9(5).
+               05    EMPLOYEE_NAME      PIC X(30).
+               05    SALARY             PIC 9(5).
+               05    DESIGNATION        PIC X(10).
+               05    DEPARTMENT         PIC X(17).
+               05    FILLER             PIC X(42).
+
+       FD  CUSTFL.
+       01  CUSTFL-REC.
+           05  CUST-CUSTOMERID PIC     X(08).
+           05  CUST-CUSTNAME   PIC     X(30).
+           05  CUST-CUSTADDR   PIC     X(40).
+
+      * ONE LINE PER NAME FLAGGED BY 2500-NAME-CHECK-PARA.
+       FD  EXCFL.
+       01  EXCFL-REC.
+           05  EXC-SOURCE              PIC X(08).
+           05  EXC-KEY                 PIC X(08).
+           05  EXC-NAME                PIC X(30).
+           05  EXC-REASON              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-EMPFY-STATUS         PIC X(2).
+           05  WS-CUSTFL-STATUS        PIC X(2).
+           05  WS-EXCFL-STATUS         PIC X(2).
+
+       77  WS-EMPFY-EOF-SW             PIC X(1)   VALUE 'N'.
+           88  EMPFY-EOF                          VALUE 'Y'.
+       77  WS-CUSTFL-EOF-SW            PIC X(1)   VALUE 'N'.
+           88  CUSTFL-EOF                         VALUE 'Y'.
+
+       01  WS-COUNTER.
+           05  WS-EMPFY-RD-CNT         PIC 9(5)   VALUE ZEROES.
+           05  WS-CUSTFL-RD-CNT        PIC 9(5)   VALUE ZEROES.
+           05  WS-EXCFL-WT-CNT         PIC 9(5)   VALUE ZEROES.
+
+      * REUSED FOR EVERY NAME CHECKED, REGARDLESS OF SOURCE FILE. THE
+      * SAME UNSTRING/INSPECT TECHNIQUES VLDTEST.CBL DEMONSTRATES.
+       77  WS-CHECK-NAME                PIC X(30).
+       77  WS-CHECK-FIRST-NAME          PIC X(15).
+       77  WS-CHECK-LAST-NAME           PIC X(15).
+       77  WS-TRAIL-SPACE-CNT           PIC S9(4) COMP  VALUE ZERO.
+       77  WS-DBL-SPACE-CNT             PIC S9(4) COMP  VALUE ZERO.
+       77  WS-PUNCT-CNT                 PIC S9(4) COMP  VALUE ZERO.
+       77  WS-EXCEPTION-SW              PIC X(01)       VALUE 'N'.
+           88  NAME-EXCEPTION                          VALUE 'Y'.
+       77  WS-REASON                    PIC X(40)       VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-FILES-OPEN-PARA.
+
+           PERFORM 2000-EMPFY-READ-PARA UNTIL EMPFY-EOF.
+           PERFORM 3000-CUSTFL-READ-PARA UNTIL CUSTFL-EOF.
+
+           PERFORM 9000-FILES-CLOSE-PARA.
+
+           DISPLAY 'EMPFY RECORDS SCANNED: ',  WS-EMPFY-RD-CNT.
+           DISPLAY 'CUSTFL RECORDS SCANNED: ', WS-CUSTFL-RD-CNT.
+           DISPLAY 'NAME EXCEPTIONS WRITTEN: ', WS-EXCFL-WT-CNT.
+           STOP RUN.
+
+       1000-FILES-OPEN-PARA.
+           OPEN INPUT EMPFY.
+           DISPLAY 'FILE STATUS FOR EMPFY:', WS-EMPFY-STATUS.
+           OPEN INPUT CUSTFL.
+           DISPLAY 'FILE STATUS FOR CUSTFL:', WS-CUSTFL-STATUS.
+           OPEN OUTPUT EXCFL.
+           DISPLAY 'FILE STATUS FOR EXCFL:', WS-EXCFL-STATUS.
+
+           IF WS-EMPFY-STATUS NOT = '00'
+               SET EMPFY-EOF TO TRUE
+           END-IF.
+           IF WS-CUSTFL-STATUS NOT = '00'
+               SET CUSTFL-EOF TO TRUE
+           END-IF.
+
+       2000-EMPFY-READ-PARA.
+           READ EMPFY INTO EMP_REC
+               AT END
+                   SET EMPFY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EMPFY-RD-CNT
+                   MOVE EMPLOYEE_NAME OF EMP_REC TO WS-CHECK-NAME
+                   PERFORM 2500-NAME-CHECK-PARA
+                   IF NAME-EXCEPTION
+                       MOVE 'EMPFY'             TO EXC-SOURCE
+                       MOVE Employee_NUMBER OF EMP_REC TO EXC-KEY
+                       PERFORM 8000-EXCFL-WRITE-PARA
+                   END-IF
+           END-READ.
+
+       3000-CUSTFL-READ-PARA.
+           READ CUSTFL
+               AT END
+                   SET CUSTFL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUSTFL-RD-CNT
+                   MOVE CUST-CUSTNAME TO WS-CHECK-NAME
+                   PERFORM 2500-NAME-CHECK-PARA
+                   IF NAME-EXCEPTION
+                       MOVE 'CUSTFL'        TO EXC-SOURCE
+                       MOVE CUST-CUSTOMERID TO EXC-KEY
+                       PERFORM 8000-EXCFL-WRITE-PARA
+                   END-IF
+           END-READ.
+
+      * RUNS VLDTEST.CBL'S TALLYING/UNSTRING CHECKS OVER WS-CHECK-NAME
+      * AND SETS NAME-EXCEPTION/WS-REASON IF ANY IRREGULARITY IS
+      * FOUND: EMBEDDED DOUBLE SPACING, EMBEDDED PUNCTUATION, OR AN
+      * UNSTRING SPLIT FAILURE (NO SECOND NAME TOKEN).
+       2500-NAME-CHECK-PARA.
+           MOVE 'N' TO WS-EXCEPTION-SW.
+           MOVE SPACES TO WS-REASON.
+
+           MOVE ZERO TO WS-TRAIL-SPACE-CNT.
+           INSPECT WS-CHECK-NAME TALLYING WS-TRAIL-SPACE-CNT
+               FOR TRAILING SPACES.
+
+           MOVE ZERO TO WS-DBL-SPACE-CNT.
+           INSPECT WS-CHECK-NAME TALLYING WS-DBL-SPACE-CNT
+               FOR ALL '  '.
+           IF WS-DBL-SPACE-CNT > 0
+               SET NAME-EXCEPTION TO TRUE
+               STRING 'IRREGULAR SPACING' DELIMITED BY SIZE
+                   INTO WS-REASON
+           END-IF.
+
+           MOVE ZERO TO WS-PUNCT-CNT.
+           INSPECT WS-CHECK-NAME TALLYING WS-PUNCT-CNT FOR ALL '.'.
+           INSPECT WS-CHECK-NAME TALLYING WS-PUNCT-CNT FOR ALL ','.
+           IF WS-PUNCT-CNT > 0
+               SET NAME-EXCEPTION TO TRUE
+               IF WS-REASON = SPACES
+                   STRING 'EMBEDDED PUNCTUATION' DELIMITED BY SIZE
+                       INTO WS-REASON
+               ELSE
+                   STRING WS-REASON DELIMITED BY SPACE
+                       ', EMBEDDED PUNCTUATION' DELIMITED BY SIZE
+                       INTO WS-REASON
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-CHECK-FIRST-NAME.
+           MOVE SPACES TO WS-CHECK-LAST-NAME.
+           UNSTRING WS-CHECK-NAME DELIMITED BY SPACE
+               INTO WS-CHECK-FIRST-NAME, WS-CHECK-LAST-NAME.
+           IF WS-CHECK-LAST-NAME = SPACES
+               SET NAME-EXCEPTION TO TRUE
+               IF WS-REASON = SPACES
+                   STRING 'SPLIT FAILURE - NO LAST NAME'
+                       DELIMITED BY SIZE INTO WS-REASON
+               ELSE
+                   STRING WS-REASON DELIMITED BY SPACE
+                       ', SPLIT FAILURE' DELIMITED BY SIZE
+                       INTO WS-REASON
+               END-IF
+           END-IF.
+
+       8000-EXCFL-WRITE-PARA.
+           MOVE WS-CHECK-NAME TO EXC-NAME.
+           MOVE WS-REASON     TO EXC-REASON.
+           WRITE EXCFL-REC.
+           ADD 1 TO WS-EXCFL-WT-CNT.
+
+       9000-FILES-CLOSE-PARA.
+           CLOSE EMPFY.
+           CLOSE CUSTFL.
+           CLOSE EXCFL.
