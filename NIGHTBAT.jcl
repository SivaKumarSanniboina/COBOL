@@ -0,0 +1,30 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY POLICY/PAYROLL BATCH',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW DRIVER.
+//*
+//* RUNS EMPDETAILS, POLICY, AND FILERD IN SEQUENCE. EACH PROGRAM
+//* SETS RETURN-CODE = 16 WHEN ITS MASTER FILE FAILS TO OPEN (SEE
+//* EACH PROGRAM'S 0000-MAIN-PARA), SO A COND TEST ON THE PRIOR
+//* STEP'S RETURN CODE IS ENOUGH TO HALT THE CHAIN PARTWAY THROUGH
+//* RATHER THAN RUNNING THE REMAINING STEPS AGAINST A NIGHT THAT
+//* ALREADY FAILED.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EMPDETAILS
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=POLICY,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=FILERD,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=DASHRPT,COND=EVEN
+//* PRINTS THE CONSOLIDATED DASHBOARD REGARDLESS OF WHICH STEP
+//* FAILED (COND=EVEN), SO THE OPERATOR SEES HOW FAR THE NIGHT GOT
+//* EVEN ON A PARTWAY ABORT.
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
