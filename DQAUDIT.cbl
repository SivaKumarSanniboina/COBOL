@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SAME LAYOUT/ASSIGN AS EMPLOYEE.CBL'S EMPFY.
+           SELECT EMPFY ASSIGN TO 'C:/Users/HP PC/EMPLOYEEDETAILS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EMPFY-STATUS.
+
+      * SAME LAYOUT/ASSIGN/KEY AS POLICY.CBL'S POLICYFYL. ACCESS MODE IS
+      * SEQUENTIAL BY DEFAULT, SO THIS RUNS A STRAIGHT TOP-TO-BOTTOM
+      * SCAN THE SAME WAY POLICY.CBL'S OWN READ LOOP DOES.
+           SELECT POLICYFYL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYFILE.TXT'
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS POLICYNO
+           FILE STATUS WS-POLICYFYL-STATUS.
+
+           SELECT DQRPT ASSIGN TO 'C:/Users/HP PC/DQAUDITRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DQRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFY.
+       01  EMP_REC.
+               05    Employee_NUMBER    PIC 9(5).
+               05    EMPLOYEE_NAME      PIC X(30).
+               05    SALARY             PIC 9(5).
+               05    SALARY-NUM REDEFINES SALARY
+                                        PIC S9(5) SIGN IS TRAILING.
+               05    DESIGNATION        PIC X(10).
+               05    DEPARTMENT         PIC X(17).
+               05    FILLER             PIC X(42).
+
+       FD  POLICYFYL.
+       01  POLICY_REC.
+           05  POLICYNO        PIC     X(08).
+           05  CUSTOMERID      PIC     X(08).
+           05  LOBCODE         PIC     X(01).
+           05  START-DATE      PIC     X(08).
+           05  END-DATE        PIC     X(08).
+           05  PREMIUM         PIC     X(10).
+           05  PREMIUM-NUM REDEFINES PREMIUM
+                               PIC     S9(8)V99 SIGN IS TRAILING.
+           05  FILLER          PIC     X(60).
+
+       FD  DQRPT.
+       01  DQRPT-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-EMPFY-STATUS         PIC X(2).
+           05  WS-POLICYFYL-STATUS     PIC X(2).
+           05  WS-DQRPT-STATUS         PIC X(2).
+
+       77  WS-EMPFY-EOF-SW             PIC X(1)   VALUE 'N'.
+           88  EMPFY-EOF                          VALUE 'Y'.
+       77  WS-POLICYFYL-EOF-SW         PIC X(1)   VALUE 'N'.
+           88  POLICYFYL-EOF                      VALUE 'Y'.
+
+       77  WS-EMPFY-RD-CNT             PIC 9(5)   VALUE ZEROES.
+       77  WS-POLICYFYL-RD-CNT         PIC 9(5)   VALUE ZEROES.
+
+      * REUSED FOR EVERY FIELD CHECKED, THE SAME TALLYING TECHNIQUE
+      * VLDTEST.CBL DEMONSTRATES AGAINST WS-INPUT.
+       77  WS-TRAIL-SPACE-CNT          PIC S9(4) COMP  VALUE ZERO.
+
+      * BLANK/SHORT/ANOMALOUS FIELD COUNTS, ONE GROUP PER MASTER FILE.
+      * BLANK MEANS THE KEY TEXT FIELD IS ALL SPACES; SHORT MEANS MORE
+      * THAN HALF THE FIELD'S WIDTH IS TRAILING SPACE (SUSPICIOUSLY
+      * SPARSE CONTENT FOR THE FIELD'S DECLARED SIZE); ANOMALOUS MEANS
+      * A FIELD THAT SHOULD BE NUMERIC ISN'T.
+       01  WS-EMPFY-DQ-COUNTS.
+           05  WS-EMPFY-BLANK-CNT      PIC 9(5)   VALUE ZEROES.
+           05  WS-EMPFY-SHORT-CNT      PIC 9(5)   VALUE ZEROES.
+           05  WS-EMPFY-ANOM-CNT       PIC 9(5)   VALUE ZEROES.
+
+       01  WS-POLICYFYL-DQ-COUNTS.
+           05  WS-POLICYFYL-BLANK-CNT  PIC 9(5)   VALUE ZEROES.
+           05  WS-POLICYFYL-SHORT-CNT  PIC 9(5)   VALUE ZEROES.
+           05  WS-POLICYFYL-ANOM-CNT   PIC 9(5)   VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-FILES-OPEN-PARA.
+
+           PERFORM 2000-EMPFY-READ-PARA UNTIL EMPFY-EOF.
+           PERFORM 3000-POLICYFYL-READ-PARA UNTIL POLICYFYL-EOF.
+
+           PERFORM 9000-FILES-CLOSE-PARA.
+           PERFORM 4000-AUDIT-REPORT-PARA.
+           STOP RUN.
+
+       1000-FILES-OPEN-PARA.
+           OPEN INPUT EMPFY.
+           DISPLAY 'FILE STATUS FOR EMPFY:', WS-EMPFY-STATUS.
+           IF WS-EMPFY-STATUS NOT = '00'
+               SET EMPFY-EOF TO TRUE
+           END-IF.
+
+           OPEN INPUT POLICYFYL.
+           DISPLAY 'FILE STATUS FOR POLICYFYL:', WS-POLICYFYL-STATUS.
+           IF WS-POLICYFYL-STATUS NOT = '00'
+               SET POLICYFYL-EOF TO TRUE
+           END-IF.
+
+       2000-EMPFY-READ-PARA.
+           READ EMPFY INTO EMP_REC
+               AT END
+                   SET EMPFY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EMPFY-RD-CNT
+                   PERFORM 2500-EMPFY-CHECK-PARA
+           END-READ.
+
+      * TALLIES BLANK/SHORT EMPLOYEE_NAME AND A NON-NUMERIC SALARY THE
+      * SAME WAY VLDTEST.CBL TALLIES TRAILING SPACES OVER WS-INPUT.
+       2500-EMPFY-CHECK-PARA.
+           IF EMPLOYEE_NAME OF EMP_REC = SPACES
+               ADD 1 TO WS-EMPFY-BLANK-CNT
+           ELSE
+               MOVE ZERO TO WS-TRAIL-SPACE-CNT
+               INSPECT EMPLOYEE_NAME OF EMP_REC TALLYING
+                   WS-TRAIL-SPACE-CNT FOR TRAILING SPACES
+               IF WS-TRAIL-SPACE-CNT > 15
+                   ADD 1 TO WS-EMPFY-SHORT-CNT
+               END-IF
+           END-IF.
+
+           IF SALARY-NUM OF EMP_REC NOT NUMERIC
+               ADD 1 TO WS-EMPFY-ANOM-CNT
+           END-IF.
+
+       3000-POLICYFYL-READ-PARA.
+           READ POLICYFYL
+               AT END
+                   SET POLICYFYL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-POLICYFYL-RD-CNT
+                   PERFORM 3500-POLICYFYL-CHECK-PARA
+           END-READ.
+
+      * SAME TALLYING PATTERN AS 2500-EMPFY-CHECK-PARA, APPLIED TO
+      * POLICYNO AND PREMIUM.
+       3500-POLICYFYL-CHECK-PARA.
+           IF POLICYNO OF POLICY_REC = SPACES
+               ADD 1 TO WS-POLICYFYL-BLANK-CNT
+           ELSE
+               MOVE ZERO TO WS-TRAIL-SPACE-CNT
+               INSPECT POLICYNO OF POLICY_REC TALLYING
+                   WS-TRAIL-SPACE-CNT FOR TRAILING SPACES
+               IF WS-TRAIL-SPACE-CNT > 4
+                   ADD 1 TO WS-POLICYFYL-SHORT-CNT
+               END-IF
+           END-IF.
+
+           IF PREMIUM-NUM OF POLICY_REC NOT NUMERIC
+               ADD 1 TO WS-POLICYFYL-ANOM-CNT
+           END-IF.
+
+       9000-FILES-CLOSE-PARA.
+           CLOSE EMPFY.
+           CLOSE POLICYFYL.
+
+      * WRITES ONE DATA-QUALITY AUDIT REPORT COVERING BOTH MASTER
+      * FILES FOR THIS RUN, THE SAME STRING-INTO-SUMRPT-REC STYLE
+      * POLICY.CBL'S 3500-SUMMARY-REPORT-PARA USES.
+       4000-AUDIT-REPORT-PARA.
+           OPEN OUTPUT DQRPT.
+           MOVE 'DATA QUALITY AUDIT REPORT' TO DQRPT-REC.
+           WRITE DQRPT-REC.
+
+           MOVE SPACES TO DQRPT-REC.
+           STRING 'EMPFY RECORDS READ: ' DELIMITED BY SIZE
+               WS-EMPFY-RD-CNT DELIMITED BY SIZE
+               INTO DQRPT-REC.
+           WRITE DQRPT-REC.
+
+           MOVE SPACES TO DQRPT-REC.
+           STRING 'EMPFY BLANK NAME: ' DELIMITED BY SIZE
+               WS-EMPFY-BLANK-CNT DELIMITED BY SIZE
+               ' SHORT NAME: ' DELIMITED BY SIZE
+               WS-EMPFY-SHORT-CNT DELIMITED BY SIZE
+               ' NON-NUMERIC SALARY: ' DELIMITED BY SIZE
+               WS-EMPFY-ANOM-CNT DELIMITED BY SIZE
+               INTO DQRPT-REC.
+           WRITE DQRPT-REC.
+
+           MOVE SPACES TO DQRPT-REC.
+           STRING 'POLICYFYL RECORDS READ: ' DELIMITED BY SIZE
+               WS-POLICYFYL-RD-CNT DELIMITED BY SIZE
+               INTO DQRPT-REC.
+           WRITE DQRPT-REC.
+
+           MOVE SPACES TO DQRPT-REC.
+           STRING 'POLICYFYL BLANK POLICYNO: ' DELIMITED BY SIZE
+               WS-POLICYFYL-BLANK-CNT DELIMITED BY SIZE
+               ' SHORT POLICYNO: ' DELIMITED BY SIZE
+               WS-POLICYFYL-SHORT-CNT DELIMITED BY SIZE
+               ' NON-NUMERIC PREMIUM: ' DELIMITED BY SIZE
+               WS-POLICYFYL-ANOM-CNT DELIMITED BY SIZE
+               INTO DQRPT-REC.
+           WRITE DQRPT-REC.
+
+           CLOSE DQRPT.
+
+           DISPLAY 'EMPFY BLANK/SHORT/ANOM: ' WS-EMPFY-BLANK-CNT ' / '
+               WS-EMPFY-SHORT-CNT ' / ' WS-EMPFY-ANOM-CNT.
+           DISPLAY 'POLICYFYL BLANK/SHORT/ANOM: '
+               WS-POLICYFYL-BLANK-CNT ' / ' WS-POLICYFYL-SHORT-CNT
+               ' / ' WS-POLICYFYL-ANOM-CNT.
