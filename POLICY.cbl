@@ -5,7 +5,8 @@
        FILE-CONTROL.
            SELECT POLICYFYL ASSIGN TO
            'C:/Users/HP PC/COBOL TEST/POLICYFILE.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS POLICYNO
            FILE STATUS WS-POLICYFYL-STATUS.
 
            SELECT OUTFL ASSIGN TO
@@ -13,6 +14,64 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS WS-OUTFL-STATUS.
 
+           SELECT EXCLFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYEXCL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXCLFL-STATUS.
+
+           SELECT SUMRPT ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYSUMMARY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-SUMRPT-STATUS.
+
+           SELECT REJFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYREJECT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-REJFL-STATUS.
+
+           SELECT CUSTFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/CUSTOMERMASTER.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-CUSTFL-STATUS.
+
+           SELECT CHKFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYCHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-CHKFL-STATUS.
+
+      * AUDIT TRAIL FOR EVERY OUTFL WRITE, SAME RECORD SHAPE AS
+      * FILERD.CBL'S AUDFL (AUDCOPY.CPY) SO THE TWO TRAILS CAN BE
+      * TRACED BACK TO THEIR RUN AND PROGRAM TOGETHER.
+           SELECT AUDFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/AUDITTRAIL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-AUDFL-STATUS.
+
+      * I/O ERROR REPORT. 9100-IO-ERROR-PARA WRITES ONE LINE HERE
+      * IDENTIFYING THE FILE, RECORD NUMBER, AND STATUS CODE OF ANY
+      * READ/WRITE THAT FAILS WITH AN UNEXPECTED FILE STATUS.
+           SELECT ERRFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYIOERROR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-ERRFL-STATUS.
+
+      * END-OF-BATCH DASHBOARD, SHARED WITH EMPLOYEE.CBL AND FILERD.CBL
+      * (DASHCOPY.CPY). POLICY RUNS AFTER EMPDETAILS IN NIGHTBAT.JCL
+      * SO IT EXTENDS THE FILE EMPDETAILS OPENED FRESH.
+           SELECT DASHFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/DASHBOARD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DASHFL-STATUS.
+
+      * EXTERNALLY-SUPPLIED RUN DATE, SHARED WITH FILERD.CBL
+      * (RUNPARM.CPY). IF MISSING, 1050-RUNPARM-LOAD-PARA FALLS BACK
+      * TO THE SYSTEM CLOCK, THE SAME MISSING-FILE DEFAULTING FILERD.
+      * CBL ALREADY USES FOR LOBPARM.
+           SELECT RUNPARM ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/RUNPARM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RUNPARM-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +89,8 @@
            05  END-DATE        PIC     X(08).
 
            05  PREMIUM         PIC     X(10).
+           05  PREMIUM-NUM REDEFINES PREMIUM
+                               PIC     S9(8)V99 SIGN IS TRAILING.
 
            05  FILLER          PIC     X(60).
        FD  OUTFL.
@@ -47,65 +108,676 @@
            05  PREMIUM         PIC     X(10).
 
            05  FILLER          PIC     X(60).
+
+           05  CUST-NAME       PIC     X(30).
+           05  CUST-ADDRESS    PIC     X(40).
+
+       FD  EXCLFL.
+       01  EXCLFL-REC.
+           05  EXCL-POLICYNO   PIC     X(08).
+           05  EXCL-LOBCODE    PIC     X(01).
+           05  FILLER          PIC     X(71).
+
+       FD  SUMRPT.
+       01  SUMRPT-REC          PIC     X(80).
+
+       FD  REJFL.
+       01  REJFL-REC.
+           05  REJ-POLICYNO    PIC     X(08).
+           05  REJ-CUSTOMERID  PIC     X(08).
+           05  REJ-LOBCODE     PIC     X(01).
+           05  REJ-PREMIUM     PIC     X(10).
+           05  REJ-REASON      PIC     X(30).
+
+       FD  CUSTFL.
+       01  CUSTFL-REC.
+           05  CUST-CUSTOMERID PIC     X(08).
+           05  CUST-CUSTNAME   PIC     X(30).
+           05  CUST-CUSTADDR   PIC     X(40).
+           05  FILLER          PIC     X(22).
+
+      * RESTART CHECKPOINT LOG. ONE LINE IS APPENDED EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS; A RESTART READS THROUGH TO THE
+      * LAST LINE TO FIND HOW MANY POLICYFYL RECORDS ARE ALREADY DONE.
+       FD  CHKFL.
+       01  CHKFL-REC.
+           05  CHKPT-LAST-CNT  PIC     9(06).
+           05  FILLER          PIC     X(74).
+
+       FD  AUDFL.
+       COPY 'AUDCOPY'.
+
+       FD  ERRFL.
+       01  ERRFL-REC                  PIC X(80).
+
+       FD  DASHFL.
+       COPY 'DASHCOPY'.
+
+       FD  RUNPARM.
+       COPY 'RUNPARM'.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-POLICYFYL-STATUS        PIC X(2).
            05  WS-OUTFL-STATUS         PIC X(2).
+           05  WS-EXCLFL-STATUS        PIC X(2).
+           05  WS-SUMRPT-STATUS        PIC X(2).
+           05  WS-REJFL-STATUS         PIC X(2).
+           05  WS-CUSTFL-STATUS        PIC X(2).
+           05  WS-CHKFL-STATUS         PIC X(2).
+           05  WS-AUDFL-STATUS         PIC X(2).
+           05  WS-ERRFL-STATUS         PIC X(2).
+           05  WS-DASHFL-STATUS        PIC X(2).
+           05  WS-RUNPARM-STATUS       PIC X(2).
+
+      * SET BY 9100-IO-ERROR-PARA WHEN A READ/WRITE FAILS WITH A
+      * STATUS OTHER THAN SUCCESS OR (FOR READS) END-OF-FILE. ONCE
+      * SET, 0000-MAIN-PARA'S READ LOOP IS FORCED TO END AND THE RUN
+      * ABORTS AFTER THE NORMAL CLOSE/REPORT PROCESSING.
+       77  WS-ABORT-SW                 PIC X(01)       VALUE 'N'.
+           88  WS-ABORTED                              VALUE 'Y'.
+       77  WS-ERROR-FILE-NAME          PIC X(10)       VALUE SPACES.
+       77  WS-ERROR-RECNO              PIC 9(06)       VALUE ZEROES.
+       77  WS-ERROR-STATUS             PIC X(02)       VALUE SPACES.
 
        88  EOF                         VALUE 'Y'.
        88  NOT-EOF                     VALUE 'N'.
 
+       01  WS-EXCL-SWITCHES.
+           05  WS-EXCLFL-EOF           PIC X(01)       VALUE 'N'.
+               88  EXCLFL-EOF                          VALUE 'Y'.
+           05  WS-EXCLUDED-SW          PIC X(01)       VALUE 'N'.
+               88  RECORD-EXCLUDED                     VALUE 'Y'.
+
+       01  WS-EXCL-TABLE.
+           05  WS-EXCL-ENTRY OCCURS 500 TIMES
+                               INDEXED BY WS-EXCL-IDX.
+               10  WS-EXCL-POLICYNO    PIC X(08).
+               10  WS-EXCL-LOBCODE     PIC X(01).
+       77  WS-EXCL-CNT                 PIC 9(4)        VALUE ZEROES.
+       77  WS-EXCL-SRCH-IDX            PIC 9(4)        VALUE ZEROES.
 
        01  WS-COUNTERS.
-           05 WS-POLICYFYL-RD-CNT       PIC 9(4)        VALUE ZEROES.
+           05 WS-POLICYFYL-RD-CNT       PIC 9(6)        VALUE ZEROES.
            05 WS-OUTFL-WT-CNT          PIC 9(4)        VALUE ZEROES.
+           05 WS-EXCL-SKIP-CNT          PIC 9(4)        VALUE ZEROES.
+           05 WS-REJFL-WT-CNT           PIC 9(4)        VALUE ZEROES.
+
+       01  WS-PREMIUM-SWITCHES.
+           05  WS-PREMIUM-VALID-SW      PIC X(01)       VALUE 'Y'.
+               88  PREMIUM-VALID                        VALUE 'Y'.
+               88  PREMIUM-INVALID                       VALUE 'N'.
+       77  WS-REJ-REASON                PIC X(30)       VALUE SPACES.
+
+       01  WS-CUSTFL-SWITCHES.
+           05  WS-CUSTFL-EOF            PIC X(01)       VALUE 'N'.
+               88  CUSTFL-EOF                           VALUE 'Y'.
+
+       01  WS-CUST-TABLE.
+           05  WS-CUST-ENTRY OCCURS 2000 TIMES.
+               10  WS-CUST-CUSTOMERID   PIC X(08).
+               10  WS-CUST-CUSTNAME     PIC X(30).
+               10  WS-CUST-CUSTADDR     PIC X(40).
+       77  WS-CUST-CNT                  PIC 9(4)        VALUE ZEROES.
+       77  WS-CUST-SRCH-IDX             PIC 9(4)        VALUE ZEROES.
+       77  WS-CUST-FOUND-SW             PIC X(01)       VALUE 'N'.
+           88  WS-CUST-FOUND                            VALUE 'Y'.
+
+      * STAGING FIELD FOR THE CALL TO STDFIELD, THE SHARED NAME/ADDRESS
+      * STANDARDIZATION ROUTINE ALSO USED BY EMPLOYEE.CBL.
+       77  WS-STD-FIELD                 PIC X(40)       VALUE SPACES.
+
+      * CANONICAL CROSS-PROGRAM POLICY RECORD, SHARED WITH FILERD.CBL.
+       COPY 'POLYCOPY'.
+
+      * RUN DATE/TIME STAMPED ONTO EVERY AUDFL ENTRY THIS RUN WRITES.
+      * WS-RUN-DATE IS LOADED FROM RUNPARM BY 1050-RUNPARM-LOAD-PARA.
+       77  WS-RUN-DATE                  PIC 9(8)        VALUE ZEROES.
+       77  WS-RUN-TIME                  PIC 9(6)        VALUE ZEROES.
+       77  WS-RUNPARM-RESTART-SW        PIC X(1)        VALUE 'N'.
+
+      * CONTROL-TOTAL FIGURES FOR THE RUN SUMMARY REPORT. PREMIUM IS
+      * STILL CARRIED AS X(10) ON POLICY_REC SO IT IS MOVED INTO A
+      * WORKING NUMERIC FIELD (IMPLIED 2 DECIMALS) BEFORE IT IS ADDED.
+       77  WS-PREMIUM-NUM               PIC 9(8)V99     VALUE ZEROES.
+       77  WS-PREMIUM-TOTAL             PIC 9(9)V99     VALUE ZEROES.
+       77  WS-FORMATTED-TOTAL           PIC Z(8)9.99.
+
+       01  WS-LOB-SUMMARY-TABLE.
+           05  WS-LOB-SUMMARY-ENTRY OCCURS 20 TIMES.
+               10  WS-LOB-SUMM-CODE     PIC X(01).
+               10  WS-LOB-SUMM-CNT      PIC 9(6).
+               10  WS-LOB-SUMM-PREMIUM  PIC 9(9)V99.
+       77  WS-LOB-SUMMARY-CNT           PIC 9(4)        VALUE ZEROES.
+       77  WS-LOB-SRCH-IDX              PIC 9(4)        VALUE ZEROES.
+       77  WS-LOB-FOUND-SW              PIC X(01)       VALUE 'N'.
+           88  WS-LOB-FOUND                             VALUE 'Y'.
+
+      * CHECKPOINT/RESTART CONTROLS. A NON-ZERO WS-RESTART-CNT MEANS
+      * CHKFL HAD AT LEAST ONE CHECKPOINT LINE, SO OUTFL/REJFL/CHKFL
+      * ARE EXTENDED RATHER THAN RE-CREATED AND THAT MANY POLICYFYL
+      * RECORDS ARE RE-READ AND DISCARDED BEFORE NORMAL PROCESSING.
+       01  WS-CHKFL-SWITCHES.
+           05  WS-CHKFL-EOF             PIC X(01)       VALUE 'N'.
+               88  CHKFL-EOF                            VALUE 'Y'.
+       77  WS-RESTART-CNT               PIC 9(06)       VALUE ZEROES.
+       77  WS-CHECKPOINT-INTERVAL       PIC 9(04)       VALUE 1000.
+       77  WS-CHK-QUOT                  PIC 9(06)       VALUE ZEROES.
+       77  WS-CHK-REM                   PIC 9(04)       VALUE ZEROES.
 
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 1000-POLICYFYL-OPEN-PARA.
            IF WS-POLICYFYL-STATUS = '00' THEN
+               PERFORM 1600-EXCLFL-LOAD-PARA
+               PERFORM 1900-CUSTFL-LOAD-PARA
                PERFORM 2000-POLICYFYL-READ-PARA  UNTIL EOF
-                   PERFORM 2500-OUTFL-WRITE-PARA
-               PERFORM 3000-POLICYFYL-CLOSE-PARA
            ELSE
                DISPLAY 'FILE CANNOT BE OPENED.'
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORTED TO TRUE
+           END-IF.
+
+      * ALWAYS RUNS, EVEN WHEN POLICYFYL ITSELF NEVER OPENED, SO THE
+      * OUTPUT FILES OPENED UNCONDITIONALLY BY 1000-POLICYFYL-OPEN-PARA
+      * ARE CLOSED AND THIS RUN STILL LEAVES A DASHFL ENTRY BEHIND.
+           PERFORM 3000-POLICYFYL-CLOSE-PARA.
+           IF WS-ABORTED THEN
+               DISPLAY 'RUN ABORTED ON I/O ERROR.'
+               MOVE 16 TO RETURN-CODE
            END-IF.
 
            DISPLAY 'NO. OF RECORD READ: ', WS-POLICYFYL-RD-CNT.
            DISPLAY 'NOT OF RECORDS WRITTERN:', WS-OUTFL-WT-CNT.
+           DISPLAY 'NO. OF RECORDS EXCLUDED: ', WS-EXCL-SKIP-CNT.
+           DISPLAY 'NO. OF RECORDS REJECTED: ', WS-REJFL-WT-CNT.
+           MOVE WS-PREMIUM-TOTAL TO WS-FORMATTED-TOTAL.
+           DISPLAY 'TOTAL PREMIUM WRITTEN: ', WS-FORMATTED-TOTAL.
            STOP RUN.
 
        1000-POLICYFYL-OPEN-PARA.
            OPEN INPUT POLICYFYL.
            DISPLAY 'FILE STATUS FOR POLICYFYL:', WS-POLICYFYL-STATUS.
 
-           OPEN OUTPUT OUTFL.
+           PERFORM 1050-RUNPARM-LOAD-PARA.
+
+           PERFORM 1100-CHECKPOINT-LOAD-PARA.
+           IF WS-RUNPARM-RESTART-SW = 'Y' AND WS-RESTART-CNT = 0
+               DISPLAY 'RUNPARM REQUESTED A RESTART BUT NO CHECKPOINT '
+                   'WAS FOUND.'
+           END-IF.
+           IF WS-RESTART-CNT > 0 THEN
+               DISPLAY 'RESTARTING AFTER RECORD: ', WS-RESTART-CNT
+               OPEN EXTEND OUTFL
+               OPEN EXTEND REJFL
+               OPEN EXTEND CHKFL
+           ELSE
+               OPEN OUTPUT OUTFL
+               OPEN OUTPUT REJFL
+               OPEN OUTPUT CHKFL
+           END-IF.
+           OPEN EXTEND AUDFL.
+           OPEN OUTPUT ERRFL.
+           OPEN EXTEND DASHFL.
+           IF WS-RESTART-CNT > 0 THEN
+               PERFORM 1200-POLICYFYL-SKIP-PARA
+                   UNTIL WS-POLICYFYL-RD-CNT >= WS-RESTART-CNT
+                      OR EOF
+           END-IF.
            DISPLAY 'FILE STATUS FOR OUTFL:', WS-OUTFL-STATUS.
+           DISPLAY 'FILE STATUS FOR REJFL:', WS-REJFL-STATUS.
+
+      * LOADS THE RUN DATE (AND RESTART-REQUESTED FLAG) FROM THE
+      * EXTERNAL RUNPARM FILE, SHARED WITH FILERD.CBL, SO BOTH
+      * PROGRAMS' DATE-DRIVEN LOGIC AGREES ON A SINGLE RUN DATE
+      * INSTEAD OF EACH PROGRAM READING THE SYSTEM CLOCK ON ITS OWN.
+      * IF RUNPARM IS MISSING OR EMPTY, FALL BACK TO THE SYSTEM CLOCK,
+      * THE SAME MISSING-FILE DEFAULTING FILERD.CBL ALREADY USES FOR
+      * LOBPARM.
+       1050-RUNPARM-LOAD-PARA.
+           OPEN INPUT RUNPARM.
+           IF WS-RUNPARM-STATUS NOT = '00' THEN
+               DISPLAY 'RUNPARM NOT FOUND, DEFAULTING RUN DATE.'
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ELSE
+               READ RUNPARM
+                   AT END
+                       DISPLAY 'RUNPARM EMPTY, DEFAULTING RUN DATE.'
+                       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE RUNPARM-RUN-DATE   TO WS-RUN-DATE
+                       MOVE RUNPARM-RESTART-SW TO WS-RUNPARM-RESTART-SW
+               END-READ
+               CLOSE RUNPARM
+           END-IF.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+      * LOADS THE LAST CHECKPOINT WRITTEN BY 2950-CHECKPOINT-WRITE-PARA
+      * SO A RERUN AFTER AN ABEND CAN SKIP THE RECORDS ALREADY DONE.
+       1100-CHECKPOINT-LOAD-PARA.
+           OPEN INPUT CHKFL.
+           IF WS-CHKFL-STATUS NOT = '00' THEN
+               DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM RECORD 1.'
+           ELSE
+               PERFORM 1150-CHECKPOINT-READ-PARA UNTIL CHKFL-EOF
+               CLOSE CHKFL
+           END-IF.
+
+       1150-CHECKPOINT-READ-PARA.
+           READ CHKFL
+               AT END
+                   SET CHKFL-EOF TO TRUE
+               NOT AT END
+                   MOVE CHKPT-LAST-CNT TO WS-RESTART-CNT
+           END-READ.
+
+      * DISCARDS THE POLICYFYL RECORDS ALREADY PROCESSED ON A PRIOR
+      * RUN SO THE MAIN LOOP RESUMES WHERE THE LAST CHECKPOINT LEFT OFF.
+       1200-POLICYFYL-SKIP-PARA.
+           READ POLICYFYL
+               AT END
+                   SET EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-POLICYFYL-RD-CNT
+           END-READ.
+
+      * LOADS THE EXCLUSION LIST THAT 2000-POLICYFYL-READ-PARA CHECKS
+      * AGAINST, SO OPS CAN HOLD A POLICY WITHOUT A CODE CHANGE.
+       1600-EXCLFL-LOAD-PARA.
+           OPEN INPUT EXCLFL.
+           IF WS-EXCLFL-STATUS NOT = '00' THEN
+               DISPLAY 'EXCLUSION FILE NOT FOUND, NONE EXCLUDED.'
+           ELSE
+               PERFORM 1650-EXCLFL-READ-PARA UNTIL EXCLFL-EOF
+               CLOSE EXCLFL
+           END-IF.
+
+       1650-EXCLFL-READ-PARA.
+           READ EXCLFL
+               AT END
+                   SET EXCLFL-EOF TO TRUE
+               NOT AT END
+                   IF WS-EXCL-CNT < 500
+                       ADD 1 TO WS-EXCL-CNT
+                       SET WS-EXCL-IDX TO WS-EXCL-CNT
+                       MOVE EXCL-POLICYNO TO
+                           WS-EXCL-POLICYNO(WS-EXCL-IDX)
+                       MOVE EXCL-LOBCODE TO
+                           WS-EXCL-LOBCODE(WS-EXCL-IDX)
+                   ELSE
+                       DISPLAY 'WS-EXCL-TABLE FULL, ENTRY IGNORED: '
+                           EXCL-POLICYNO
+                   END-IF
+           END-READ.
+
+      * LOADS THE CUSTOMER MASTER SO 2550-CUST-LOOKUP-PARA CAN APPEND
+      * NAME/ADDRESS TO OUTFL-REC WITHOUT A SEPARATE DOWNSTREAM LOOKUP.
+       1900-CUSTFL-LOAD-PARA.
+           OPEN INPUT CUSTFL.
+           IF WS-CUSTFL-STATUS NOT = '00' THEN
+               DISPLAY 'CUSTOMER MASTER NOT FOUND, NAMES NOT ADDED.'
+           ELSE
+               PERFORM 1950-CUSTFL-READ-PARA UNTIL CUSTFL-EOF
+               CLOSE CUSTFL
+           END-IF.
+
+       1950-CUSTFL-READ-PARA.
+           READ CUSTFL
+               AT END
+                   SET CUSTFL-EOF TO TRUE
+               NOT AT END
+                   IF WS-CUST-CNT < 2000
+                       ADD 1 TO WS-CUST-CNT
+                       MOVE CUST-CUSTOMERID TO
+                           WS-CUST-CUSTOMERID(WS-CUST-CNT)
+                       MOVE CUST-CUSTNAME   TO
+                           WS-CUST-CUSTNAME(WS-CUST-CNT)
+                       MOVE CUST-CUSTADDR   TO
+                           WS-CUST-CUSTADDR(WS-CUST-CNT)
+                       PERFORM 1960-CUST-STANDARDIZE-PARA
+                   ELSE
+                       DISPLAY 'WS-CUST-TABLE FULL, ENTRY IGNORED: '
+                           CUST-CUSTOMERID
+                   END-IF
+           END-READ.
+
+      * RUNS THE CUSTOMER NAME/ADDRESS JUST LOADED THROUGH THE SHARED
+      * STDFIELD STANDARDIZATION ROUTINE, SO 2550-CUST-LOOKUP-PARA NEVER
+      * COPIES RAGGED PADDING OR STRAY CHARACTERS ONTO OUTFL-REC.
+       1960-CUST-STANDARDIZE-PARA.
+           MOVE SPACES TO WS-STD-FIELD.
+           MOVE WS-CUST-CUSTNAME(WS-CUST-CNT) TO WS-STD-FIELD.
+           CALL 'STDFIELD' USING WS-STD-FIELD.
+           MOVE WS-STD-FIELD(1:30) TO WS-CUST-CUSTNAME(WS-CUST-CNT).
+
+           MOVE SPACES TO WS-STD-FIELD.
+           MOVE WS-CUST-CUSTADDR(WS-CUST-CNT) TO WS-STD-FIELD.
+           CALL 'STDFIELD' USING WS-STD-FIELD.
+           MOVE WS-STD-FIELD(1:40) TO WS-CUST-CUSTADDR(WS-CUST-CNT).
+
        2000-POLICYFYL-READ-PARA.
            READ POLICYFYL
                AT END
                    SET EOF TO TRUE
                NOT AT END
-               ADD 1 TO WS-POLICYFYL-RD-CNT
-                  IF POLICYNO OF POLICY_REC='S00000003' AND LOBCODE OF
-                      POLICY_REC='S'
-                      THEN
-                      PERFORM 3000-POLICYFYL-CLOSE-PARA
-                      ELSE
-                          PERFORM 2500-OUTFL-WRITE-PARA
-                  END-IF
+                   ADD 1 TO WS-POLICYFYL-RD-CNT
+                   PERFORM 2580-CANON-BUILD-PARA
+                   PERFORM 1700-EXCL-CHECK-PARA
+                   IF RECORD-EXCLUDED THEN
+                       ADD 1 TO WS-EXCL-SKIP-CNT
+                   ELSE
+                       PERFORM 1800-PREMIUM-VALIDATE-PARA
+                       IF PREMIUM-VALID THEN
+                           PERFORM 2500-OUTFL-WRITE-PARA
+                       ELSE
+                           PERFORM 2600-REJFL-WRITE-PARA
+                       END-IF
+                   END-IF
+                   PERFORM 2900-CHECKPOINT-CHECK-PARA
            END-READ.
+           IF WS-POLICYFYL-STATUS NOT = '00'
+                   AND WS-POLICYFYL-STATUS NOT = '10'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-POLICYFYL-STATUS TO WS-ERROR-STATUS
+               MOVE 'POLICYFYL'         TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
 
+      * MOVES POLICY_REC'S OWN FIELDS INTO THE SHARED PLC-CANON-REC
+      * (POLYCOPY.CPY) SO ANY CROSS-PROGRAM CONSUMER SEES THE SAME
+      * SHAPE FILERD.CBL BUILDS FROM POLICYFL-REC.
+       2580-CANON-BUILD-PARA.
+           MOVE POLICYNO OF POLICY_REC    TO PLC-POLICYNO.
+           MOVE CUSTOMERID OF POLICY_REC  TO PLC-CUSTOMERID.
+           MOVE LOBCODE OF POLICY_REC     TO PLC-LOBCODE.
+           MOVE START-DATE OF POLICY_REC  TO PLC-START-DATE.
+           MOVE END-DATE OF POLICY_REC    TO PLC-END-DATE.
+           MOVE PREMIUM-NUM OF POLICY_REC TO PLC-PREMIUM.
 
+      * VALIDATES PREMIUM OF POLICY_REC BEFORE IT IS ALLOWED ONTO
+      * OUTFL. A NON-NUMERIC OR NEGATIVE PREMIUM IS REJECTED.
+       1800-PREMIUM-VALIDATE-PARA.
+           SET PREMIUM-VALID TO TRUE.
+           MOVE SPACES TO WS-REJ-REASON.
+           IF PREMIUM-NUM OF POLICY_REC NOT NUMERIC
+               SET PREMIUM-INVALID TO TRUE
+               MOVE 'NON-NUMERIC PREMIUM' TO WS-REJ-REASON
+           ELSE
+               IF PREMIUM-NUM OF POLICY_REC < 0
+                   SET PREMIUM-INVALID TO TRUE
+                   MOVE 'NEGATIVE PREMIUM' TO WS-REJ-REASON
+               END-IF
+           END-IF.
+
+      * CHECKS THE CURRENT POLICY_REC AGAINST THE EXCLUSION TABLE
+      * LOADED BY 1600-EXCLFL-LOAD-PARA. KEYED ON POLICYNO+LOBCODE.
+       1700-EXCL-CHECK-PARA.
+           MOVE 'N' TO WS-EXCLUDED-SW.
+           MOVE 1 TO WS-EXCL-SRCH-IDX.
+           PERFORM 1750-EXCL-CHECK-ONE-PARA
+               UNTIL WS-EXCL-SRCH-IDX > WS-EXCL-CNT
+                  OR RECORD-EXCLUDED.
+
+       1750-EXCL-CHECK-ONE-PARA.
+           IF POLICYNO OF POLICY_REC =
+                   WS-EXCL-POLICYNO(WS-EXCL-SRCH-IDX)
+               AND LOBCODE OF POLICY_REC =
+                   WS-EXCL-LOBCODE(WS-EXCL-SRCH-IDX)
+               SET RECORD-EXCLUDED TO TRUE
+           ELSE
+               ADD 1 TO WS-EXCL-SRCH-IDX
+           END-IF.
 
        2500-OUTFL-WRITE-PARA.
 
+           MOVE CORRESPONDING POLICY_REC TO OUTFL-REC.
+           PERFORM 2550-CUST-LOOKUP-PARA.
            WRITE OUTFL-REC.
+           IF WS-OUTFL-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-OUTFL-STATUS     TO WS-ERROR-STATUS
+               MOVE 'OUTFL'             TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
 
            ADD 1 TO WS-OUTFL-WT-CNT.
+           PERFORM 2590-AUDIT-WRITE-PARA.
+           PERFORM 2700-LOB-SUMMARY-UPDATE-PARA.
 
+      * LOGS THIS OUTFL WRITE TO THE SHARED AUDIT TRAIL (AUDCOPY.CPY),
+      * SOURCING THE POLICY NUMBER FROM THE CANONICAL RECORD ALREADY
+      * BUILT BY 2580-CANON-BUILD-PARA SO THE KEY IS NOT RE-DERIVED.
+       2590-AUDIT-WRITE-PARA.
+           MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+           MOVE 'POLICY'         TO AUD-PROGRAM.
+           MOVE 'POLICYFYL'      TO AUD-SOURCE-FILE.
+           MOVE PLC-POLICYNO     TO AUD-POLICYNO.
+           WRITE AUDFL-REC.
+           IF WS-AUDFL-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-AUDFL-STATUS     TO WS-ERROR-STATUS
+               MOVE 'AUDFL'             TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
 
+      * APPENDS THE CUSTOMER NAME/ADDRESS ONTO OUTFL-REC SO DOWNSTREAM
+      * CONSUMERS OF OUTPUTFILE.TXT DON'T NEED A SEPARATE LOOKUP.
+       2550-CUST-LOOKUP-PARA.
+           MOVE SPACES TO CUST-NAME OF OUTFL-REC.
+           MOVE SPACES TO CUST-ADDRESS OF OUTFL-REC.
+           MOVE 'N' TO WS-CUST-FOUND-SW.
+           MOVE 1 TO WS-CUST-SRCH-IDX.
+           PERFORM 2560-CUST-LOOKUP-ONE-PARA
+               UNTIL WS-CUST-SRCH-IDX > WS-CUST-CNT
+                  OR WS-CUST-FOUND.
+
+       2560-CUST-LOOKUP-ONE-PARA.
+           IF WS-CUST-CUSTOMERID(WS-CUST-SRCH-IDX) =
+                   CUSTOMERID OF POLICY_REC
+               MOVE WS-CUST-CUSTNAME(WS-CUST-SRCH-IDX) TO
+                   CUST-NAME OF OUTFL-REC
+               MOVE WS-CUST-CUSTADDR(WS-CUST-SRCH-IDX) TO
+                   CUST-ADDRESS OF OUTFL-REC
+               SET WS-CUST-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-CUST-SRCH-IDX
+           END-IF.
 
+       2600-REJFL-WRITE-PARA.
+           MOVE POLICYNO OF POLICY_REC   TO REJ-POLICYNO.
+           MOVE CUSTOMERID OF POLICY_REC TO REJ-CUSTOMERID.
+           MOVE LOBCODE OF POLICY_REC    TO REJ-LOBCODE.
+           MOVE PREMIUM OF POLICY_REC    TO REJ-PREMIUM.
+           MOVE WS-REJ-REASON            TO REJ-REASON.
+           WRITE REJFL-REC.
+           IF WS-REJFL-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-REJFL-STATUS     TO WS-ERROR-STATUS
+               MOVE 'REJFL'             TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+           ADD 1 TO WS-REJFL-WT-CNT.
+
+      * ACCUMULATES THE RUN CONTROL TOTALS (OVERALL PREMIUM AND A
+      * COUNT/PREMIUM BREAKDOWN BY LOBCODE) FOR 3500-SUMMARY-REPORT-PARA.
+       2700-LOB-SUMMARY-UPDATE-PARA.
+           MOVE PREMIUM-NUM OF POLICY_REC TO WS-PREMIUM-NUM.
+           ADD WS-PREMIUM-NUM TO WS-PREMIUM-TOTAL.
+
+           MOVE 'N' TO WS-LOB-FOUND-SW.
+           MOVE 1 TO WS-LOB-SRCH-IDX.
+           PERFORM 2750-LOB-SUMMARY-FIND-PARA
+               UNTIL WS-LOB-SRCH-IDX > WS-LOB-SUMMARY-CNT
+                  OR WS-LOB-FOUND.
+
+           IF NOT WS-LOB-FOUND
+               ADD 1 TO WS-LOB-SUMMARY-CNT
+               MOVE WS-LOB-SUMMARY-CNT TO WS-LOB-SRCH-IDX
+               MOVE LOBCODE OF POLICY_REC TO
+                   WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX)
+           END-IF.
+
+           ADD 1 TO WS-LOB-SUMM-CNT(WS-LOB-SRCH-IDX).
+           ADD WS-PREMIUM-NUM TO
+               WS-LOB-SUMM-PREMIUM(WS-LOB-SRCH-IDX).
+
+       2750-LOB-SUMMARY-FIND-PARA.
+           IF WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX) = LOBCODE OF POLICY_REC
+               SET WS-LOB-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-LOB-SRCH-IDX
+           END-IF.
+
+      * WRITES A NEW CHECKPOINT LINE EVERY WS-CHECKPOINT-INTERVAL
+      * RECORDS SO A RESTART DOES NOT HAVE TO BEGIN FROM RECORD 1.
+       2900-CHECKPOINT-CHECK-PARA.
+           DIVIDE WS-POLICYFYL-RD-CNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHK-QUOT REMAINDER WS-CHK-REM.
+           IF WS-CHK-REM = 0
+               PERFORM 2950-CHECKPOINT-WRITE-PARA
+           END-IF.
+
+       2950-CHECKPOINT-WRITE-PARA.
+           MOVE SPACES TO CHKFL-REC.
+           MOVE WS-POLICYFYL-RD-CNT TO CHKPT-LAST-CNT.
+           WRITE CHKFL-REC.
+           IF WS-CHKFL-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-CHKFL-STATUS     TO WS-ERROR-STATUS
+               MOVE 'CHKFL'             TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+      * LOGS THE FILE/RECORD/STATUS OF ANY READ OR WRITE THAT FAILED
+      * WITH AN UNEXPECTED FILE STATUS, THEN FORCES THE MAIN READ LOOP
+      * TO END SO THE RUN ABORTS AFTER THE NORMAL CLOSE/REPORT STEPS.
+       9100-IO-ERROR-PARA.
+           DISPLAY 'I/O ERROR -- FILE: ' WS-ERROR-FILE-NAME
+               ' RECORD: ' WS-ERROR-RECNO
+               ' STATUS: ' WS-ERROR-STATUS.
+           MOVE SPACES TO ERRFL-REC.
+           STRING 'I/O ERROR ON ' DELIMITED BY SIZE
+               WS-ERROR-FILE-NAME DELIMITED BY SIZE
+               ' RECORD ' DELIMITED BY SIZE
+               WS-ERROR-RECNO DELIMITED BY SIZE
+               ' STATUS ' DELIMITED BY SIZE
+               WS-ERROR-STATUS DELIMITED BY SIZE
+               INTO ERRFL-REC.
+           WRITE ERRFL-REC.
+           SET WS-ABORTED TO TRUE.
+           SET EOF TO TRUE.
+
+      * ERRFL STAYS OPEN UNTIL AFTER THE SUMMARY REPORT AND DASHBOARD
+      * WRITE BELOW, SINCE 9100-IO-ERROR-PARA WRITES TO IT AND BOTH
+      * OF THOSE PARAGRAPHS NOW CHECK FILE STATUS ON THEIR OWN WRITES.
        3000-POLICYFYL-CLOSE-PARA.
-           CLOSE POLICYFYL.
+           PERFORM 2950-CHECKPOINT-WRITE-PARA.
+           IF WS-POLICYFYL-STATUS = '00'
+               CLOSE POLICYFYL
+           END-IF.
            CLOSE OUTFL.
+           CLOSE REJFL.
+           CLOSE CHKFL.
+           CLOSE AUDFL.
+           PERFORM 3500-SUMMARY-REPORT-PARA.
+           PERFORM 3600-DASHBOARD-WRITE-PARA.
+           CLOSE DASHFL.
+           CLOSE ERRFL.
+
+      * WRITES THIS RUN'S ENTRY TO THE SHARED END-OF-BATCH DASHBOARD
+      * (DASHCOPY.CPY) SO DASHRPT.CBL CAN PULL IT TOGETHER WITH
+      * EMPLOYEE.CBL'S AND FILERD.CBL'S OWN ENTRIES AT THE END OF THE
+      * NIGHT'S BATCH.
+       3600-DASHBOARD-WRITE-PARA.
+           MOVE 'POLICY'            TO DASH-PROGRAM.
+           MOVE WS-RUN-DATE         TO DASH-RUN-DATE.
+           MOVE WS-RUN-TIME         TO DASH-RUN-TIME.
+           MOVE WS-POLICYFYL-RD-CNT TO DASH-READ-CNT.
+           MOVE WS-OUTFL-WT-CNT     TO DASH-WRITE-CNT.
+           MOVE WS-REJFL-WT-CNT     TO DASH-REJECT-CNT.
+           MOVE WS-PREMIUM-TOTAL    TO DASH-CONTROL-TOTAL.
+           MOVE WS-ABORT-SW         TO DASH-ABORT-SW.
+           WRITE DASH-REC.
+           IF WS-DASHFL-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-DASHFL-STATUS    TO WS-ERROR-STATUS
+               MOVE 'DASHFL'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+      * WRITES THE RECORD-COUNT/PREMIUM CONTROL-TOTAL REPORT USED TO
+      * RECONCILE THIS RUN AGAINST THE FINANCE FEED.
+       3500-SUMMARY-REPORT-PARA.
+           OPEN OUTPUT SUMRPT.
+           MOVE 'POLICY RUN CONTROL TOTALS' TO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+           IF WS-SUMRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-SUMRPT-STATUS    TO WS-ERROR-STATUS
+               MOVE 'SUMRPT'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE SPACES TO SUMRPT-REC.
+           STRING 'RECORDS READ: ' DELIMITED BY SIZE
+               WS-POLICYFYL-RD-CNT DELIMITED BY SIZE
+               INTO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+           IF WS-SUMRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-SUMRPT-STATUS    TO WS-ERROR-STATUS
+               MOVE 'SUMRPT'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE SPACES TO SUMRPT-REC.
+           STRING 'RECORDS WRITTEN: ' DELIMITED BY SIZE
+               WS-OUTFL-WT-CNT DELIMITED BY SIZE
+               INTO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+           IF WS-SUMRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-SUMRPT-STATUS    TO WS-ERROR-STATUS
+               MOVE 'SUMRPT'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE WS-PREMIUM-TOTAL TO WS-FORMATTED-TOTAL.
+           MOVE SPACES TO SUMRPT-REC.
+           STRING 'TOTAL PREMIUM: ' DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+           IF WS-SUMRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-SUMRPT-STATUS    TO WS-ERROR-STATUS
+               MOVE 'SUMRPT'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+
+           MOVE 1 TO WS-LOB-SRCH-IDX.
+           PERFORM 3550-LOB-SUMMARY-WRITE-PARA
+               UNTIL WS-LOB-SRCH-IDX > WS-LOB-SUMMARY-CNT.
+
+           CLOSE SUMRPT.
+
+       3550-LOB-SUMMARY-WRITE-PARA.
+           MOVE WS-LOB-SUMM-PREMIUM(WS-LOB-SRCH-IDX) TO
+               WS-FORMATTED-TOTAL.
+           MOVE SPACES TO SUMRPT-REC.
+           STRING 'LOB ' DELIMITED BY SIZE
+               WS-LOB-SUMM-CODE(WS-LOB-SRCH-IDX) DELIMITED BY SIZE
+               ' COUNT: ' DELIMITED BY SIZE
+               WS-LOB-SUMM-CNT(WS-LOB-SRCH-IDX) DELIMITED BY SIZE
+               ' PREMIUM: ' DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+           IF WS-SUMRPT-STATUS NOT = '00'
+               MOVE WS-POLICYFYL-RD-CNT TO WS-ERROR-RECNO
+               MOVE WS-SUMRPT-STATUS    TO WS-ERROR-STATUS
+               MOVE 'SUMRPT'            TO WS-ERROR-FILE-NAME
+               PERFORM 9100-IO-ERROR-PARA
+           END-IF.
+           ADD 1 TO WS-LOB-SRCH-IDX.
