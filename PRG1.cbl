@@ -1,27 +1,183 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRG1.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCOREFL ASSIGN TO 'C:/Users/HP PC/SCORES.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-SCOREFL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCOREFL.
+       01  SCOREFL-REC.
+           05  SCORE-VAL               PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
-       77  NUM1    PIC  9(3)V99.
-       77  NUM2    PIC  9(3)V99.
-       77  NUM3    PIC  9(3)V99.
-       77  TOTAL   PIC  9(5)V99.
-       77  AVERAGE   PIC  9(5)V99.
-       77  FORMATTED-TOTAL   PIC  ZZZZ9.99.
-       77  FORMATTED-AVERAGE   PIC  ZZZZ9.99.
+       77  WS-SCOREFL-STATUS           PIC X(2).
+       77  WS-SCOREFL-EOF              PIC X(1)   VALUE 'N'.
+           88  SCOREFL-EOF                        VALUE 'Y'.
+       77  WS-SCOREFL-RD-CNT           PIC 9(3)   VALUE ZEROES.
+
+      * HOLDS EVERY SCORE READ THIS RUN SO 5000-SORT-SCORES-PARA CAN
+      * ORDER THEM FOR THE MEDIAN.
+       01  WS-SCORE-TABLE.
+           05  WS-SCORE-ENTRY OCCURS 500 TIMES
+                                        PIC 9(3)V99.
+       77  WS-SCORE-CNT                PIC 9(3)   VALUE ZEROES.
+
+       77  TOTAL                       PIC 9(5)V99   VALUE ZEROES.
+       77  AVERAGE                     PIC 9(5)V99   VALUE ZEROES.
+       77  FORMATTED-TOTAL             PIC  ZZZZ9.99.
+       77  FORMATTED-AVERAGE           PIC  ZZZZ9.99.
+
+       77  WS-MIN-SCORE                PIC 9(3)V99   VALUE ZEROES.
+       77  WS-MAX-SCORE                PIC 9(3)V99   VALUE ZEROES.
+       77  FORMATTED-MIN               PIC  ZZ9.99.
+       77  FORMATTED-MAX               PIC  ZZ9.99.
+
+       77  WS-MEDIAN                   PIC 9(3)V99   VALUE ZEROES.
+       77  FORMATTED-MEDIAN            PIC  ZZ9.99.
+       77  WS-MED-QUOT                 PIC 9(3)      VALUE ZEROES.
+       77  WS-MED-REM                  PIC 9(3)      VALUE ZEROES.
+
+      * BUBBLE-SORT CONTROLS FOR 5000-SORT-SCORES-PARA.
+       77  WS-SORT-OUTER-IDX           PIC 9(3)      VALUE ZEROES.
+       77  WS-SORT-INNER-IDX           PIC 9(3)      VALUE ZEROES.
+       77  WS-SORT-INNER-LIMIT         PIC 9(3)      VALUE ZEROES.
+       77  WS-SORT-TEMP                PIC 9(3)V99   VALUE ZEROES.
+
+      * PASS/FAIL GRADE BAND ASSIGNED FROM THE COMPUTED AVERAGE.
+       77  WS-GRADE-BAND                PIC X(4)     VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
-           MOVE 70 TO NUM1.
-           MOVE 70 TO NUM2.
-           MOVE 70 TO NUM3.
-           COMPUTE TOTAL = NUM1 + NUM2 + NUM3.
-           COMPUTE AVERAGE = TOTAL/3.
+           PERFORM 1000-SCOREFL-OPEN-PARA.
+
+           IF WS-SCOREFL-STATUS = '00' THEN
+                PERFORM 2000-SCOREFL-READ-PARA UNTIL SCOREFL-EOF
+                PERFORM 3000-SCOREFL-CLOSE-PARA
+           ELSE
+               DISPLAY 'SCOREFL CANNOT BE OPENED.'
+           END-IF.
+
+           PERFORM 4000-STATISTICS-COMPUTE-PARA.
+           PERFORM 5000-SORT-SCORES-PARA.
+           PERFORM 6000-MEDIAN-COMPUTE-PARA.
+           PERFORM 7000-GRADE-BAND-PARA.
 
            MOVE TOTAL TO FORMATTED-TOTAL.
            DISPLAY 'TOTAL:', TOTAL.
            DISPLAY 'FORMATTED-TOTAL: ', FORMATTED-TOTAL.
            MOVE AVERAGE TO FORMATTED-AVERAGE.
            DISPLAY 'AVERAGE:', AVERAGE.
-           DISPLAY 'FORMATTED-AVERAGE: ', FORMATTED-AVERAGE.
+           DISPLAY 'FORMATTED-AVERAGE: ', FORMATTED-AVERAGE,
+               '  GRADE: ', WS-GRADE-BAND.
+           MOVE WS-MIN-SCORE TO FORMATTED-MIN.
+           DISPLAY 'FORMATTED-MIN: ', FORMATTED-MIN.
+           MOVE WS-MAX-SCORE TO FORMATTED-MAX.
+           DISPLAY 'FORMATTED-MAX: ', FORMATTED-MAX.
+           MOVE WS-MEDIAN TO FORMATTED-MEDIAN.
+           DISPLAY 'FORMATTED-MEDIAN: ', FORMATTED-MEDIAN.
            STOP RUN.
+
+       1000-SCOREFL-OPEN-PARA.
+           OPEN INPUT SCOREFL.
+           DISPLAY 'FILE STATUS:', WS-SCOREFL-STATUS.
+
+       2000-SCOREFL-READ-PARA.
+           READ SCOREFL
+               AT END
+                   SET SCOREFL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SCOREFL-RD-CNT
+                   IF WS-SCORE-CNT < 500
+                       ADD 1 TO WS-SCORE-CNT
+                       MOVE SCORE-VAL TO WS-SCORE-ENTRY(WS-SCORE-CNT)
+                   ELSE
+                       DISPLAY 'WS-SCORE-TABLE FULL, RECORD REJECTED'
+                   END-IF
+           END-READ.
+
+       3000-SCOREFL-CLOSE-PARA.
+           CLOSE SCOREFL.
+
+      * TOTAL/AVERAGE ACROSS THE WHOLE BATCH, PLUS THE RUNNING MIN/MAX
+      * OVER THE SAME TABLE 5000-SORT-SCORES-PARA SORTS FOR THE MEDIAN.
+       4000-STATISTICS-COMPUTE-PARA.
+           MOVE ZEROES TO TOTAL.
+           IF WS-SCORE-CNT > 0
+               MOVE WS-SCORE-ENTRY(1) TO WS-MIN-SCORE
+               MOVE WS-SCORE-ENTRY(1) TO WS-MAX-SCORE
+               PERFORM 4100-STATISTICS-ONE-PARA
+                   VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+                   UNTIL WS-SORT-OUTER-IDX > WS-SCORE-CNT
+               COMPUTE AVERAGE = TOTAL / WS-SCORE-CNT
+           END-IF.
+
+       4100-STATISTICS-ONE-PARA.
+           ADD WS-SCORE-ENTRY(WS-SORT-OUTER-IDX) TO TOTAL.
+           IF WS-SCORE-ENTRY(WS-SORT-OUTER-IDX) < WS-MIN-SCORE
+               MOVE WS-SCORE-ENTRY(WS-SORT-OUTER-IDX) TO WS-MIN-SCORE
+           END-IF.
+           IF WS-SCORE-ENTRY(WS-SORT-OUTER-IDX) > WS-MAX-SCORE
+               MOVE WS-SCORE-ENTRY(WS-SORT-OUTER-IDX) TO WS-MAX-SCORE
+           END-IF.
+
+      * CLASSIC BUBBLE SORT OF WS-SCORE-TABLE INTO ASCENDING ORDER, SO
+      * 6000-MEDIAN-COMPUTE-PARA CAN PICK THE MIDDLE ENTRY DIRECTLY.
+       5000-SORT-SCORES-PARA.
+           PERFORM 5100-SORT-OUTER-PARA
+               VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-OUTER-IDX > WS-SCORE-CNT.
+
+       5100-SORT-OUTER-PARA.
+           COMPUTE WS-SORT-INNER-LIMIT =
+               WS-SCORE-CNT - WS-SORT-OUTER-IDX.
+           PERFORM 5150-SORT-INNER-PARA
+               VARYING WS-SORT-INNER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-INNER-IDX > WS-SORT-INNER-LIMIT.
+
+       5150-SORT-INNER-PARA.
+           IF WS-SCORE-ENTRY(WS-SORT-INNER-IDX) >
+                   WS-SCORE-ENTRY(WS-SORT-INNER-IDX + 1)
+               MOVE WS-SCORE-ENTRY(WS-SORT-INNER-IDX) TO WS-SORT-TEMP
+               MOVE WS-SCORE-ENTRY(WS-SORT-INNER-IDX + 1)
+                   TO WS-SCORE-ENTRY(WS-SORT-INNER-IDX)
+               MOVE WS-SORT-TEMP
+                   TO WS-SCORE-ENTRY(WS-SORT-INNER-IDX + 1)
+           END-IF.
+
+      * MEDIAN OF THE SORTED TABLE: THE MIDDLE ENTRY WHEN WS-SCORE-CNT
+      * IS ODD, OR THE AVERAGE OF THE TWO MIDDLE ENTRIES WHEN EVEN.
+       6000-MEDIAN-COMPUTE-PARA.
+           MOVE ZEROES TO WS-MEDIAN.
+           IF WS-SCORE-CNT > 0
+               DIVIDE WS-SCORE-CNT BY 2
+                   GIVING WS-MED-QUOT REMAINDER WS-MED-REM
+               IF WS-MED-REM = 0
+                   COMPUTE WS-MEDIAN =
+                       (WS-SCORE-ENTRY(WS-MED-QUOT) +
+                        WS-SCORE-ENTRY(WS-MED-QUOT + 1)) / 2
+               ELSE
+                   ADD 1 TO WS-MED-QUOT
+                   MOVE WS-SCORE-ENTRY(WS-MED-QUOT) TO WS-MEDIAN
+               END-IF
+           END-IF.
+
+      * ASSIGNS A PASS/FAIL GRADE BAND FROM THE COMPUTED AVERAGE:
+      * 90 AND ABOVE IS A, 75-89 IS B, 60-74 IS C, BELOW 60 IS FAIL.
+       7000-GRADE-BAND-PARA.
+           IF AVERAGE >= 90
+               MOVE 'A'    TO WS-GRADE-BAND
+           ELSE
+               IF AVERAGE >= 75
+                   MOVE 'B'    TO WS-GRADE-BAND
+               ELSE
+                   IF AVERAGE >= 60
+                       MOVE 'C'    TO WS-GRADE-BAND
+                   ELSE
+                       MOVE 'FAIL' TO WS-GRADE-BAND
+                   END-IF
+               END-IF
+           END-IF.
