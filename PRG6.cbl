@@ -1,20 +1,188 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRG6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * BATCH-MODE INPUT: ONE BASIC_PAY/HRA/GRADE-CITY-CODE TRIPLE PER
+      * EMPLOYEE, READ BY 8000-BATCH-PARA INSTEAD OF THE INTERACTIVE
+      * ACCEPT PATH WHEN WS-MODE-SWITCH = 'B'.
+           SELECT PAYIN ASSIGN TO 'C:/Users/HP PC/PRG6BATCHIN.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-PAYIN-STATUS.
+
+      * ONE PAYSLIP LINE PER BATCH-MODE EMPLOYEE.
+           SELECT PAYOUT ASSIGN TO 'C:/Users/HP PC/PRG6PAYSLIPS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-PAYOUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PAYIN.
+       01  PAYIN-REC.
+           05  PAYIN-BASIC-PAY      PIC 9(5)V99.
+           05  PAYIN-HRA            PIC 9(5)V99.
+           05  PAYIN-GRADE-CITY     PIC X(02).
+           05  FILLER               PIC X(61).
+
+       FD  PAYOUT.
+       01  PAYOUT-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77  WS-PAYIN-STATUS          PIC X(2).
+       77  WS-PAYOUT-STATUS         PIC X(2).
+       77  WS-PAYIN-EOF             PIC X(1)   VALUE 'N'.
+           88  PAYIN-EOF                       VALUE 'Y'.
+
+      * MODE SWITCH: 'I' (THE DEFAULT) RUNS THE ORIGINAL ONE-EMPLOYEE
+      * INTERACTIVE PATH; 'B' READS PAYIN AND PRODUCES A PAYSLIP PER
+      * RECORD FOR A WHOLE MONTH-END RUN.
+       77  WS-MODE-SWITCH           PIC X(1)   VALUE 'I'.
+           88  WS-BATCH-MODE                   VALUE 'B'.
+
        77  BASIC_PAY PIC 9(5)V99.
-       77  DA        PIC 9(2)V99.
+       77  DA        PIC 9(5)V99.
        77  HRA       PIC 9(5)V99.
        77  SALARY PIC   9(5)V99.
 
+      * PF-AMT IS THE STANDARD 12% EMPLOYEE CONTRIBUTION ON BASIC_PAY;
+      * TAX IS A FLAT 10% OF THE GROSS SALARY. NET_PAY IS WHAT
+      * ACTUALLY GETS PAID OUT AFTER BOTH DEDUCTIONS.
+       77  PF-AMT        PIC 9(5)V99.
+       77  TAX       PIC 9(5)V99.
+       77  NET_PAY   PIC 9(5)V99.
+
+      * DA RATE TABLE KEYED BY GRADE/CITY CODE (GRADE A/B/C, CITY
+      * M=METRO/N=NON-METRO), REPLACING THE OLD FLAT BASIC_PAY/2 RATE.
+       01  WS-DA-RATE-TABLE.
+           05  WS-DA-RATE-ENTRY OCCURS 6 TIMES.
+               10  WS-DA-GRADE-CITY   PIC X(02).
+               10  WS-DA-RATE-PCT     PIC 9V99.
+       77  WS-DA-RATE-CNT             PIC 9(02)  VALUE 6.
+       77  WS-DA-SRCH-IDX             PIC 9(02)  VALUE ZEROES.
+       77  WS-DA-FOUND-SW             PIC X(01)  VALUE 'N'.
+           88  WS-DA-FOUND                       VALUE 'Y'.
+       77  WS-DA-RATE                 PIC 9V99   VALUE 0.25.
+       77  GRADE-CITY-CODE            PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 1000-DA-RATE-TABLE-LOAD-PARA.
+           DISPLAY 'MODE (I=INTERACTIVE, B=BATCH)'.
+           ACCEPT WS-MODE-SWITCH.
+           IF WS-BATCH-MODE
+               PERFORM 8000-BATCH-PARA
+           ELSE
+               PERFORM 9000-INTERACTIVE-PARA
+           END-IF.
+           STOP RUN.
+
+      * ORIGINAL ONE-EMPLOYEE PATH, UNCHANGED EXCEPT FOR THE NEW
+      * PARAGRAPH NAME.
+       9000-INTERACTIVE-PARA.
            DISPLAY 'ENETR BASIC_PAY'.
            ACCEPT BASIC_PAY.
            DISPLAY 'ENETR HRA'.
            ACCEPT HRA.
-           COMPUTE DA=BASIC_PAY/2.
-           COMPUTE SALARY=BASIC_PAY+DA+HRA.
+           DISPLAY 'ENTER GRADE/CITY CODE (AM/AN/BM/BN/CM/CN)'.
+           ACCEPT GRADE-CITY-CODE.
+           PERFORM 5000-PAYSLIP-COMPUTE-PARA.
+           DISPLAY "DA:"DA.
            DISPLAY "SALARY:"SALARY.
-           STOP RUN.
+           DISPLAY "PF-AMT:"PF-AMT.
+           DISPLAY "TAX:"TAX.
+           DISPLAY "NET PAY:"NET_PAY.
+
+      * DA/SALARY/PF-AMT/TAX/NET_PAY FIGURES, SHARED BY BOTH THE
+      * INTERACTIVE AND BATCH PATHS.
+       5000-PAYSLIP-COMPUTE-PARA.
+           PERFORM 2000-DA-RATE-FIND-PARA.
+           COMPUTE DA = BASIC_PAY * WS-DA-RATE.
+           COMPUTE SALARY=BASIC_PAY+DA+HRA.
+           COMPUTE PF-AMT=BASIC_PAY*0.12.
+           COMPUTE TAX=SALARY*0.10.
+           COMPUTE NET_PAY = SALARY - PF-AMT - TAX.
+
+      * BATCH PATH: ONE PAYSLIP LINE PER PAYIN RECORD.
+       8000-BATCH-PARA.
+           PERFORM 8100-BATCH-OPEN-PARA.
+           IF WS-PAYIN-STATUS = '00'
+               PERFORM 8200-BATCH-READ-PARA
+                   UNTIL PAYIN-EOF
+           ELSE
+               DISPLAY 'PAYIN CANNOT BE OPENED.'
+           END-IF.
+           PERFORM 8900-BATCH-CLOSE-PARA.
+
+       8100-BATCH-OPEN-PARA.
+           OPEN INPUT PAYIN.
+           DISPLAY 'FILE STATUS:', WS-PAYIN-STATUS.
+           OPEN OUTPUT PAYOUT.
+           DISPLAY 'FILE STATUS:', WS-PAYOUT-STATUS.
+
+       8200-BATCH-READ-PARA.
+           READ PAYIN
+               AT END
+                   SET PAYIN-EOF TO TRUE
+               NOT AT END
+                   MOVE PAYIN-BASIC-PAY  TO BASIC_PAY
+                   MOVE PAYIN-HRA        TO HRA
+                   MOVE PAYIN-GRADE-CITY TO GRADE-CITY-CODE
+                   PERFORM 5000-PAYSLIP-COMPUTE-PARA
+                   PERFORM 8300-PAYSLIP-WRITE-PARA
+           END-READ.
+
+       8300-PAYSLIP-WRITE-PARA.
+           MOVE SPACES TO PAYOUT-REC.
+           STRING 'BASIC: '    DELIMITED BY SIZE
+                  BASIC_PAY    DELIMITED BY SIZE
+                  ' DA: '      DELIMITED BY SIZE
+                  DA           DELIMITED BY SIZE
+                  ' HRA: '     DELIMITED BY SIZE
+                  HRA          DELIMITED BY SIZE
+                  ' SALARY: '  DELIMITED BY SIZE
+                  SALARY       DELIMITED BY SIZE
+                  ' PF-AMT: '  DELIMITED BY SIZE
+                  PF-AMT       DELIMITED BY SIZE
+                  ' TAX: '     DELIMITED BY SIZE
+                  TAX          DELIMITED BY SIZE
+                  ' NET PAY: ' DELIMITED BY SIZE
+                  NET_PAY      DELIMITED BY SIZE
+                  INTO PAYOUT-REC
+           END-STRING.
+           WRITE PAYOUT-REC.
+
+       8900-BATCH-CLOSE-PARA.
+           CLOSE PAYIN.
+           CLOSE PAYOUT.
+
+       1000-DA-RATE-TABLE-LOAD-PARA.
+           MOVE 'AM' TO WS-DA-GRADE-CITY(1).
+           MOVE 0.50 TO WS-DA-RATE-PCT(1).
+           MOVE 'AN' TO WS-DA-GRADE-CITY(2).
+           MOVE 0.45 TO WS-DA-RATE-PCT(2).
+           MOVE 'BM' TO WS-DA-GRADE-CITY(3).
+           MOVE 0.40 TO WS-DA-RATE-PCT(3).
+           MOVE 'BN' TO WS-DA-GRADE-CITY(4).
+           MOVE 0.35 TO WS-DA-RATE-PCT(4).
+           MOVE 'CM' TO WS-DA-GRADE-CITY(5).
+           MOVE 0.30 TO WS-DA-RATE-PCT(5).
+           MOVE 'CN' TO WS-DA-GRADE-CITY(6).
+           MOVE 0.25 TO WS-DA-RATE-PCT(6).
+
+      * LOOKS UP THE DA RATE FOR GRADE-CITY-CODE, DEFAULTING TO THE
+      * LOWEST SLAB (25%) WHEN THE CODE ISN'T IN THE TABLE.
+       2000-DA-RATE-FIND-PARA.
+           MOVE 0.25 TO WS-DA-RATE.
+           MOVE 'N' TO WS-DA-FOUND-SW.
+           MOVE 1 TO WS-DA-SRCH-IDX.
+           PERFORM 2050-DA-RATE-FIND-ONE-PARA
+               UNTIL WS-DA-SRCH-IDX > WS-DA-RATE-CNT
+                  OR WS-DA-FOUND.
+
+       2050-DA-RATE-FIND-ONE-PARA.
+           IF WS-DA-GRADE-CITY(WS-DA-SRCH-IDX) = GRADE-CITY-CODE
+               MOVE WS-DA-RATE-PCT(WS-DA-SRCH-IDX) TO WS-DA-RATE
+               SET WS-DA-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-DA-SRCH-IDX
+           END-IF.
