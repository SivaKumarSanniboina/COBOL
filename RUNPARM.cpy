@@ -0,0 +1,10 @@
+      * SHARED RUN-DATE PARAMETER RECORD, COPIED INTO POLICY.CBL'S AND
+      * FILERD.CBL'S FD FOR RUNPARM. LETS OPS SUPPLY THE RUN DATE (AND
+      * AN OPTIONAL RESTART-RUN FLAG) FROM AN EXTERNAL FILE INSTEAD OF
+      * EACH PROGRAM DEFAULTING TO THE SYSTEM CLOCK, SO EVERY DATE
+      * COMPARISON IN THE NIGHT'S RUN USES ONE CONSISTENT, EXTERNALLY
+      * SUPPLIED RUN DATE.
+       01  RUNPARM-REC.
+           05  RUNPARM-RUN-DATE        PIC 9(08).
+           05  RUNPARM-RESTART-SW      PIC X(01).
+           05  FILLER                  PIC X(71).
