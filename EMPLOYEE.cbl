@@ -7,52 +7,437 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS WS-EMPFY-STATUS.
 
+           SELECT REJFL ASSIGN TO 'C:/Users/HP PC/EMPREJECT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-REJFL-STATUS.
+
+           SELECT YTDFL ASSIGN TO 'C:/Users/HP PC/EMPYTD.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-YTDFL-STATUS.
+
+      * END-OF-BATCH DASHBOARD, SHARED WITH POLICY.CBL AND FILERD.CBL
+      * (DASHCOPY.CPY). EMPDETAILS RUNS FIRST IN NIGHTBAT.JCL SO IT
+      * OPENS THIS FILE FRESH; THE OTHER TWO PROGRAMS EXTEND IT.
+           SELECT DASHFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/DASHBOARD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DASHFL-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPFY.
        01  EMP_REC.
                05    Employee_NUMBER    PIC 9(5).
-               05    EMPLOYEE_NAME      PIC X(5).
+               05    EMPLOYEE_NAME      PIC X(30).
                05    SALARY             PIC 9(5).
+               05    SALARY-NUM REDEFINES SALARY
+                                        PIC S9(5) SIGN IS TRAILING.
                05    DESIGNATION        PIC X(10).
                05    DEPARTMENT         PIC X(17).
                05    FILLER             PIC X(42).
 
+       FD  REJFL.
+       01  REJFL-REC.
+           05  REJ-EMPLOYEE-NUMBER     PIC 9(05).
+           05  REJ-EMPLOYEE-NAME       PIC X(30).
+           05  REJ-SALARY              PIC X(05).
+           05  REJ-REASON              PIC X(30).
+
+      * RUNNING ACCUMULATION FILE: ONE LINE PER RUN, EACH LINE HOLDING
+      * THE YEAR-TO-DATE FIGURES AS OF THAT RUN.
+       FD  YTDFL.
+       01  YTDFL-REC.
+           05  YTD-TOTAL               PIC 9(9)V99.
+           05  YTD-RD-CNT              PIC 9(8).
+
+       FD  DASHFL.
+       COPY 'DASHCOPY'.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05 WS-EMPFY-STATUS          PIC X(2).
+           05 WS-REJFL-STATUS          PIC X(2).
+           05 WS-YTDFL-STATUS          PIC X(2).
+           05 WS-DASHFL-STATUS         PIC X(2).
+
+      * RUN DATE/TIME STAMPED ONTO THIS RUN'S DASHBOARD ENTRY.
+       77  WS-RUN-DATE                 PIC 9(8)   VALUE ZEROES.
+       77  WS-RUN-TIME                 PIC 9(6)   VALUE ZEROES.
 
        77  WS-EMPL-EOF                 PIC X(2).
        01  WS-COUNTER.
            05  WS-EMPFY-RD-CNT         PIC 9(4)   VALUE ZERO.
+           05  WS-REJFL-WT-CNT         PIC 9(4)   VALUE ZERO.
        77  TOTAL                       PIC 9(5)V99.
+
+       01  WS-SALARY-SWITCHES.
+           05  WS-SALARY-VALID-SW      PIC X(01)  VALUE 'Y'.
+               88  SALARY-VALID                   VALUE 'Y'.
+               88  SALARY-INVALID                 VALUE 'N'.
+       77  WS-REJ-REASON                PIC X(30)  VALUE SPACES.
+
+      * DEPARTMENT-WISE BREAKDOWN OF SALARY, SUBTOTALED AS RECORDS ARE
+      * READ AND PRINTED BY 3500-DEPT-REPORT-PARA AT CLOSE TIME.
+       01  WS-DEPT-SUMMARY-TABLE.
+           05  WS-DEPT-SUMM-ENTRY OCCURS 20 TIMES.
+               10  WS-DEPT-SUMM-NAME    PIC X(17).
+               10  WS-DEPT-SUMM-CNT     PIC 9(4).
+               10  WS-DEPT-SUMM-SALARY  PIC 9(7)V99.
+       77  WS-DEPT-SUMMARY-CNT          PIC 9(4)   VALUE ZEROES.
+       77  WS-DEPT-SRCH-IDX             PIC 9(4)   VALUE ZEROES.
+       77  WS-DEPT-FOUND-SW             PIC X(01)  VALUE 'N'.
+           88  WS-DEPT-FOUND                       VALUE 'Y'.
+
+      * HOLDS EVERY VALID EMPLOYEE SEEN THIS RUN SO 3600-TOP-EARNERS
+      * -REPORT-PARA CAN RANK THEM BY SALARY AT CLOSE TIME.
+       01  WS-EMP-TABLE.
+           05  WS-EMP-ENTRY OCCURS 1000 TIMES.
+               10  WS-EMP-NUMBER        PIC 9(05).
+               10  WS-EMP-NAME           PIC X(30).
+               10  WS-EMP-SALARY         PIC 9(05).
+               10  WS-EMP-SELECTED-SW    PIC X(01)  VALUE 'N'.
+                   88  WS-EMP-SELECTED              VALUE 'Y'.
+       77  WS-EMP-CNT                    PIC 9(4)   VALUE ZEROES.
+
+      * TOP-EARNERS RANKING CONTROLS. EACH RANK REPEATS ARR2.CBL'S
+      * RUNNING-MAX TECHNIQUE OVER THE EMPLOYEES NOT YET SELECTED.
+       77  WS-TOP-N                      PIC 9(02)  VALUE 5.
+       77  WS-RANK                       PIC 9(02)  VALUE ZEROES.
+       77  WS-FIND-IDX                   PIC 9(4)   VALUE ZEROES.
+       77  WS-MAX-SALARY                 PIC 9(05)  VALUE ZEROES.
+       77  WS-MAX-IDX                    PIC 9(4)   VALUE ZEROES.
+
+      * HEADCOUNT BY DESIGNATION, PRINTED ALONGSIDE TOTAL AND
+      * WS-EMPFY-RD-CNT AT THE END OF THE RUN. DEPARTMENT HEADCOUNT IS
+      * ALREADY AVAILABLE IN WS-DEPT-SUMM-CNT ABOVE, SO IT IS PRINTED
+      * FROM THAT SAME TABLE RATHER THAN DUPLICATING IT HERE.
+       01  WS-DESIG-SUMMARY-TABLE.
+           05  WS-DESIG-SUMM-ENTRY OCCURS 20 TIMES.
+               10  WS-DESIG-SUMM-NAME   PIC X(10).
+               10  WS-DESIG-SUMM-CNT    PIC 9(4).
+       77  WS-DESIG-SUMMARY-CNT         PIC 9(4)   VALUE ZEROES.
+       77  WS-DESIG-SRCH-IDX            PIC 9(4)   VALUE ZEROES.
+       77  WS-DESIG-FOUND-SW            PIC X(01)  VALUE 'N'.
+           88  WS-DESIG-FOUND                      VALUE 'Y'.
+
+      * YEAR-TO-DATE TOTALS CARRIED FORWARD ACROSS RUNS VIA YTDFL.
+      * LOADED FROM THE LAST LINE OF YTDFL AT OPEN TIME, THEN
+      * INCREMENTED BY THIS RUN'S OWN TOTAL/WS-EMPFY-RD-CNT AND
+      * APPENDED AS A NEW LINE AT CLOSE TIME.
+       01  WS-YTDFL-SWITCHES.
+           05  WS-YTDFL-EOF-SW         PIC X(01)  VALUE 'N'.
+               88  YTDFL-EOF                      VALUE 'Y'.
+       77  WS-YTD-TOTAL                 PIC 9(9)V99  VALUE ZEROES.
+       77  WS-YTD-RD-CNT                PIC 9(8)     VALUE ZEROES.
+
+      * STAGING FIELD FOR THE CALL TO STDFIELD, THE SHARED NAME/ADDRESS
+      * STANDARDIZATION ROUTINE ALSO USED BY POLICY.CBL.
+       77  WS-STD-FIELD                 PIC X(40)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 1000-EMPFY-OPEN-PARA.
 
            IF WS-EMPFY-STATUS = '00' THEN
                 PERFORM 2000-EMPFY-READ-PARA UNTIL WS-EMPL-EOF='Y'
-                PERFORM 3000-EMPFY-CLOSE-PARA
            ELSE
                DISPLAY 'FILE CANNOT BE OPENED.'
+               MOVE 16 TO RETURN-CODE
            END-IF.
+
+      * ALWAYS RUNS, EVEN WHEN EMPFY ITSELF NEVER OPENED, SO REJFL AND
+      * DASHFL (OPENED UNCONDITIONALLY BY 1000-EMPFY-OPEN-PARA) ARE
+      * CLOSED AND THIS RUN STILL LEAVES A DASHFL ENTRY BEHIND.
+           PERFORM 3000-EMPFY-CLOSE-PARA.
            DISPLAY'TOTAL:', TOTAL.
            DISPLAY 'NO.OF RECORDS READ: ',WS-EMPFY-RD-CNT.
+           DISPLAY 'NO.OF RECORDS REJECTED: ', WS-REJFL-WT-CNT.
+           PERFORM 3700-DESIGNATION-HEADCOUNT-PARA.
+           PERFORM 3750-DEPARTMENT-HEADCOUNT-PARA.
+           PERFORM 3800-YTD-UPDATE-PARA.
+           DISPLAY 'YEAR-TO-DATE TOTAL: ', WS-YTD-TOTAL.
+           DISPLAY 'YEAR-TO-DATE RECORDS: ', WS-YTD-RD-CNT.
            STOP RUN.
        1000-EMPFY-OPEN-PARA.
            OPEN INPUT EMPFY.
-
            DISPLAY'FILE STATUS:', WS-EMPFY-STATUS.
+
+           OPEN OUTPUT REJFL.
+           DISPLAY 'FILE STATUS FOR REJFL:', WS-REJFL-STATUS.
+
+           OPEN OUTPUT DASHFL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           PERFORM 1100-YTD-LOAD-PARA.
+
+      * LOADS THE MOST RECENT YEAR-TO-DATE FIGURES FROM YTDFL, THE
+      * SAME WAY POLICY.CBL'S 1100-CHECKPOINT-LOAD-PARA READS THROUGH
+      * TO THE LAST CHECKPOINT LINE.
+       1100-YTD-LOAD-PARA.
+           OPEN INPUT YTDFL.
+           IF WS-YTDFL-STATUS NOT = '00' THEN
+               DISPLAY 'NO YTD HISTORY FOUND, STARTING FROM ZERO.'
+           ELSE
+               PERFORM 1150-YTD-READ-PARA UNTIL YTDFL-EOF
+               CLOSE YTDFL
+           END-IF.
+
+       1150-YTD-READ-PARA.
+           READ YTDFL
+               AT END
+                   SET YTDFL-EOF TO TRUE
+               NOT AT END
+                   MOVE YTD-TOTAL   TO WS-YTD-TOTAL
+                   MOVE YTD-RD-CNT  TO WS-YTD-RD-CNT
+           END-READ.
        2000-EMPFY-READ-PARA.
            READ EMPFY INTO EMP_REC
                 AT END
                 MOVE 'Y' TO WS-EMPL-EOF
                  NOT AT END
                  ADD 1 TO WS-EMPFY-RD-CNT
-                 COMPUTE TOTAL = TOTAL + SALARY
-                 DISPLAY EMP_REC
+                 PERFORM 1850-NAME-STANDARDIZE-PARA
+                 PERFORM 1800-SALARY-VALIDATE-PARA
+                 IF SALARY-VALID THEN
+                     COMPUTE TOTAL = TOTAL + SALARY
+                     DISPLAY EMP_REC
+                     PERFORM 2500-DEPT-SUMMARY-UPDATE-PARA
+                     PERFORM 2520-EMP-TABLE-LOAD-PARA
+                     PERFORM 2540-DESIG-SUMMARY-UPDATE-PARA
+                 ELSE
+                     PERFORM 2600-REJFL-WRITE-PARA
+                 END-IF
            END-READ.
 
+      * RUNS EMPLOYEE_NAME THROUGH THE SHARED STDFIELD STANDARDIZATION
+      * ROUTINE BEFORE THE RECORD IS VALIDATED, SUMMARIZED, OR
+      * DISPLAYED, SO RAGGED PADDING OR STRAY CHARACTERS ON THE INCOMING
+      * FEED DON'T CARRY THROUGH TO THE REPORTS.
+       1850-NAME-STANDARDIZE-PARA.
+           MOVE SPACES TO WS-STD-FIELD.
+           MOVE EMPLOYEE_NAME OF EMP_REC TO WS-STD-FIELD.
+           CALL 'STDFIELD' USING WS-STD-FIELD.
+           MOVE WS-STD-FIELD(1:30) TO EMPLOYEE_NAME OF EMP_REC.
+
+      * VALIDATES SALARY OF EMP_REC BEFORE IT IS FOLDED INTO TOTAL OR
+      * THE DEPARTMENT BREAKDOWN. A ZERO, NEGATIVE, OR NON-NUMERIC
+      * SALARY IS ROUTED TO REJFL INSTEAD.
+       1800-SALARY-VALIDATE-PARA.
+           SET SALARY-VALID TO TRUE.
+           MOVE SPACES TO WS-REJ-REASON.
+           IF SALARY-NUM OF EMP_REC NOT NUMERIC
+               SET SALARY-INVALID TO TRUE
+               MOVE 'NON-NUMERIC SALARY' TO WS-REJ-REASON
+           ELSE
+               IF SALARY-NUM OF EMP_REC <= 0
+                   SET SALARY-INVALID TO TRUE
+                   MOVE 'ZERO OR NEGATIVE SALARY' TO WS-REJ-REASON
+               END-IF
+           END-IF.
+
+       2600-REJFL-WRITE-PARA.
+           MOVE Employee_NUMBER OF EMP_REC TO REJ-EMPLOYEE-NUMBER.
+           MOVE EMPLOYEE_NAME OF EMP_REC   TO REJ-EMPLOYEE-NAME.
+           MOVE SALARY OF EMP_REC          TO REJ-SALARY.
+           MOVE WS-REJ-REASON               TO REJ-REASON.
+           WRITE REJFL-REC.
+           ADD 1 TO WS-REJFL-WT-CNT.
+
+      * ADDS THE CURRENT EMP_REC TO THE IN-MEMORY TABLE 3600-TOP
+      * -EARNERS-REPORT-PARA RANKS AT CLOSE TIME.
+       2520-EMP-TABLE-LOAD-PARA.
+           IF WS-EMP-CNT < 1000
+               ADD 1 TO WS-EMP-CNT
+               MOVE Employee_NUMBER OF EMP_REC TO
+                   WS-EMP-NUMBER(WS-EMP-CNT)
+               MOVE EMPLOYEE_NAME OF EMP_REC TO
+                   WS-EMP-NAME(WS-EMP-CNT)
+               MOVE SALARY OF EMP_REC TO
+                   WS-EMP-SALARY(WS-EMP-CNT)
+           ELSE
+               DISPLAY 'WS-EMP-TABLE FULL, RECORD NOT RANKED'
+           END-IF.
+
+      * ACCUMULATES THE HEADCOUNT FOR EACH DESIGNATION SEEN SO FAR, FOR
+      * 0000-MAIN-PARA TO PRINT ALONGSIDE TOTAL AT THE END OF THE RUN.
+       2540-DESIG-SUMMARY-UPDATE-PARA.
+           MOVE 'N' TO WS-DESIG-FOUND-SW.
+           MOVE 1 TO WS-DESIG-SRCH-IDX.
+           PERFORM 2545-DESIG-SUMMARY-FIND-PARA
+               UNTIL WS-DESIG-SRCH-IDX > WS-DESIG-SUMMARY-CNT
+                  OR WS-DESIG-FOUND.
+
+           IF NOT WS-DESIG-FOUND
+               IF WS-DESIG-SUMMARY-CNT < 20
+                   ADD 1 TO WS-DESIG-SUMMARY-CNT
+                   MOVE WS-DESIG-SUMMARY-CNT TO WS-DESIG-SRCH-IDX
+                   MOVE DESIGNATION OF EMP_REC TO
+                       WS-DESIG-SUMM-NAME(WS-DESIG-SRCH-IDX)
+               ELSE
+                   DISPLAY 'WS-DESIG-SUMMARY-TABLE FULL, '
+                       'DESIGNATION NOT TRACKED: ', DESIGNATION OF
+                       EMP_REC
+               END-IF
+           END-IF.
+
+           IF WS-DESIG-SRCH-IDX <= WS-DESIG-SUMMARY-CNT
+               ADD 1 TO WS-DESIG-SUMM-CNT(WS-DESIG-SRCH-IDX)
+           END-IF.
+
+       2545-DESIG-SUMMARY-FIND-PARA.
+           IF WS-DESIG-SUMM-NAME(WS-DESIG-SRCH-IDX) = DESIGNATION OF
+                   EMP_REC
+               SET WS-DESIG-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-DESIG-SRCH-IDX
+           END-IF.
+
+      * ACCUMULATES THE COUNT/SALARY SUBTOTAL FOR EACH DEPARTMENT SEEN
+      * SO FAR, FOR 3500-DEPT-REPORT-PARA TO PRINT AT CLOSE TIME.
+       2500-DEPT-SUMMARY-UPDATE-PARA.
+           MOVE 'N' TO WS-DEPT-FOUND-SW.
+           MOVE 1 TO WS-DEPT-SRCH-IDX.
+           PERFORM 2550-DEPT-SUMMARY-FIND-PARA
+               UNTIL WS-DEPT-SRCH-IDX > WS-DEPT-SUMMARY-CNT
+                  OR WS-DEPT-FOUND.
+
+           IF NOT WS-DEPT-FOUND
+               IF WS-DEPT-SUMMARY-CNT < 20
+                   ADD 1 TO WS-DEPT-SUMMARY-CNT
+                   MOVE WS-DEPT-SUMMARY-CNT TO WS-DEPT-SRCH-IDX
+                   MOVE DEPARTMENT OF EMP_REC TO
+                       WS-DEPT-SUMM-NAME(WS-DEPT-SRCH-IDX)
+               ELSE
+                   DISPLAY 'WS-DEPT-SUMMARY-TABLE FULL, '
+                       'DEPARTMENT NOT TRACKED: ', DEPARTMENT OF
+                       EMP_REC
+               END-IF
+           END-IF.
+
+           IF WS-DEPT-SRCH-IDX <= WS-DEPT-SUMMARY-CNT
+               ADD 1 TO WS-DEPT-SUMM-CNT(WS-DEPT-SRCH-IDX)
+               ADD SALARY OF EMP_REC TO
+                   WS-DEPT-SUMM-SALARY(WS-DEPT-SRCH-IDX)
+           END-IF.
+
+       2550-DEPT-SUMMARY-FIND-PARA.
+           IF WS-DEPT-SUMM-NAME(WS-DEPT-SRCH-IDX) = DEPARTMENT OF
+                   EMP_REC
+               SET WS-DEPT-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-DEPT-SRCH-IDX
+           END-IF.
+
        3000-EMPFY-CLOSE-PARA.
-           CLOSE EMPFY.
+           IF WS-EMPFY-STATUS = '00'
+               CLOSE EMPFY
+           END-IF.
+           CLOSE REJFL.
+           PERFORM 3500-DEPT-REPORT-PARA.
+           PERFORM 3600-TOP-EARNERS-REPORT-PARA.
+           PERFORM 3900-DASHBOARD-WRITE-PARA.
+           CLOSE DASHFL.
+
+      * WRITES THIS RUN'S ENTRY TO THE SHARED END-OF-BATCH DASHBOARD
+      * (DASHCOPY.CPY) SO DASHRPT.CBL CAN PULL IT TOGETHER WITH
+      * POLICY.CBL'S AND FILERD.CBL'S OWN ENTRIES AT THE END OF THE
+      * NIGHT'S BATCH.
+       3900-DASHBOARD-WRITE-PARA.
+           MOVE 'EMPDETAILS'     TO DASH-PROGRAM.
+           MOVE WS-RUN-DATE      TO DASH-RUN-DATE.
+           MOVE WS-RUN-TIME      TO DASH-RUN-TIME.
+           MOVE WS-EMPFY-RD-CNT  TO DASH-READ-CNT.
+           COMPUTE DASH-WRITE-CNT = WS-EMPFY-RD-CNT - WS-REJFL-WT-CNT.
+           MOVE WS-REJFL-WT-CNT  TO DASH-REJECT-CNT.
+           MOVE TOTAL            TO DASH-CONTROL-TOTAL.
+           IF WS-EMPFY-STATUS = '00'
+               MOVE 'N' TO DASH-ABORT-SW
+           ELSE
+               MOVE 'Y' TO DASH-ABORT-SW
+           END-IF.
+           WRITE DASH-REC.
+
+      * PRINTS THE SALARY SUBTOTAL FOR EVERY DEPARTMENT SEEN IN THE RUN.
+       3500-DEPT-REPORT-PARA.
+           DISPLAY 'DEPARTMENT-WISE SALARY BREAKDOWN'.
+           MOVE 1 TO WS-DEPT-SRCH-IDX.
+           PERFORM 3550-DEPT-REPORT-LINE-PARA
+               UNTIL WS-DEPT-SRCH-IDX > WS-DEPT-SUMMARY-CNT.
+
+       3550-DEPT-REPORT-LINE-PARA.
+           DISPLAY WS-DEPT-SUMM-NAME(WS-DEPT-SRCH-IDX)
+               ' COUNT: ' WS-DEPT-SUMM-CNT(WS-DEPT-SRCH-IDX)
+               ' SALARY: ' WS-DEPT-SUMM-SALARY(WS-DEPT-SRCH-IDX).
+           ADD 1 TO WS-DEPT-SRCH-IDX.
+
+      * PRINTS THE TOP WS-TOP-N EARNERS IN DESCENDING SALARY ORDER.
+      * EACH RANK REPEATS THE RUNNING-MAX SCAN OVER THE EMPLOYEES NOT
+      * YET SELECTED, THE SAME TECHNIQUE ARR2.CBL USES TO FIND THE
+      * SINGLE COSTLIEST PRODUCT.
+       3600-TOP-EARNERS-REPORT-PARA.
+           DISPLAY 'TOP EARNERS'.
+           PERFORM 3650-TOP-EARNERS-RANK-PARA VARYING WS-RANK
+               FROM 1 BY 1
+               UNTIL WS-RANK > WS-TOP-N OR WS-RANK > WS-EMP-CNT.
+
+       3650-TOP-EARNERS-RANK-PARA.
+           MOVE ZEROES TO WS-MAX-SALARY.
+           MOVE ZEROES TO WS-MAX-IDX.
+           PERFORM 3660-FIND-MAX-ONE-PARA VARYING WS-FIND-IDX
+               FROM 1 BY 1
+               UNTIL WS-FIND-IDX > WS-EMP-CNT.
+
+           IF WS-MAX-IDX > 0
+               SET WS-EMP-SELECTED(WS-MAX-IDX) TO TRUE
+               DISPLAY 'RANK ' WS-RANK ': '
+                   WS-EMP-NUMBER(WS-MAX-IDX) ' '
+                   WS-EMP-NAME(WS-MAX-IDX) ' '
+                   WS-EMP-SALARY(WS-MAX-IDX)
+           END-IF.
+
+       3660-FIND-MAX-ONE-PARA.
+           IF NOT WS-EMP-SELECTED(WS-FIND-IDX)
+               AND WS-EMP-SALARY(WS-FIND-IDX) > WS-MAX-SALARY
+               MOVE WS-EMP-SALARY(WS-FIND-IDX) TO WS-MAX-SALARY
+               MOVE WS-FIND-IDX TO WS-MAX-IDX
+           END-IF.
+
+      * PRINTS THE HEADCOUNT FOR EVERY DESIGNATION SEEN IN THE RUN.
+       3700-DESIGNATION-HEADCOUNT-PARA.
+           DISPLAY 'HEADCOUNT BY DESIGNATION'.
+           MOVE 1 TO WS-DESIG-SRCH-IDX.
+           PERFORM 3710-DESIGNATION-HEADCOUNT-LINE-PARA
+               UNTIL WS-DESIG-SRCH-IDX > WS-DESIG-SUMMARY-CNT.
+
+       3710-DESIGNATION-HEADCOUNT-LINE-PARA.
+           DISPLAY WS-DESIG-SUMM-NAME(WS-DESIG-SRCH-IDX)
+               ' HEADCOUNT: ' WS-DESIG-SUMM-CNT(WS-DESIG-SRCH-IDX).
+           ADD 1 TO WS-DESIG-SRCH-IDX.
+
+      * PRINTS THE HEADCOUNT FOR EVERY DEPARTMENT SEEN IN THE RUN, FROM
+      * THE SAME TABLE 3500-DEPT-REPORT-PARA USES FOR THE SALARY
+      * BREAKDOWN.
+       3750-DEPARTMENT-HEADCOUNT-PARA.
+           DISPLAY 'HEADCOUNT BY DEPARTMENT'.
+           MOVE 1 TO WS-DEPT-SRCH-IDX.
+           PERFORM 3760-DEPARTMENT-HEADCOUNT-LINE-PARA
+               UNTIL WS-DEPT-SRCH-IDX > WS-DEPT-SUMMARY-CNT.
+
+       3760-DEPARTMENT-HEADCOUNT-LINE-PARA.
+           DISPLAY WS-DEPT-SUMM-NAME(WS-DEPT-SRCH-IDX)
+               ' HEADCOUNT: ' WS-DEPT-SUMM-CNT(WS-DEPT-SRCH-IDX).
+           ADD 1 TO WS-DEPT-SRCH-IDX.
+
+      * ROLLS THIS RUN'S TOTAL/WS-EMPFY-RD-CNT INTO THE YEAR-TO-DATE
+      * FIGURES AND APPENDS THEM AS A NEW LINE TO YTDFL, SO THE NEXT
+      * RUN PICKS UP WHERE THIS ONE LEFT OFF.
+       3800-YTD-UPDATE-PARA.
+           ADD TOTAL            TO WS-YTD-TOTAL.
+           ADD WS-EMPFY-RD-CNT  TO WS-YTD-RD-CNT.
+           OPEN EXTEND YTDFL.
+           MOVE WS-YTD-TOTAL    TO YTD-TOTAL.
+           MOVE WS-YTD-RD-CNT   TO YTD-RD-CNT.
+           WRITE YTDFL-REC.
+           CLOSE YTDFL.
