@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLLOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICYFYL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYFILE.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS POLICYNO
+           FILE STATUS WS-POLICYFYL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * SAME LAYOUT AS POLICY.CBL'S POLICY_REC.
+       FD  POLICYFYL.
+       01  POLICY_REC.
+           05  POLICYNO        PIC     X(08).
+           05  CUSTOMERID      PIC     X(08).
+           05  LOBCODE         PIC     X(01).
+           05  START-DATE      PIC     X(08).
+           05  END-DATE        PIC     X(08).
+           05  PREMIUM         PIC     X(10).
+           05  FILLER          PIC     X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLICYFYL-STATUS PIC     X(02).
+       77  WS-LOOKUP-POLICYNO  PIC     X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           OPEN INPUT POLICYFYL.
+           IF WS-POLICYFYL-STATUS NOT = '00' THEN
+               DISPLAY 'POLICYFYL CANNOT BE OPENED.'
+           ELSE
+               DISPLAY 'ENTER POLICYNO TO LOOK UP: ' WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-POLICYNO
+               PERFORM 1000-POLICY-FIND-PARA
+               CLOSE POLICYFYL
+           END-IF.
+           STOP RUN.
+
+       1000-POLICY-FIND-PARA.
+           MOVE WS-LOOKUP-POLICYNO TO POLICYNO OF POLICY_REC.
+           READ POLICYFYL
+               INVALID KEY
+                   DISPLAY 'NO POLICY FOUND FOR POLICYNO: '
+                       WS-LOOKUP-POLICYNO
+               NOT INVALID KEY
+                   DISPLAY 'POLICYNO    : ' POLICYNO OF POLICY_REC
+                   DISPLAY 'CUSTOMERID  : ' CUSTOMERID OF POLICY_REC
+                   DISPLAY 'LOBCODE     : ' LOBCODE OF POLICY_REC
+                   DISPLAY 'START-DATE  : ' START-DATE OF POLICY_REC
+                   DISPLAY 'END-DATE    : ' END-DATE OF POLICY_REC
+                   DISPLAY 'PREMIUM     : ' PREMIUM OF POLICY_REC
+           END-READ.
