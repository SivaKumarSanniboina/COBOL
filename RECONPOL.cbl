@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONPOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLAFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/POLICYFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-POLAFL-STATUS.
+
+           SELECT POLBFL ASSIGN TO 'D:/CBL_DEMOS/POLICY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-POLBFL-STATUS.
+
+           SELECT RECONRPT ASSIGN TO 'D:/CBL_DEMOS/POLICYRECON.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * LAYOUT OF POLICY.CBL'S POLICYFYL MASTER (POLICYFILE.TXT).
+       FD  POLAFL.
+       01  POLAFL-REC.
+           05  POLA-POLICYNO       PIC X(08).
+           05  POLA-CUSTOMERID     PIC X(08).
+           05  POLA-LOBCODE        PIC X(01).
+           05  POLA-START-DATE     PIC X(08).
+           05  POLA-END-DATE       PIC X(08).
+           05  POLA-PREMIUM        PIC X(10).
+           05  POLA-PREMIUM-NUM REDEFINES POLA-PREMIUM
+                               PIC S9(8)V99 SIGN IS TRAILING.
+           05  FILLER              PIC X(60).
+
+      * LAYOUT OF FILERD.CBL'S POLICYFL MASTER (POLICY.TXT).
+       FD  POLBFL.
+       01  POLBFL-REC.
+           05  POLB-POLICYNO       PIC 9(7).
+           05  POLB-CUSTOMERCODE   PIC X(05).
+           05  POLB-STARTDATE      PIC X(08).
+           05  POLB-ENDDATE        PIC X(08).
+           05  POLB-PREMIUM        PIC 9(5)V99.
+           05  POLB-POLICYMODE     PIC X(01).
+           05  POLB-LOB            PIC X(01).
+           05  FILLER              PIC X(43).
+
+       FD  RECONRPT.
+       01  RECONRPT-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-POLAFL-STATUS     PIC X(2).
+           05  WS-POLBFL-STATUS     PIC X(2).
+           05  WS-RECONRPT-STATUS   PIC X(2).
+
+       01  WS-EOF-SWITCHES.
+           05  WS-POLAFL-EOF        PIC X(01)  VALUE 'N'.
+               88  POLAFL-EOF                  VALUE 'Y'.
+           05  WS-POLBFL-EOF        PIC X(01)  VALUE 'N'.
+               88  POLBFL-EOF                  VALUE 'Y'.
+
+      * TABLE A: POLICYFYL MASTER (FROM POLICY.CBL).
+       01  WS-TABLE-A.
+           05  WS-A-ENTRY OCCURS 5000 TIMES.
+               10  WS-A-POLICYNO    PIC X(08).
+               10  WS-A-LOBCODE     PIC X(01).
+               10  WS-A-PREMIUM     PIC S9(8)V99 SIGN IS TRAILING.
+       77  WS-A-CNT                 PIC 9(4)   VALUE ZEROES.
+
+      * TABLE B: POLICYFL MASTER (FROM FILERD.CBL), KEY NORMALIZED TO
+      * AN 8-BYTE ZERO-PADDED ALPHANUMERIC KEY TO COMPARE AGAINST A.
+       01  WS-TABLE-B.
+           05  WS-B-ENTRY OCCURS 5000 TIMES.
+               10  WS-B-POLICYNO    PIC X(08).
+               10  WS-B-LOBCODE     PIC X(01).
+               10  WS-B-PREMIUM     PIC S9(8)V99.
+               10  WS-B-MATCHED-SW  PIC X(01)  VALUE 'N'.
+                   88  WS-B-MATCHED            VALUE 'Y'.
+       77  WS-B-CNT                 PIC 9(4)   VALUE ZEROES.
+       77  WS-B-KEY-NUM             PIC 9(8)   VALUE ZEROES.
+       77  WS-B-SRCH-IDX            PIC 9(4)   VALUE ZEROES.
+
+       77  WS-SRCH-IDX              PIC 9(4)   VALUE ZEROES.
+       77  WS-FOUND-SW              PIC X(01)  VALUE 'N'.
+           88  WS-FOUND                        VALUE 'Y'.
+
+       01  WS-REPORT-COUNTS.
+           05  WS-MISSING-IN-B-CNT  PIC 9(4)   VALUE ZEROES.
+           05  WS-MISSING-IN-A-CNT  PIC 9(4)   VALUE ZEROES.
+           05  WS-MISMATCH-CNT      PIC 9(4)   VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-FILES-OPEN-PARA.
+           IF WS-POLAFL-STATUS = '00' AND WS-POLBFL-STATUS = '00' THEN
+               PERFORM 2000-POLAFL-LOAD-PARA UNTIL POLAFL-EOF
+               PERFORM 2500-POLBFL-LOAD-PARA UNTIL POLBFL-EOF
+               PERFORM 3000-RECONCILE-PARA
+           ELSE
+               DISPLAY 'ONE OR BOTH MASTER FILES CANNOT BE OPENED.'
+           END-IF.
+           PERFORM 4000-FILES-CLOSE-PARA.
+
+           DISPLAY 'MISSING IN POLICYFL: ', WS-MISSING-IN-B-CNT.
+           DISPLAY 'MISSING IN POLICYFYL: ', WS-MISSING-IN-A-CNT.
+           DISPLAY 'MISMATCHED PREMIUM/LOBCODE: ', WS-MISMATCH-CNT.
+           STOP RUN.
+
+       1000-FILES-OPEN-PARA.
+           OPEN INPUT POLAFL.
+           DISPLAY 'FILE STATUS FOR POLAFL:', WS-POLAFL-STATUS.
+
+           OPEN INPUT POLBFL.
+           DISPLAY 'FILE STATUS FOR POLBFL:', WS-POLBFL-STATUS.
+
+           OPEN OUTPUT RECONRPT.
+           DISPLAY 'FILE STATUS FOR RECONRPT:', WS-RECONRPT-STATUS.
+           MOVE 'POLICY MASTER RECONCILIATION REPORT' TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+
+       2000-POLAFL-LOAD-PARA.
+           READ POLAFL
+               AT END
+                   SET POLAFL-EOF TO TRUE
+               NOT AT END
+                   IF WS-A-CNT < 5000
+                       ADD 1 TO WS-A-CNT
+                       MOVE POLA-POLICYNO TO WS-A-POLICYNO(WS-A-CNT)
+                       MOVE POLA-LOBCODE  TO WS-A-LOBCODE(WS-A-CNT)
+                       IF POLA-PREMIUM IS NUMERIC
+                           MOVE POLA-PREMIUM-NUM TO
+                               WS-A-PREMIUM(WS-A-CNT)
+                       ELSE
+                           MOVE ZEROES TO WS-A-PREMIUM(WS-A-CNT)
+                       END-IF
+                   ELSE
+                       DISPLAY 'WS-TABLE-A FULL, RECORD IGNORED: '
+                           POLA-POLICYNO
+                   END-IF
+           END-READ.
+
+      * POLICYFL'S POLICYNO IS NUMERIC AND ONE BYTE SHORTER THAN
+      * POLICYFYL'S ALPHANUMERIC KEY, SO IT IS ZERO-PADDED TO 8 BYTES
+      * BEFORE IT IS COMPARED. PURELY NUMERIC-LOOKING POLICY NUMBERS
+      * ON BOTH SIDES WILL MATCH; AN ALPHANUMERIC POLICYFYL KEY (E.G.
+      * A LETTER PREFIX) CORRECTLY REPORTS AS MISSING-IN-B.
+       2500-POLBFL-LOAD-PARA.
+           READ POLBFL
+               AT END
+                   SET POLBFL-EOF TO TRUE
+               NOT AT END
+                   IF WS-B-CNT < 5000
+                       ADD 1 TO WS-B-CNT
+                       MOVE POLB-POLICYNO TO WS-B-KEY-NUM
+                       MOVE WS-B-KEY-NUM TO WS-B-POLICYNO(WS-B-CNT)
+                       MOVE POLB-LOB TO WS-B-LOBCODE(WS-B-CNT)
+                       MOVE POLB-PREMIUM TO WS-B-PREMIUM(WS-B-CNT)
+                       MOVE 'N' TO WS-B-MATCHED-SW(WS-B-CNT)
+                   ELSE
+                       DISPLAY 'WS-TABLE-B FULL, RECORD IGNORED: '
+                           POLB-POLICYNO
+                   END-IF
+           END-READ.
+
+       3000-RECONCILE-PARA.
+           MOVE 1 TO WS-SRCH-IDX.
+           PERFORM 3100-RECONCILE-ONE-A-PARA
+               UNTIL WS-SRCH-IDX > WS-A-CNT.
+
+           MOVE 1 TO WS-SRCH-IDX.
+           PERFORM 3200-REPORT-MISSING-IN-A-PARA
+               UNTIL WS-SRCH-IDX > WS-B-CNT.
+
+       3100-RECONCILE-ONE-A-PARA.
+           PERFORM 3110-FIND-IN-B-PARA.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-MISSING-IN-B-CNT
+               MOVE SPACES TO RECONRPT-REC
+               STRING 'POLICYNO ' DELIMITED BY SIZE
+                   WS-A-POLICYNO(WS-SRCH-IDX) DELIMITED BY SIZE
+                   ' PRESENT IN POLICYFYL ONLY' DELIMITED BY SIZE
+                   INTO RECONRPT-REC
+               WRITE RECONRPT-REC
+           ELSE
+               IF WS-A-LOBCODE(WS-SRCH-IDX) NOT =
+                       WS-B-LOBCODE(WS-B-SRCH-IDX)
+                   OR WS-A-PREMIUM(WS-SRCH-IDX) NOT =
+                       WS-B-PREMIUM(WS-B-SRCH-IDX)
+                   ADD 1 TO WS-MISMATCH-CNT
+                   MOVE SPACES TO RECONRPT-REC
+                   STRING 'POLICYNO ' DELIMITED BY SIZE
+                       WS-A-POLICYNO(WS-SRCH-IDX) DELIMITED BY SIZE
+                       ' MISMATCHED PREMIUM/LOBCODE' DELIMITED BY SIZE
+                       INTO RECONRPT-REC
+                   WRITE RECONRPT-REC
+               END-IF
+           END-IF.
+           ADD 1 TO WS-SRCH-IDX.
+
+      * WS-B-SRCH-IDX ENDS UP POINTING AT THE MATCHING TABLE B ENTRY.
+       3110-FIND-IN-B-PARA.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 1 TO WS-B-SRCH-IDX.
+           PERFORM 3120-FIND-IN-B-ONE-PARA
+               UNTIL WS-B-SRCH-IDX > WS-B-CNT
+                  OR WS-FOUND.
+
+       3120-FIND-IN-B-ONE-PARA.
+           IF WS-A-POLICYNO(WS-SRCH-IDX) = WS-B-POLICYNO(WS-B-SRCH-IDX)
+               SET WS-FOUND TO TRUE
+               SET WS-B-MATCHED(WS-B-SRCH-IDX) TO TRUE
+           ELSE
+               ADD 1 TO WS-B-SRCH-IDX
+           END-IF.
+
+       3200-REPORT-MISSING-IN-A-PARA.
+           IF NOT WS-B-MATCHED(WS-SRCH-IDX)
+               ADD 1 TO WS-MISSING-IN-A-CNT
+               MOVE SPACES TO RECONRPT-REC
+               STRING 'POLICYNO ' DELIMITED BY SIZE
+                   WS-B-POLICYNO(WS-SRCH-IDX) DELIMITED BY SIZE
+                   ' PRESENT IN POLICYFL ONLY' DELIMITED BY SIZE
+                   INTO RECONRPT-REC
+               WRITE RECONRPT-REC
+           END-IF.
+           ADD 1 TO WS-SRCH-IDX.
+
+       4000-FILES-CLOSE-PARA.
+           CLOSE POLAFL.
+           CLOSE POLBFL.
+           CLOSE RECONRPT.
