@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSLIP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFY ASSIGN TO 'C:/Users/HP PC/EMPLOYEEDETAILS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EMPFY-STATUS.
+
+           SELECT PAYFL ASSIGN TO 'C:/Users/HP PC/EMPPAYSLIP.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-PAYFL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFY.
+       01  EMP_REC.
+               05    Employee_NUMBER    PIC 9(5).
+               05    EMPLOYEE_NAME      PIC X(30).
+               05    SALARY             PIC 9(5).
+               05    SALARY-NUM REDEFINES SALARY
+                                        PIC S9(5) SIGN IS TRAILING.
+               05    DESIGNATION        PIC X(10).
+               05    DEPARTMENT         PIC X(17).
+               05    FILLER             PIC X(42).
+
+       FD  PAYFL.
+       01  PAYFL-REC.
+           05  PAY-EMPLOYEE-NUMBER     PIC 9(05).
+           05  PAY-EMPLOYEE-NAME       PIC X(30).
+           05  PAY-BASIC-PAY           PIC 9(05)V99.
+           05  PAY-DA                  PIC 9(05)V99.
+           05  PAY-HRA                 PIC 9(05)V99.
+           05  PAY-SALARY              PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-EMPFY-STATUS         PIC X(2).
+           05  WS-PAYFL-STATUS         PIC X(2).
+
+       77  WS-EMPL-EOF                 PIC X(2).
+       01  WS-COUNTER.
+           05  WS-EMPFY-RD-CNT         PIC 9(4)   VALUE ZERO.
+           05  WS-PAYFL-WT-CNT         PIC 9(4)   VALUE ZERO.
+           05  WS-EMPFY-SKIP-CNT       PIC 9(4)   VALUE ZERO.
+
+      * PRG6.CBL'S PAYROLL FIGURES, COMPUTED HERE FOR EVERY EMPLOYEE
+      * IN ONE BATCH PASS INSTEAD OF ONE INTERACTIVE ACCEPT AT A TIME.
+      * EMPFY HAS NO SEPARATE BASIC_PAY/HRA COLUMNS, SO EMP_REC'S
+      * FLAT SALARY IS TAKEN AS BASIC_PAY, AND HRA (WHICH PRG6 TOOK
+      * FROM AN OPERATOR ACCEPT) DEFAULTS TO 40% OF BASIC_PAY.
+       77  BASIC_PAY                   PIC 9(5)V99.
+       77  DA                          PIC 9(5)V99.
+       77  HRA                         PIC 9(5)V99.
+       77  WS-COMPUTED-SALARY          PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-EMPFY-OPEN-PARA.
+
+           IF WS-EMPFY-STATUS = '00' THEN
+                PERFORM 2000-EMPFY-READ-PARA UNTIL WS-EMPL-EOF='Y'
+                PERFORM 3000-EMPFY-CLOSE-PARA
+           ELSE
+               DISPLAY 'FILE CANNOT BE OPENED.'
+           END-IF.
+           DISPLAY 'NO.OF RECORDS READ: ', WS-EMPFY-RD-CNT.
+           DISPLAY 'NO.OF PAYSLIPS WRITTEN: ', WS-PAYFL-WT-CNT.
+           DISPLAY 'NO.OF RECORDS SKIPPED: ', WS-EMPFY-SKIP-CNT.
+           STOP RUN.
+
+       1000-EMPFY-OPEN-PARA.
+           OPEN INPUT EMPFY.
+           DISPLAY 'FILE STATUS:', WS-EMPFY-STATUS.
+
+           OPEN OUTPUT PAYFL.
+           DISPLAY 'FILE STATUS FOR PAYFL:', WS-PAYFL-STATUS.
+
+       2000-EMPFY-READ-PARA.
+           READ EMPFY INTO EMP_REC
+                AT END
+                MOVE 'Y' TO WS-EMPL-EOF
+                 NOT AT END
+                 ADD 1 TO WS-EMPFY-RD-CNT
+                 IF SALARY-NUM OF EMP_REC NUMERIC
+                     AND SALARY-NUM OF EMP_REC > 0
+                     PERFORM 2500-PAYSLIP-COMPUTE-PARA
+                     PERFORM 2600-PAYFL-WRITE-PARA
+                 ELSE
+                     ADD 1 TO WS-EMPFY-SKIP-CNT
+                 END-IF
+           END-READ.
+
+      * REPRODUCES PRG6.CBL'S FORMULA: DA IS HALF OF BASIC_PAY AND
+      * SALARY IS BASIC_PAY + DA + HRA.
+       2500-PAYSLIP-COMPUTE-PARA.
+           MOVE SALARY OF EMP_REC TO BASIC_PAY.
+           COMPUTE DA = BASIC_PAY / 2.
+           COMPUTE HRA = BASIC_PAY * 0.4.
+           COMPUTE WS-COMPUTED-SALARY = BASIC_PAY + DA + HRA.
+
+       2600-PAYFL-WRITE-PARA.
+           MOVE Employee_NUMBER OF EMP_REC TO PAY-EMPLOYEE-NUMBER.
+           MOVE EMPLOYEE_NAME OF EMP_REC   TO PAY-EMPLOYEE-NAME.
+           MOVE BASIC_PAY                   TO PAY-BASIC-PAY.
+           MOVE DA                          TO PAY-DA.
+           MOVE HRA                         TO PAY-HRA.
+           MOVE WS-COMPUTED-SALARY          TO PAY-SALARY.
+           WRITE PAYFL-REC.
+           ADD 1 TO WS-PAYFL-WT-CNT.
+
+       3000-EMPFY-CLOSE-PARA.
+           CLOSE EMPFY.
+           CLOSE PAYFL.
