@@ -1,13 +1,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARR2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODFL ASSIGN TO 'C:/Users/HP PC/PRODUCTMASTER.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-PRODFL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * PRODUCT MASTER, LOADED INTO PROD-ARRAY AT STARTUP BY
+      * 1000-READ-PRODUCT-PARA. ENTRIES MUST BE IN ASCENDING
+      * PRODUCT-CODE ORDER, SINCE 4000-SEARCH-PRODUCT-PARA RELIES ON
+      * SEARCH ALL.
+       FD  PRODFL.
+       01  PRODFL-REC.
+           05  PRODFL-CODE             PIC X(3).
+           05  PRODFL-NAME             PIC X(15).
+           05  PRODFL-PRICE            PIC 9(5)V99.
+           05  PRODFL-QTY-ON-HAND      PIC 9(5).
+
        WORKING-STORAGE SECTION.
+       77  WS-PRODFL-STATUS            PIC X(2).
+       77  WS-PRODFL-EOF               PIC X(1)   VALUE 'N'.
+           88  PRODFL-EOF                         VALUE 'Y'.
+
        01  PROD-ARRAY.
-           05 PROD-REC OCCURS 3 TIMES ASCENDING KEY IS PRODUCT-CODE
+           05 PROD-REC OCCURS 100 TIMES ASCENDING KEY IS PRODUCT-CODE
                                                INDEXED BY I.
                10 PRODUCT-CODE    PIC  X(3).
                10 PRODUCT-NAME    PIC  X(15).
                10 UNITPRICE       PIC  9(5)V99.
+               10 QUANTITY-ON-HAND PIC 9(5).
+       77  WS-PROD-CNT             PIC  9(3)         VALUE ZEROES.
+
+      * ANY PRODUCT WITH QUANTITY-ON-HAND BELOW THIS THRESHOLD IS
+      * LISTED BY 7000-REORDER-ALERT-PARA.
+       77  WS-REORDER-MIN-QTY       PIC  9(5)        VALUE 10.
+
+      * DUPLICATE-PRODUCT-CODE CHECK APPLIED WHILE LOADING PRODFL, SO
+      * SEARCH ALL'S UNIQUENESS ASSUMPTION CAN'T BE SILENTLY BROKEN.
+       77  WS-DUP-FOUND-SW          PIC  X(01)       VALUE 'N'.
+           88  WS-DUP-FOUND                          VALUE 'Y'.
+       77  WS-DUP-SRCH-IDX          PIC  9(3)        VALUE ZEROES.
 
        77  PRICE                  PIC  9(5)V99      VALUE ZEROES.
        77  PCODE                   PIC X(3).
@@ -19,31 +54,104 @@
 
        77  IDX                    PIC  S9(4) COMP.
 
+      * PRICE-UPDATE MAINTENANCE CONTROLS FOR 5000-MAINTAIN-PRICE-PARA.
+       77  WS-MAINT-CODE           PIC  X(3).
+       77  WS-MAINT-PRICE          PIC  9(5)V99.
+
+      * BUBBLE-SORT CONTROLS USED TO RE-ESTABLISH ASCENDING
+      * PRODUCT-CODE ORDER AFTER A MAINTENANCE UPDATE, THE SAME
+      * TECHNIQUE PRG1.CBL USES TO SORT ITS SCORE TABLE.
+       77  WS-SORT-OUTER-IDX       PIC  9(3)   VALUE ZEROES.
+       77  WS-SORT-INNER-IDX       PIC  9(3)   VALUE ZEROES.
+       77  WS-SORT-INNER-LIMIT     PIC  9(3)   VALUE ZEROES.
+       77  WS-SORT-TEMP-REC        PIC  X(30).
+
+      * A DESCENDING-BY-UNITPRICE COPY OF PROD-ARRAY, BUILT FOR
+      * 6000-PRICE-RANK-REPORT-PARA SO THE LIVE TABLE'S ASCENDING
+      * PRODUCT-CODE ORDER (NEEDED BY SEARCH ALL) IS NEVER DISTURBED.
+       01  WS-RANK-TABLE.
+           05  WS-RANK-ENTRY OCCURS 100 TIMES.
+               10  WS-RANK-CODE        PIC X(3).
+               10  WS-RANK-NAME        PIC X(15).
+               10  WS-RANK-PRICE       PIC 9(5)V99.
+
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
-           PERFORM 1000-READ-PRODUCT-PARA VARYING IDX FROM 1 BY 1
-                                   UNTIL IDX > 3.
-           PERFORM 2000-COSTILIEST-PRODUCT-PARA VARYING IDX FROM 1 BY 1
-                                   UNTIL IDX > 3.
+           PERFORM 1000-READ-PRODUCT-PARA.
+           PERFORM 2000-COSTLIEST-PRODUCT-PARA VARYING IDX FROM 1 BY 1
+                                   UNTIL IDX > WS-PROD-CNT.
            DISPLAY PCODE, PNAME, PRICE
 
            DISPLAY 'ENTER PRODUCT CODE TO SEARCH'.
            ACCEPT PCODE.
            PERFORM 3000-SEARCH-PRODUCT-PARA VARYING IDX FROM 1 BY 1
-                                   UNTIL IDX > 3.
+                                   UNTIL IDX > WS-PROD-CNT.
            IF NOT-FOUND THEN
-               DISPLAY PCODE, ' DOSEST EXIST'
+               DISPLAY PCODE, ' DOESNT EXIST'
            END-IF.
            PERFORM 4000-SEARCH-PRODUCT-PARA.
+           PERFORM 5000-MAINTAIN-PRICE-PARA.
+           PERFORM 6000-PRICE-RANK-REPORT-PARA.
+           PERFORM 7000-REORDER-ALERT-PARA.
 
            STOP RUN.
+
+      * LOADS PROD-ARRAY FROM PRODFL AT STARTUP SO THE CATALOG CAN RUN
+      * UNATTENDED AND IS NO LONGER CAPPED AT 3 ENTRIES.
        1000-READ-PRODUCT-PARA.
-           DISPLAY 'INPUT ELEMENT - ', IDX.
-           ACCEPT PRODUCT-CODE(IDX).
-           ACCEPT PRODUCT-NAME(IDX).
-           ACCEPT UNITPRICE(IDX).
+           OPEN INPUT PRODFL.
+           IF WS-PRODFL-STATUS NOT = '00' THEN
+               DISPLAY 'PRODFL CANNOT BE OPENED.'
+           ELSE
+               PERFORM 1100-PRODFL-READ-PARA UNTIL PRODFL-EOF
+               CLOSE PRODFL
+           END-IF.
 
-       2000-COSTILIEST-PRODUCT-PARA.
+       1100-PRODFL-READ-PARA.
+           READ PRODFL
+               AT END
+                   SET PRODFL-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1150-PRODFL-DUP-CHECK-PARA
+                   IF WS-DUP-FOUND
+                       DISPLAY PRODFL-CODE,
+                           ' DUPLICATE PRODUCT CODE, REJECTED'
+                   ELSE
+                       IF WS-PROD-CNT < 100
+                           ADD 1 TO WS-PROD-CNT
+                           MOVE PRODFL-CODE
+                               TO PRODUCT-CODE(WS-PROD-CNT)
+                           MOVE PRODFL-NAME
+                               TO PRODUCT-NAME(WS-PROD-CNT)
+                           MOVE PRODFL-PRICE
+                               TO UNITPRICE(WS-PROD-CNT)
+                           MOVE PRODFL-QTY-ON-HAND
+                               TO QUANTITY-ON-HAND(WS-PROD-CNT)
+                       ELSE
+                           DISPLAY PRODFL-CODE,
+                               ' PROD-ARRAY FULL, RECORD REJECTED'
+                       END-IF
+                   END-IF
+           END-READ.
+
+      * REJECTS A PRODFL RECORD WHOSE PRODUCT-CODE ALREADY EXISTS IN
+      * PROD-ARRAY, SINCE A DUPLICATE CODE WOULD SILENTLY BREAK
+      * 4000-SEARCH-PRODUCT-PARA'S SEARCH ALL.
+       1150-PRODFL-DUP-CHECK-PARA.
+           MOVE 'N' TO WS-DUP-FOUND-SW.
+           MOVE 1 TO WS-DUP-SRCH-IDX.
+           PERFORM 1160-PRODFL-DUP-CHECK-ONE-PARA
+               UNTIL WS-DUP-SRCH-IDX > WS-PROD-CNT
+                  OR WS-DUP-FOUND.
+
+       1160-PRODFL-DUP-CHECK-ONE-PARA.
+           IF PRODUCT-CODE(WS-DUP-SRCH-IDX) = PRODFL-CODE
+               SET WS-DUP-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-DUP-SRCH-IDX
+           END-IF.
+
+       2000-COSTLIEST-PRODUCT-PARA.
            IF UNITPRICE(IDX) > PRICE THEN
                MOVE UNITPRICE(IDX) TO PRICE
                MOVE PRODUCT-CODE(IDX) TO PCODE
@@ -59,7 +167,126 @@
            SEARCH ALL PROD-REC
                AT END
                    SET NOT-FOUND TO TRUE
-                   DISPLAY PCODE, 'DOESN;T EXIST'
+                   DISPLAY PCODE, 'DOESNT EXIST'
                WHEN PRODUCT-CODE(I) = PCODE
                    DISPLAY PRODUCT-NAME(I), '- FOUND'
            END-SEARCH.
+
+      * UPDATES UNITPRICE FOR ONE PRODUCT BY PRODUCT-CODE, RE-SORTS
+      * THE TABLE BACK INTO ASCENDING PRODUCT-CODE ORDER (SEARCH ALL
+      * DEPENDS ON IT), AND REWRITES PRODFL FROM THE UPDATED TABLE.
+       5000-MAINTAIN-PRICE-PARA.
+           DISPLAY 'ENTER PRODUCT CODE TO UPDATE PRICE'.
+           ACCEPT WS-MAINT-CODE.
+           DISPLAY 'ENTER NEW UNIT PRICE'.
+           ACCEPT WS-MAINT-PRICE.
+
+           SET I TO 1.
+           SEARCH ALL PROD-REC
+               AT END
+                   DISPLAY WS-MAINT-CODE, ' NOT FOUND, NO UPDATE MADE'
+               WHEN PRODUCT-CODE(I) = WS-MAINT-CODE
+                   MOVE WS-MAINT-PRICE TO UNITPRICE(I)
+                   DISPLAY WS-MAINT-CODE, ' PRICE UPDATED'
+                   PERFORM 5100-RESORT-PRODUCTS-PARA
+                   PERFORM 5200-PRODFL-REWRITE-PARA
+           END-SEARCH.
+
+      * CLASSIC BUBBLE SORT OF PROD-ARRAY BACK INTO ASCENDING
+      * PRODUCT-CODE ORDER.
+       5100-RESORT-PRODUCTS-PARA.
+           PERFORM 5110-RESORT-OUTER-PARA
+               VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-OUTER-IDX > WS-PROD-CNT.
+
+       5110-RESORT-OUTER-PARA.
+           COMPUTE WS-SORT-INNER-LIMIT =
+               WS-PROD-CNT - WS-SORT-OUTER-IDX.
+           PERFORM 5120-RESORT-INNER-PARA
+               VARYING WS-SORT-INNER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-INNER-IDX > WS-SORT-INNER-LIMIT.
+
+       5120-RESORT-INNER-PARA.
+           IF PRODUCT-CODE(WS-SORT-INNER-IDX) >
+                   PRODUCT-CODE(WS-SORT-INNER-IDX + 1)
+               MOVE PROD-REC(WS-SORT-INNER-IDX) TO WS-SORT-TEMP-REC
+               MOVE PROD-REC(WS-SORT-INNER-IDX + 1)
+                   TO PROD-REC(WS-SORT-INNER-IDX)
+               MOVE WS-SORT-TEMP-REC
+                   TO PROD-REC(WS-SORT-INNER-IDX + 1)
+           END-IF.
+
+      * REWRITES PRODFL FROM PROD-ARRAY SO THE MASTER REFLECTS THE
+      * UPDATED PRICE (AND CURRENT ORDER) ON DISK.
+       5200-PRODFL-REWRITE-PARA.
+           OPEN OUTPUT PRODFL.
+           PERFORM 5210-PRODFL-WRITE-ONE-PARA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-PROD-CNT.
+           CLOSE PRODFL.
+
+       5210-PRODFL-WRITE-ONE-PARA.
+           MOVE PRODUCT-CODE(IDX)       TO PRODFL-CODE.
+           MOVE PRODUCT-NAME(IDX)       TO PRODFL-NAME.
+           MOVE UNITPRICE(IDX)          TO PRODFL-PRICE.
+           MOVE QUANTITY-ON-HAND(IDX)   TO PRODFL-QTY-ON-HAND.
+           WRITE PRODFL-REC.
+
+      * FULL PRODUCT-PRICE REPORT, DESCENDING BY UNITPRICE, OVER A
+      * COPY OF PROD-ARRAY SO THE LIVE TABLE'S ORDER IS UNTOUCHED.
+       6000-PRICE-RANK-REPORT-PARA.
+           PERFORM 6100-RANK-TABLE-LOAD-PARA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-PROD-CNT.
+           PERFORM 6200-RANK-TABLE-SORT-PARA.
+           DISPLAY 'PRODUCT PRICE REPORT (HIGHEST TO LOWEST)'.
+           PERFORM 6300-RANK-REPORT-LINE-PARA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-PROD-CNT.
+
+       6100-RANK-TABLE-LOAD-PARA.
+           MOVE PRODUCT-CODE(IDX)  TO WS-RANK-CODE(IDX).
+           MOVE PRODUCT-NAME(IDX)  TO WS-RANK-NAME(IDX).
+           MOVE UNITPRICE(IDX)     TO WS-RANK-PRICE(IDX).
+
+      * CLASSIC BUBBLE SORT, DESCENDING BY WS-RANK-PRICE.
+       6200-RANK-TABLE-SORT-PARA.
+           PERFORM 6210-RANK-SORT-OUTER-PARA
+               VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-OUTER-IDX > WS-PROD-CNT.
+
+       6210-RANK-SORT-OUTER-PARA.
+           COMPUTE WS-SORT-INNER-LIMIT =
+               WS-PROD-CNT - WS-SORT-OUTER-IDX.
+           PERFORM 6220-RANK-SORT-INNER-PARA
+               VARYING WS-SORT-INNER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-INNER-IDX > WS-SORT-INNER-LIMIT.
+
+       6220-RANK-SORT-INNER-PARA.
+           IF WS-RANK-PRICE(WS-SORT-INNER-IDX) <
+                   WS-RANK-PRICE(WS-SORT-INNER-IDX + 1)
+               MOVE WS-RANK-ENTRY(WS-SORT-INNER-IDX) TO WS-SORT-TEMP-REC
+               MOVE WS-RANK-ENTRY(WS-SORT-INNER-IDX + 1)
+                   TO WS-RANK-ENTRY(WS-SORT-INNER-IDX)
+               MOVE WS-SORT-TEMP-REC
+                   TO WS-RANK-ENTRY(WS-SORT-INNER-IDX + 1)
+           END-IF.
+
+       6300-RANK-REPORT-LINE-PARA.
+           DISPLAY WS-RANK-CODE(IDX) ' ' WS-RANK-NAME(IDX) ' '
+               WS-RANK-PRICE(IDX).
+
+      * LISTS EVERY PRODUCT WHOSE QUANTITY-ON-HAND IS BELOW
+      * WS-REORDER-MIN-QTY.
+       7000-REORDER-ALERT-PARA.
+           DISPLAY 'REORDER ALERTS (QUANTITY BELOW '
+               WS-REORDER-MIN-QTY ')'.
+           PERFORM 7100-REORDER-ALERT-LINE-PARA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-PROD-CNT.
+
+       7100-REORDER-ALERT-LINE-PARA.
+           IF QUANTITY-ON-HAND(IDX) < WS-REORDER-MIN-QTY
+               DISPLAY PRODUCT-CODE(IDX) ' ' PRODUCT-NAME(IDX)
+                   ' ON HAND: ' QUANTITY-ON-HAND(IDX)
+           END-IF.
