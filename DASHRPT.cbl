@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SHARED WITH EMPLOYEE.CBL, POLICY.CBL, AND FILERD.CBL. EACH OF
+      * THE THREE NIGHTLY STEPS APPENDS ITS OWN ENTRY DURING THE RUN;
+      * THIS PROGRAM READS THEM ALL BACK AND PRINTS ONE CONSOLIDATED
+      * DASHBOARD COVERING THE WHOLE NIGHT'S WINDOW.
+           SELECT DASHFL ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/DASHBOARD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DASHFL-STATUS.
+
+           SELECT DASHRPT ASSIGN TO
+           'C:/Users/HP PC/COBOL TEST/DASHBOARDREPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-DASHRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DASHFL.
+       COPY 'DASHCOPY'.
+
+       FD  DASHRPT.
+       01  DASHRPT-REC                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-DASHFL-STATUS        PIC X(2).
+           05  WS-DASHRPT-STATUS       PIC X(2).
+
+       01  WS-EOF-SWITCHES.
+           05  WS-DASHFL-EOF           PIC X(01)   VALUE 'N'.
+               88  DASHFL-EOF                      VALUE 'Y'.
+
+      * ANY-ABORT SWITCH: SET WHEN ANY ENTRY READ FROM DASHFL CARRIES
+      * DASH-ABORT-SW = 'Y', SO THE DASHBOARD CAN FLAG THE NIGHT EVEN
+      * IF A LATER PROGRAM RAN CLEAN.
+       77  WS-ANY-ABORT-SW             PIC X(01)   VALUE 'N'.
+           88  WS-ANY-ABORTED                      VALUE 'Y'.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-TOTAL-READ-CNT       PIC 9(8)    VALUE ZEROES.
+           05  WS-TOTAL-WRITE-CNT      PIC 9(8)    VALUE ZEROES.
+           05  WS-TOTAL-REJECT-CNT     PIC 9(8)    VALUE ZEROES.
+           05  WS-TOTAL-CONTROL-TOTAL  PIC 9(10)V99 VALUE ZEROES.
+       77  WS-ENTRY-CNT                PIC 9(4)    VALUE ZEROES.
+       77  WS-FORMATTED-TOTAL          PIC Z(9)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-FILES-OPEN-PARA.
+           IF WS-DASHFL-STATUS = '00' THEN
+               PERFORM 2000-DASHFL-READ-PARA UNTIL DASHFL-EOF
+               PERFORM 3000-GRAND-TOTAL-WRITE-PARA
+           ELSE
+               DISPLAY 'DASHFL CANNOT BE OPENED.'
+           END-IF.
+           PERFORM 4000-FILES-CLOSE-PARA.
+
+           DISPLAY 'DASHBOARD ENTRIES READ: ', WS-ENTRY-CNT.
+           DISPLAY 'GRAND TOTAL CONTROL TOTAL: ',
+               WS-TOTAL-CONTROL-TOTAL.
+           STOP RUN.
+
+       1000-FILES-OPEN-PARA.
+           OPEN INPUT DASHFL.
+           DISPLAY 'FILE STATUS FOR DASHFL:', WS-DASHFL-STATUS.
+
+           OPEN OUTPUT DASHRPT.
+           DISPLAY 'FILE STATUS FOR DASHRPT:', WS-DASHRPT-STATUS.
+           MOVE 'NIGHTLY BATCH DASHBOARD' TO DASHRPT-REC.
+           WRITE DASHRPT-REC.
+
+       2000-DASHFL-READ-PARA.
+           READ DASHFL
+               AT END
+                   SET DASHFL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ENTRY-CNT
+                   PERFORM 2500-ENTRY-REPORT-PARA
+                   PERFORM 2600-ENTRY-ACCUMULATE-PARA
+           END-READ.
+
+      * PRINTS ONE DASHBOARD LINE FOR THE ENTRY JUST READ.
+       2500-ENTRY-REPORT-PARA.
+           MOVE DASH-CONTROL-TOTAL TO WS-FORMATTED-TOTAL.
+           MOVE SPACES TO DASHRPT-REC.
+           STRING DASH-PROGRAM DELIMITED BY SPACE
+               ' READ: ' DELIMITED BY SIZE
+               DASH-READ-CNT DELIMITED BY SIZE
+               ' WRITE: ' DELIMITED BY SIZE
+               DASH-WRITE-CNT DELIMITED BY SIZE
+               ' REJECT: ' DELIMITED BY SIZE
+               DASH-REJECT-CNT DELIMITED BY SIZE
+               ' TOTAL: ' DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               ' ABORT: ' DELIMITED BY SIZE
+               DASH-ABORT-SW DELIMITED BY SIZE
+               INTO DASHRPT-REC.
+           WRITE DASHRPT-REC.
+
+      * ROLLS THIS ENTRY INTO THE NIGHT'S GRAND TOTALS.
+       2600-ENTRY-ACCUMULATE-PARA.
+           ADD DASH-READ-CNT    TO WS-TOTAL-READ-CNT.
+           ADD DASH-WRITE-CNT   TO WS-TOTAL-WRITE-CNT.
+           ADD DASH-REJECT-CNT  TO WS-TOTAL-REJECT-CNT.
+           ADD DASH-CONTROL-TOTAL TO WS-TOTAL-CONTROL-TOTAL.
+           IF DASH-ABORT-SW = 'Y'
+               SET WS-ANY-ABORTED TO TRUE
+           END-IF.
+
+       3000-GRAND-TOTAL-WRITE-PARA.
+           MOVE WS-TOTAL-CONTROL-TOTAL TO WS-FORMATTED-TOTAL.
+           MOVE SPACES TO DASHRPT-REC.
+           STRING 'GRAND TOTAL READ: ' DELIMITED BY SIZE
+               WS-TOTAL-READ-CNT DELIMITED BY SIZE
+               ' WRITE: ' DELIMITED BY SIZE
+               WS-TOTAL-WRITE-CNT DELIMITED BY SIZE
+               ' REJECT: ' DELIMITED BY SIZE
+               WS-TOTAL-REJECT-CNT DELIMITED BY SIZE
+               ' TOTAL: ' DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO DASHRPT-REC.
+           WRITE DASHRPT-REC.
+
+           IF WS-ANY-ABORTED
+               MOVE 'ONE OR MORE NIGHTLY STEPS ABORTED ON I/O ERROR.'
+                   TO DASHRPT-REC
+               WRITE DASHRPT-REC
+           END-IF.
+
+       4000-FILES-CLOSE-PARA.
+           CLOSE DASHFL.
+           CLOSE DASHRPT.
